@@ -9,6 +9,11 @@
        01 ZONE2        PIC X(13) VALUE 'tout le monde'.
        01 POINTEUR     PIC 9(2).
 
+       01 WS-ERR-CODE       PIC 9(4).
+       01 WS-ERR-SEVERITY   PIC X(1).
+       01 WS-ERR-TEXT       PIC X(50).
+       01 WS-ERR-FOUND      PIC X.
+
 
        PROCEDURE DIVISION.
 
@@ -18,8 +23,11 @@
          DELIMITED BY SIZE
          INTO SALUTATION
          WITH POINTER POINTEUR
-         ON OVERFLOW 
-           DISPLAY "La chaine de caracteres est trop longues !"
+         ON OVERFLOW
+           MOVE 1001 TO WS-ERR-CODE
+           CALL "ErrorMessageLookup" USING WS-ERR-CODE
+               WS-ERR-SEVERITY WS-ERR-TEXT WS-ERR-FOUND
+           DISPLAY WS-ERR-CODE " " WS-ERR-SEVERITY " " WS-ERR-TEXT
          NOT ON OVERFLOW
            DISPLAY SALUTATION
        END-STRING.
