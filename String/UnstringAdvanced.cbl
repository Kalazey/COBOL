@@ -17,6 +17,21 @@
          05 Counter-b      PIC 9(02).
          05 Counter-c      PIC 9(02).
 
+      * Multi-format date parsing sample, built on top of the
+      * hardcoded "23 Mars, 2023" breakdown above - demonstrates the
+      * shared FreeFormatDateParser subroutine handling three partner
+      * date-string conventions.
+       01  WS-SAMPLE-DATES.
+           05 FILLER PIC X(19) VALUE "23 Mars, 2023".
+           05 FILLER PIC X(19) VALUE "23/03/2023".
+           05 FILLER PIC X(19) VALUE "2023-03-23".
+       01  WS-DATE-TABLE REDEFINES WS-SAMPLE-DATES.
+           05 WS-SAMPLE-DATE PIC X(19) OCCURS 3 TIMES.
+       01  WS-SAMPLE-IDX     PIC 9(2).
+       01  WS-PARSED-DATE    PIC 9(8).
+       01  WS-PARSE-OK       PIC X.
+           88 PARSED-OK      VALUE "Y".
+
 
        PROCEDURE DIVISION.
 
@@ -27,10 +42,24 @@
                   YearOnly DELIMITER IN Demiliter-c COUNT IN Counter-c
 
            DISPLAY "DAY: " DayOnly " (delimiteur: -" Demiliter-a
-                                      "-, Counter: " Counter-a ")". 
+                                      "-, Counter: " Counter-a ")".
            DISPLAY "MONTH: " MonthOnly " (delimiteur: -" Demiliter-b
-                                      "-, Counter: " Counter-b ")".  
+                                      "-, Counter: " Counter-b ")".
            DISPLAY "YEAR: " YearOnly " (delimiteur: -" Demiliter-c
-                                      "-, Counter: " Counter-c ")".  
-           
+                                      "-, Counter: " Counter-c ")".
+
+           PERFORM VARYING WS-SAMPLE-IDX FROM 1 BY 1 UNTIL
+                   WS-SAMPLE-IDX > 3
+               CALL "FreeFormatDateParser" USING
+                   WS-SAMPLE-DATE(WS-SAMPLE-IDX)
+                   WS-PARSED-DATE WS-PARSE-OK
+               IF PARSED-OK
+                   DISPLAY "PARSED " WS-SAMPLE-DATE(WS-SAMPLE-IDX)
+                           " -> " WS-PARSED-DATE
+               ELSE
+                   DISPLAY "COULD NOT PARSE "
+                           WS-SAMPLE-DATE(WS-SAMPLE-IDX)
+               END-IF
+           END-PERFORM.
+
            STOP RUN.
