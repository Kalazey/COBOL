@@ -4,21 +4,21 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  CHAINE PIC X(50)
+       01  CHAINE PIC X(80)
                  VALUE "COBOL est un langage de programmation puissant".
-       01  MOT1 PIC X(10).
-       01  MOT2 PIC X(10).
-       01  MOT3 PIC X(10).
-       01  MOT4 PIC X(10).
-           
+       01  WS-TOKEN-TABLE.
+           05 WS-TOKEN OCCURS 20 TIMES PIC X(20).
+       01  WS-TOKEN-CNT PIC 9(2).
+       01  WS-IX PIC 99.
+
        PROCEDURE DIVISION.
 
-       UNSTRING CHAINE
-           DELIMITED BY " "
-           INTO MOT1 MOT2 MOT3 MOT4
-           DISPLAY "Premier mot: " MOT1
-           DISPLAY "Second Mot: " MOT2
-           DISPLAY "Troisieme Mot: " MOT3
-           DISPLAY "Quatrieme Mot: " MOT4
-           
+           CALL "FreeTextTokenizer" USING CHAINE WS-TOKEN-TABLE
+                WS-TOKEN-CNT.
+
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > WS-TOKEN-CNT
+               DISPLAY "Mot " WS-IX ": " WS-TOKEN(WS-IX)
+           END-PERFORM.
+
            STOP RUN.
