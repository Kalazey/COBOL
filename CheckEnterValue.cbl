@@ -2,17 +2,93 @@
        PROGRAM-ID. CheckEnterValue.
        AUTHOR. Mathieu.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITOR-LOG-FILE ASSIGN DYNAMIC WS-LOG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VISITOR-LOG-FILE.
+       01  VISITOR-LOG-RECORD.
+           05 LOG-NOM             PIC X(12).
+           05 FILLER              PIC X VALUE SPACE.
+           05 LOG-TIMESTAMP       PIC X(19).
+
        WORKING-STORAGE SECTION.
        01  WS-NOM PIC X(12).
+       01  WS-NOM-VALIDE PIC X VALUE "N".
+           88 NOM-VALIDE VALUE "Y".
+       01  WS-IX PIC 99.
+
+       01  WS-LOG-PATH            PIC X(40)
+                                   VALUE "Data/VISITOR-LOG.txt".
+       01  WS-LOG-STATUS          PIC XX.
+
+       01  WS-CURRENT-DATE.
+           05 WS-CDT-YEAR         PIC 9(4).
+           05 WS-CDT-MONTH        PIC 9(2).
+           05 WS-CDT-DAY          PIC 9(2).
+
+       01  WS-CURRENT-TIME.
+           05 WS-CDT-HOURS        PIC 9(2).
+           05 WS-CDT-MINUTES      PIC 9(2).
+           05 WS-CDT-SECONDS      PIC 9(2).
+           05 FILLER              PIC 9(2).
 
        PROCEDURE DIVISION.
            DISPLAY "Bienvenue cher COBOListe".
-           DISPLAY "Quel est ton nom ?". 
-       
-           ACCEPT WS-NOM.
 
-           DISPLAY "Et bien salut Ã  toi " WS-NOM 
+           PERFORM UNTIL NOM-VALIDE
+               DISPLAY "Quel est ton nom ?"
+               ACCEPT WS-NOM
+               PERFORM 1000-VALIDER-NOM-DEB
+                  THRU 1000-VALIDER-NOM-FIN
+           END-PERFORM.
+
+           DISPLAY "Et bien salut Ã  toi " WS-NOM
+
+           PERFORM 2000-ENREGISTRER-VISITE-DEB
+              THRU 2000-ENREGISTRER-VISITE-FIN.
 
            STOP RUN.
-           
\ No newline at end of file
+
+       1000-VALIDER-NOM-DEB.
+           IF WS-NOM = SPACES
+               DISPLAY "Le nom ne peut pas etre vide, reessayez."
+           ELSE
+               MOVE "Y" TO WS-NOM-VALIDE
+               PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 12
+                   IF WS-NOM(WS-IX:1) IS NUMERIC
+                       MOVE "N" TO WS-NOM-VALIDE
+                   END-IF
+               END-PERFORM
+               IF NOT NOM-VALIDE
+                   DISPLAY "Le nom ne doit pas contenir de chiffres."
+               END-IF
+           END-IF.
+       1000-VALIDER-NOM-FIN.
+           EXIT.
+
+       2000-ENREGISTRER-VISITE-DEB.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           OPEN EXTEND VISITOR-LOG-FILE.
+           IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+               OPEN OUTPUT VISITOR-LOG-FILE
+           END-IF.
+
+           MOVE SPACES TO VISITOR-LOG-RECORD.
+           MOVE WS-NOM TO LOG-NOM.
+           STRING WS-CDT-YEAR "-" WS-CDT-MONTH "-" WS-CDT-DAY
+                  " " WS-CDT-HOURS ":" WS-CDT-MINUTES ":"
+                  WS-CDT-SECONDS
+                  DELIMITED BY SIZE
+                  INTO LOG-TIMESTAMP.
+           WRITE VISITOR-LOG-RECORD.
+           CLOSE VISITOR-LOG-FILE.
+       2000-ENREGISTRER-VISITE-FIN.
+           EXIT.
