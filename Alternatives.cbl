@@ -2,26 +2,49 @@
        PROGRAM-ID. Alternatives.
        AUTHOR. Mathieu.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN DYNAMIC WS-PARM-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05 PARM-MAJORITY-AGE     PIC 9(3).
+           05 PARM-TEST-AGE-1       PIC 9(3).
+           05 PARM-TEST-AGE-2       PIC 9(3).
+           05 PARM-TEST-AGE-3       PIC 9(3).
+
        WORKING-STORAGE SECTION.
+       01  WS-PARM-PATH             PIC X(40)
+                                 VALUE "Data/ALTERNATIVES-PARM.txt".
+       01  WS-PARM-STATUS           PIC XX.
+
+       01  WS-MAJORITY-AGE          PIC 9(3) VALUE 18.
        01  WS-AGE PIC 9(3).
-       
+
        PROCEDURE DIVISION.
 
-           MOVE 25 TO WS-AGE.
-           IF WS-AGE >= 18 then
+           PERFORM 1000-LIRE-PARAMETRES-DEB
+              THRU 1000-LIRE-PARAMETRES-FIN.
+
+           MOVE PARM-TEST-AGE-1 TO WS-AGE.
+           IF WS-AGE >= WS-MAJORITY-AGE then
                DISPLAY "Vous etes majeur !"
            END-IF.
 
-           
-           MOVE 16 TO WS-AGE.
-           IF WS-AGE >= 18 THEN
+
+           MOVE PARM-TEST-AGE-2 TO WS-AGE.
+           IF WS-AGE >= WS-MAJORITY-AGE THEN
                DISPLAY "Vous etes majeur !"
            ELSE
                DISPLAY "Vous etes mineur !"
            END-IF.
 
-           MOVE 42 TO WS-AGE.
+           MOVE PARM-TEST-AGE-3 TO WS-AGE.
            EVALUATE WS-AGE
                WHEN 0 THRU 3
                    DISPLAY "Vous etes un bebe."
@@ -34,5 +57,27 @@
                WHEN OTHER
                    DISPLAY "Vous etes immortel !"
            END-EVALUATE.
-           
+
            STOP RUN.
+
+       1000-LIRE-PARAMETRES-DEB.
+      * Reads the majority-age threshold and the three demonstration
+      * ages from a control record instead of the VALUE/MOVE literals
+      * this program used to hardcode, so operations can change a run
+      * parameter without a recompile. Falls back to the historical
+      * 18/25/16/42 values if no parameter file is present.
+           MOVE 18 TO WS-MAJORITY-AGE.
+           MOVE 25 TO PARM-TEST-AGE-1.
+           MOVE 16 TO PARM-TEST-AGE-2.
+           MOVE 42 TO PARM-TEST-AGE-3.
+
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PARM-MAJORITY-AGE TO WS-MAJORITY-AGE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+       1000-LIRE-PARAMETRES-FIN.
+           EXIT.
