@@ -0,0 +1,19 @@
+       01  EMPLOYEE-MASTER-RECORD.
+           05 EMP-ID                  PIC X(6).
+           05 UTIL-ETAT-CIVIL.
+               10 FIRSTNAME            PIC X(20).
+               10 LASTNAME             PIC X(20).
+           05 BIRTHDATE.
+               10 DAY-BD                PIC 9(2).
+               10 BD-HOURS.
+                   15 HOURS              PIC 9(2).
+                   15 MINUTES            PIC 9(2).
+                   15 SECONDES           PIC 9(2).
+               10 MONTH-DB              PIC X(10).
+               10 YEARS-DB              PIC 9(4).
+           05 EMP-HIRE-DATE.
+               10 EMP-HIRE-YEAR         PIC 9(4).
+               10 EMP-HIRE-MONTH        PIC 9(2).
+               10 EMP-HIRE-DAY          PIC 9(2).
+           05 EMP-DEPARTMENT          PIC X(4).
+           05 EMP-SOLDE               PIC S9(7)V99.
