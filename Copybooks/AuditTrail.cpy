@@ -0,0 +1,11 @@
+      * Shared audit-trail record written by every maintenance
+      * program that changes data (employee status, gender code,
+      * account balance and so on), so a dispute over who changed a
+      * record and when can be answered from one file instead of
+      * relying on memory.
+       01  AUDIT-TRAIL-RECORD.
+           05 AT-PROGRAM-ID         PIC X(20).
+           05 AT-USER-ID            PIC X(08).
+           05 AT-TIMESTAMP          PIC X(19).
+           05 AT-BEFORE-IMAGE       PIC X(60).
+           05 AT-AFTER-IMAGE        PIC X(60).
