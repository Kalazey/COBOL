@@ -0,0 +1,20 @@
+      * Shared page-break / running-total heading block for our report
+      * programs. A copying program supplies RH-PROGRAM-ID and
+      * RH-REPORT-TITLE once at start-up, increments RH-LINE-COUNT as
+      * it writes detail lines, and calls its own page-break paragraph
+      * to print RH-HEADING-LINE-1/2/3 whenever RH-LINE-COUNT reaches
+      * RH-LINES-PER-PAGE, so printed output carries a page number, the
+      * run date and the program-id the way a real production report
+      * does instead of a bare column list.
+       01  WS-REPORT-HEADER.
+           05 RH-PROGRAM-ID         PIC X(30).
+           05 RH-REPORT-TITLE       PIC X(20).
+           05 RH-RUN-DATE           PIC X(10).
+           05 RH-PAGE-NUMBER        PIC 9(4) VALUE ZERO.
+           05 RH-LINE-COUNT         PIC 9(3) VALUE ZERO.
+           05 RH-LINES-PER-PAGE     PIC 9(3) VALUE 20.
+           05 RH-HEADING-LINE-1     PIC X(80).
+           05 RH-HEADING-LINE-2     PIC X(80).
+           05 RH-HEADING-LINE-3     PIC X(80).
+
+       01  WS-REPORT-TOTAL-LINE      PIC X(80).
