@@ -0,0 +1,30 @@
+      * Consolidated data-dictionary fields for items that keep getting
+      * re-declared by hand with a different size in every program -
+      * age has shown up as PIC 99 in one place and PIC 9(3) in
+      * another, and a MOVE CORRESPONDING between two independently
+      * re-keyed employee records is how that kind of drift actually
+      * bites (MoveInstruction/MoveCorresponding.cbl logs exactly that
+      * case). A copying program uses DD-AGE/DD-PERSON-NAME/DD-DATE-8/
+      * DD-AMOUNT instead of declaring its own PIC clause, so the
+      * field is the same width everywhere it appears and a later
+      * program can rely on that instead of re-discovering it.
+       01  WS-DD-AGE                PIC 9(3).
+           88 DD-AGE-VALIDE         VALUE 0 THRU 120.
+           88 DD-AGE-MAJEUR         VALUE 18 THRU 120.
+
+       01  WS-DD-PERSON-NAME.
+           05 DD-FIRST-NAME         PIC X(20).
+           05 DD-LAST-NAME          PIC X(20).
+
+       01  WS-DD-DATE-8              PIC 9(8).
+       01  WS-DD-DATE-8-GROUPE REDEFINES WS-DD-DATE-8.
+           05 DD-DATE-YEAR            PIC 9(4).
+           05 DD-DATE-MONTH           PIC 9(2).
+               88 DD-MONTH-VALIDE     VALUE 1 THRU 12.
+           05 DD-DATE-DAY              PIC 9(2).
+               88 DD-DAY-VALIDE        VALUE 1 THRU 31.
+
+       01  WS-DD-AMOUNT              PIC S9(7)V99.
+           88 DD-AMOUNT-NEGATIF      VALUE -9999999.99 THRU -0.01.
+           88 DD-AMOUNT-ZERO         VALUE 0.
+           88 DD-AMOUNT-POSITIF      VALUE 0.01 THRU 9999999.99.
