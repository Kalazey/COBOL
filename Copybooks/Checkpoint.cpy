@@ -0,0 +1,14 @@
+      * General restart-checkpoint record for a long sequential-file
+      * pass: the key of the last record fully processed, how many
+      * records that represents, and when the checkpoint was taken.
+      * A copying program writes this out every so many records (see
+      * Loops.cbl's WS-CPT checkpoint/restart for the single-program
+      * version this generalizes) so a job that abends partway through
+      * a huge file can restart by skipping forward to
+      * CKPT-LAST-KEY-PROCESSED instead of reprocessing the whole file.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-KEY-PROCESSED  PIC X(20).
+           05 CKPT-RECORD-COUNT        PIC 9(9).
+           05 CKPT-TIMESTAMP           PIC X(19).
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 500.
