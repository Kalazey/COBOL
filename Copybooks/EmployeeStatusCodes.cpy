@@ -0,0 +1,8 @@
+       01  WS-STATUT-EMPLOYE          PIC X(08) VALUE SPACES.
+           88 STATUT-ACTIF            VALUE "ACT".
+           88 STATUT-INACTIF          VALUE "INAC".
+           88 STATUT-CONGE            VALUE "CNG".
+           88 STATUT-LICENCIE         VALUE "LICENCIE".
+           88 STATUT-RETRAITE         VALUE "RETRAITE".
+           88 STATUT-VALIDE           VALUE "ACT" "INAC" "CNG"
+                                             "LICENCIE" "RETRAITE".
