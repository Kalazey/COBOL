@@ -0,0 +1,13 @@
+      * Standard control-total fields for a batch update job: record
+      * counts and a hash total going in versus coming out, so a job
+      * that silently drops or duplicates a record is caught by a
+      * count mismatch at end of run instead of by an auditor later.
+      * A copying program accumulates CT-INPUT-RECORD-COUNT/HASH-TOTAL
+      * as it reads its transaction file and CT-OUTPUT-RECORD-COUNT/
+      * HASH-TOTAL as it applies or rejects each one, then calls
+      * ControlTotalCheck at end of run to compare and report.
+       01  WS-CONTROL-TOTALS.
+           05 CT-INPUT-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           05 CT-INPUT-HASH-TOTAL      PIC 9(13) VALUE ZERO.
+           05 CT-OUTPUT-RECORD-COUNT   PIC 9(7) VALUE ZERO.
+           05 CT-OUTPUT-HASH-TOTAL     PIC 9(13) VALUE ZERO.
