@@ -0,0 +1,41 @@
+      * Shared return-code / error-message table. EM-SEVERITY follows
+      * our standard I/W/E/S ranking (Information, Warning, Error,
+      * Severe) so operations can drive run-book alerting off the
+      * numeric code and severity instead of grepping console text.
+       01  WS-ERROR-MESSAGES.
+           05 FILLER PIC X(55)
+               VALUE "0000IJOB COMPLETED NORMALLY".
+           05 FILLER PIC X(55)
+               VALUE "1001ESTRING TOO LONG FOR TARGET FIELD".
+           05 FILLER PIC X(55)
+               VALUE "1002EUNKNOWN STATUS CODE - ENTER VALID CODE".
+           05 FILLER PIC X(55)
+               VALUE "1003WBLANK OR INVALID NAME REJECTED".
+           05 FILLER PIC X(55)
+               VALUE "1004EINVALID GENDER CODE - USE FEMME OR HOMME".
+           05 FILLER PIC X(55)
+               VALUE "1005EINVALID DATE VALUE REJECTED".
+           05 FILLER PIC X(55)
+               VALUE "1006WNUMERIC MOVE WOULD TRUNCATE DIGITS".
+           05 FILLER PIC X(55)
+               VALUE "1007ENUMERIC MOVE WOULD DROP SIGN".
+           05 FILLER PIC X(55)
+               VALUE "1008ESOURCE FIELD TOO LONG FOR TARGET".
+           05 FILLER PIC X(55)
+               VALUE "1009SFILE OPEN ERROR - ABENDING".
+           05 FILLER PIC X(55)
+               VALUE "1010WDUPLICATE KEY DETECTED IN SORT INPUT".
+           05 FILLER PIC X(55)
+               VALUE "1011WOVERDRAFT LIMIT EXCEEDED ON ACCOUNT".
+           05 FILLER PIC X(55)
+               VALUE "1012SJOB STEP ABENDED - CHAIN STOPPED".
+       01  WS-ERROR-MESSAGE-TABLE REDEFINES WS-ERROR-MESSAGES.
+           05 WS-ERROR-ENTRY OCCURS 13 TIMES.
+               10 EM-CODE           PIC 9(4).
+               10 EM-SEVERITY       PIC X(1).
+                   88 EM-SEV-INFO       VALUE "I".
+                   88 EM-SEV-WARNING    VALUE "W".
+                   88 EM-SEV-ERROR      VALUE "E".
+                   88 EM-SEV-SEVERE     VALUE "S".
+               10 EM-TEXT           PIC X(50).
+       01  WS-ERROR-ENTRY-COUNT     PIC 9(2) VALUE 13.
