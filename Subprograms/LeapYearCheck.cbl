@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LeapYearCheck.
+       AUTHOR. Mathieu.
+
+      * The one bissextile-year test shared by every calendar
+      * subprogram that needs it (DateValidator.cbl,
+      * MonthEndCutoffValidator.cbl) so the FUNCTION MOD(...,4/100/400)
+      * rule lives in exactly one place.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LS-YEAR                  PIC 9(4).
+       01  LS-IS-LEAP               PIC X.
+           88 ANNEE-BISSEXTILE      VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-YEAR LS-IS-LEAP.
+       0000-DETERMINER-BISSEXTILE-DEB.
+           MOVE "N" TO LS-IS-LEAP.
+           IF FUNCTION MOD(LS-YEAR, 4) = 0
+               IF FUNCTION MOD(LS-YEAR, 100) = 0
+                   IF FUNCTION MOD(LS-YEAR, 400) = 0
+                       MOVE "Y" TO LS-IS-LEAP
+                   END-IF
+               ELSE
+                   MOVE "Y" TO LS-IS-LEAP
+               END-IF
+           END-IF.
+
+           GOBACK.
+       0000-DETERMINER-BISSEXTILE-FIN.
+           EXIT.
