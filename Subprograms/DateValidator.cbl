@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DateValidator.
+       AUTHOR. Mathieu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-YEAR                  PIC 9(4).
+       01  WS-MONTH                 PIC 9(2).
+       01  WS-DAY                   PIC 9(2).
+       01  WS-MAX-DAY                PIC 9(2).
+
+       01  WS-LEAP-SWITCH            PIC X VALUE "N".
+           88 ANNEE-BISSEXTILE       VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LS-DATE                  PIC 9(8).
+       01  LS-IS-VALID               PIC X.
+           88 DATE-VALIDE            VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-DATE LS-IS-VALID.
+       0000-VALIDER-DEB.
+           MOVE "N" TO LS-IS-VALID.
+           MOVE LS-DATE(1:4) TO WS-YEAR.
+           MOVE LS-DATE(5:2) TO WS-MONTH.
+           MOVE LS-DATE(7:2) TO WS-DAY.
+
+           IF WS-YEAR >= 1900 AND WS-YEAR <= 2099
+               IF WS-MONTH >= 1 AND WS-MONTH <= 12
+                   PERFORM 1000-DETERMINER-BISSEXTILE-DEB
+                      THRU 1000-DETERMINER-BISSEXTILE-FIN
+                   PERFORM 2000-DETERMINER-MAX-JOUR-DEB
+                      THRU 2000-DETERMINER-MAX-JOUR-FIN
+                   IF WS-DAY >= 1 AND WS-DAY <= WS-MAX-DAY
+                       MOVE "Y" TO LS-IS-VALID
+                   END-IF
+               END-IF
+           END-IF.
+
+           GOBACK.
+       0000-VALIDER-FIN.
+           EXIT.
+
+       1000-DETERMINER-BISSEXTILE-DEB.
+           CALL "LeapYearCheck" USING WS-YEAR WS-LEAP-SWITCH.
+       1000-DETERMINER-BISSEXTILE-FIN.
+           EXIT.
+
+       2000-DETERMINER-MAX-JOUR-DEB.
+           EVALUATE WS-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-MAX-DAY
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-MAX-DAY
+               WHEN 2
+                   IF ANNEE-BISSEXTILE
+                       MOVE 29 TO WS-MAX-DAY
+                   ELSE
+                       MOVE 28 TO WS-MAX-DAY
+                   END-IF
+           END-EVALUATE.
+       2000-DETERMINER-MAX-JOUR-FIN.
+           EXIT.
