@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DateFormatConverter.
+       AUTHOR. Mathieu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-YEAR                  PIC 9(4).
+       01  WS-MONTH                 PIC 9(2).
+       01  WS-DAY                   PIC 9(2).
+       01  WS-DATE-8                PIC 9(8).
+       01  WS-DATE-VALIDE           PIC X.
+           88 DATE-VALIDE           VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LS-IN-DATE               PIC X(10).
+       01  LS-IN-FORMAT             PIC X.
+           88 FORMAT-CCYYMMDD       VALUE "1".
+           88 FORMAT-DDMMCCYY       VALUE "2".
+           88 FORMAT-MMDDCCYY       VALUE "3".
+       01  LS-OUT-FORMAT            PIC X.
+           88 SORTIE-CCYYMMDD       VALUE "1".
+           88 SORTIE-DDMMCCYY       VALUE "2".
+           88 SORTIE-MMDDCCYY       VALUE "3".
+       01  LS-OUT-DATE              PIC X(10).
+       01  LS-CONVERT-OK            PIC X.
+           88 CONVERT-OK            VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-IN-DATE LS-IN-FORMAT
+               LS-OUT-FORMAT LS-OUT-DATE LS-CONVERT-OK.
+       0000-CONVERTIR-DEB.
+           MOVE "N" TO LS-CONVERT-OK.
+           MOVE SPACES TO LS-OUT-DATE.
+
+           EVALUATE TRUE
+               WHEN FORMAT-CCYYMMDD
+                   MOVE LS-IN-DATE(1:4) TO WS-YEAR
+                   MOVE LS-IN-DATE(5:2) TO WS-MONTH
+                   MOVE LS-IN-DATE(7:2) TO WS-DAY
+               WHEN FORMAT-DDMMCCYY
+                   MOVE LS-IN-DATE(1:2) TO WS-DAY
+                   MOVE LS-IN-DATE(4:2) TO WS-MONTH
+                   MOVE LS-IN-DATE(7:4) TO WS-YEAR
+               WHEN FORMAT-MMDDCCYY
+                   MOVE LS-IN-DATE(1:2) TO WS-MONTH
+                   MOVE LS-IN-DATE(4:2) TO WS-DAY
+                   MOVE LS-IN-DATE(7:4) TO WS-YEAR
+           END-EVALUATE.
+
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  DELIMITED BY SIZE INTO WS-DATE-8.
+
+           CALL "DateValidator" USING WS-DATE-8 WS-DATE-VALIDE.
+
+           IF DATE-VALIDE
+               EVALUATE TRUE
+                   WHEN SORTIE-CCYYMMDD
+                       MOVE WS-DATE-8 TO LS-OUT-DATE(1:8)
+                   WHEN SORTIE-DDMMCCYY
+                       STRING WS-DAY "/" WS-MONTH "/" WS-YEAR
+                              DELIMITED BY SIZE INTO LS-OUT-DATE
+                   WHEN SORTIE-MMDDCCYY
+                       STRING WS-MONTH "/" WS-DAY "/" WS-YEAR
+                              DELIMITED BY SIZE INTO LS-OUT-DATE
+               END-EVALUATE
+               MOVE "Y" TO LS-CONVERT-OK
+           END-IF.
+
+           GOBACK.
+       0000-CONVERTIR-FIN.
+           EXIT.
