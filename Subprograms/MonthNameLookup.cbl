@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MonthNameLookup.
+       AUTHOR. Mathieu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * TABLE-MONTH holds the French month names used throughout this
+      * francophone application's date-text samples (see
+      * String/UnstringAdvanced.cbl's "23 Mars, 2023"). Matching is on
+      * the first 4 characters rather than 3 so that JUIN and JUILLET,
+      * which share a 3-character prefix, resolve to different months.
+       01  TABLE-MONTH.
+           05 WS-WORDING-MONTH.
+               10 FILLER PIC X(9) VALUE "JANVIER  ".
+               10 FILLER PIC X(9) VALUE "FEVRIER  ".
+               10 FILLER PIC X(9) VALUE "MARS     ".
+               10 FILLER PIC X(9) VALUE "AVRIL    ".
+               10 FILLER PIC X(9) VALUE "MAI      ".
+               10 FILLER PIC X(9) VALUE "JUIN     ".
+               10 FILLER PIC X(9) VALUE "JUILLET  ".
+               10 FILLER PIC X(9) VALUE "AOUT     ".
+               10 FILLER PIC X(9) VALUE "SEPTEMBRE".
+               10 FILLER PIC X(9) VALUE "OCTOBRE  ".
+               10 FILLER PIC X(9) VALUE "NOVEMBRE ".
+               10 FILLER PIC X(9) VALUE "DECEMBRE ".
+           05 WS-NAME-MONTH REDEFINES WS-WORDING-MONTH.
+               10 WS-MONTH PIC X(9) OCCURS 12 TIMES.
+
+       01  WS-SEARCH-NAME           PIC X(9).
+       01  WS-IDX                   PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LS-MONTH-NAME            PIC X(9).
+       01  LS-MONTH-NUMBER          PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-MONTH-NAME LS-MONTH-NUMBER.
+       0000-MAIN-DEB.
+           MOVE FUNCTION UPPER-CASE(LS-MONTH-NAME) TO WS-SEARCH-NAME.
+           MOVE 0 TO LS-MONTH-NUMBER.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 12
+               IF WS-SEARCH-NAME(1:4) = WS-MONTH(WS-IDX)(1:4)
+                   MOVE WS-IDX TO LS-MONTH-NUMBER
+                   MOVE 13 TO WS-IDX
+               END-IF
+           END-PERFORM.
+
+           GOBACK.
+       0000-MAIN-FIN.
+           EXIT.
