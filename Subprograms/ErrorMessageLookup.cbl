@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ErrorMessageLookup.
+       AUTHOR. Mathieu.
+
+      * Looks up a numbered message from the shared error-code table
+      * (Copybooks/ErrorCodes.cpy) so every program DISPLAYs the same
+      * wording and severity for the same condition instead of each
+      * one hardcoding its own ad-hoc text.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY "ErrorCodes.cpy".
+
+       01  WS-IDX                   PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LS-CODE                  PIC 9(4).
+       01  LS-SEVERITY              PIC X(1).
+       01  LS-TEXT                  PIC X(50).
+       01  LS-FOUND                 PIC X.
+           88 MESSAGE-FOUND         VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-CODE LS-SEVERITY LS-TEXT LS-FOUND.
+       0000-MAIN-DEB.
+           MOVE "N" TO LS-FOUND.
+           MOVE SPACES TO LS-SEVERITY.
+           MOVE SPACES TO LS-TEXT.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ERROR-ENTRY-COUNT
+               IF LS-CODE = EM-CODE(WS-IDX)
+                   MOVE EM-SEVERITY(WS-IDX) TO LS-SEVERITY
+                   MOVE EM-TEXT(WS-IDX) TO LS-TEXT
+                   MOVE "Y" TO LS-FOUND
+                   MOVE WS-ERROR-ENTRY-COUNT TO WS-IDX
+               END-IF
+           END-PERFORM.
+
+           GOBACK.
+       0000-MAIN-FIN.
+           EXIT.
