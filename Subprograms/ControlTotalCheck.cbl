@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ControlTotalCheck.
+       AUTHOR. Mathieu.
+
+      * Compares the record counts and hash totals a batch update job
+      * accumulated going in and coming out (see Copybooks/
+      * ControlTotals.cpy) and prints the standard reconciliation
+      * block. The record counts must match exactly - every record
+      * read has to end up either applied or rejected, never dropped
+      * or counted twice - while the hash totals are printed for the
+      * supervisor to compare against the run's rejected-record count.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BALANCED-SWITCH        PIC X VALUE "Y".
+           88 WS-BALANCED            VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LS-PROGRAM-ID             PIC X(20).
+       01  LS-INPUT-RECORD-COUNT     PIC 9(7).
+       01  LS-INPUT-HASH-TOTAL       PIC 9(13).
+       01  LS-OUTPUT-RECORD-COUNT    PIC 9(7).
+       01  LS-OUTPUT-HASH-TOTAL      PIC 9(13).
+       01  LS-BALANCED               PIC X.
+           88 LS-IS-BALANCED         VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-PROGRAM-ID
+               LS-INPUT-RECORD-COUNT LS-INPUT-HASH-TOTAL
+               LS-OUTPUT-RECORD-COUNT LS-OUTPUT-HASH-TOTAL
+               LS-BALANCED.
+       0000-MAIN-DEB.
+           IF LS-INPUT-RECORD-COUNT = LS-OUTPUT-RECORD-COUNT
+               MOVE "Y" TO WS-BALANCED-SWITCH
+           ELSE
+               MOVE "N" TO WS-BALANCED-SWITCH
+           END-IF.
+           MOVE WS-BALANCED-SWITCH TO LS-BALANCED.
+
+           DISPLAY "------------------------------------------------".
+           DISPLAY "CONTROLE DES TOTAUX - " LS-PROGRAM-ID.
+           DISPLAY "ENREGISTREMENTS ENTREE : " LS-INPUT-RECORD-COUNT
+                   "   TOTAL CONTROLE: " LS-INPUT-HASH-TOTAL.
+           DISPLAY "ENREGISTREMENTS SORTIE : " LS-OUTPUT-RECORD-COUNT
+                   "   TOTAL CONTROLE: " LS-OUTPUT-HASH-TOTAL.
+           IF WS-BALANCED
+               DISPLAY "STATUT: EQUILIBRE"
+           ELSE
+               DISPLAY "STATUT: DESEQUILIBRE - VOIR SUPERVISEUR"
+           END-IF.
+           DISPLAY "------------------------------------------------".
+
+           GOBACK.
+       0000-MAIN-FIN.
+           EXIT.
