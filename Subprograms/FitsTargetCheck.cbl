@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FitsTargetCheck.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALIDATION-LOG-FILE ASSIGN DYNAMIC WS-LOG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VALIDATION-LOG-FILE.
+       01  VALIDATION-LOG-RECORD.
+           05 LOG-CALLER-ID         PIC X(20).
+           05 FILLER                PIC X VALUE SPACE.
+           05 LOG-SOURCE-LEN        PIC Z9.
+           05 FILLER                PIC X VALUE SPACE.
+           05 LOG-TARGET-LEN        PIC Z9.
+           05 FILLER                PIC X VALUE SPACE.
+           05 LOG-MOTIF             PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-PATH              PIC X(40)
+                                 VALUE "Data/VALIDATION-LOG.txt".
+       01  WS-LOG-STATUS            PIC XX.
+
+       LINKAGE SECTION.
+       01  LS-CALLER-ID             PIC X(20).
+       01  LS-SOURCE-LEN            PIC 9(2).
+       01  LS-TARGET-LEN            PIC 9(2).
+       01  LS-FITS                  PIC X.
+           88 FITS-OK                VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-CALLER-ID LS-SOURCE-LEN
+               LS-TARGET-LEN LS-FITS.
+       0000-VERIFIER-DEB.
+           IF LS-SOURCE-LEN > LS-TARGET-LEN
+               MOVE "N" TO LS-FITS
+               PERFORM 1000-JOURNALISER-REJET-DEB
+                  THRU 1000-JOURNALISER-REJET-FIN
+           ELSE
+               MOVE "Y" TO LS-FITS
+           END-IF.
+
+           GOBACK.
+       0000-VERIFIER-FIN.
+           EXIT.
+
+       1000-JOURNALISER-REJET-DEB.
+           OPEN EXTEND VALIDATION-LOG-FILE.
+           IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+               OPEN OUTPUT VALIDATION-LOG-FILE
+           END-IF.
+
+           MOVE SPACES TO VALIDATION-LOG-RECORD.
+           MOVE LS-CALLER-ID TO LOG-CALLER-ID.
+           MOVE LS-SOURCE-LEN TO LOG-SOURCE-LEN.
+           MOVE LS-TARGET-LEN TO LOG-TARGET-LEN.
+           MOVE "SOURCE TROP LONGUE POUR CIBLE" TO LOG-MOTIF.
+           WRITE VALIDATION-LOG-RECORD.
+
+           CLOSE VALIDATION-LOG-FILE.
+       1000-JOURNALISER-REJET-FIN.
+           EXIT.
