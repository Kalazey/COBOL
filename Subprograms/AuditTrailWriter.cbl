@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditTrailWriter.
+       AUTHOR. Mathieu.
+
+      * Appends one row to the shared audit-trail file on behalf of
+      * any maintenance program that changes data - the caller passes
+      * its program-id, a user-id, and the before/after images of the
+      * field(s) it changed, already formatted as text.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN DYNAMIC WS-AUDIT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AuditTrail.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-PATH            PIC X(40)
+                                VALUE "Data/AUDIT-TRAIL.txt".
+       01  WS-AUDIT-STATUS          PIC XX.
+
+       01  WS-CURRENT-DATE.
+           05 WS-CD-YEAR            PIC 9(4).
+           05 WS-CD-MONTH           PIC 9(2).
+           05 WS-CD-DAY             PIC 9(2).
+       01  WS-CURRENT-TIME.
+           05 WS-CT-HOURS           PIC 9(2).
+           05 WS-CT-MINUTES         PIC 9(2).
+           05 WS-CT-SECONDS         PIC 9(2).
+           05 FILLER                PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LS-PROGRAM-ID            PIC X(20).
+       01  LS-USER-ID               PIC X(08).
+       01  LS-BEFORE-IMAGE          PIC X(60).
+       01  LS-AFTER-IMAGE           PIC X(60).
+
+       PROCEDURE DIVISION USING LS-PROGRAM-ID LS-USER-ID
+               LS-BEFORE-IMAGE LS-AFTER-IMAGE.
+       0000-MAIN-DEB.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+
+           MOVE SPACES TO AUDIT-TRAIL-RECORD.
+           MOVE LS-PROGRAM-ID TO AT-PROGRAM-ID.
+           MOVE LS-USER-ID TO AT-USER-ID.
+           STRING WS-CD-YEAR "-" WS-CD-MONTH "-" WS-CD-DAY
+                  " " WS-CT-HOURS ":" WS-CT-MINUTES ":"
+                  WS-CT-SECONDS
+                  DELIMITED BY SIZE
+                  INTO AT-TIMESTAMP.
+           MOVE LS-BEFORE-IMAGE TO AT-BEFORE-IMAGE.
+           MOVE LS-AFTER-IMAGE TO AT-AFTER-IMAGE.
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-TRAIL-FILE.
+
+           GOBACK.
+       0000-MAIN-FIN.
+           EXIT.
