@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SignLossCheck.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGN-LOSS-LOG-FILE ASSIGN DYNAMIC WS-LOG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGN-LOSS-LOG-FILE.
+       01  SIGN-LOSS-LOG-LINE       PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-PATH              PIC X(40)
+                                 VALUE "Data/SIGN-LOSS-LOG.txt".
+       01  WS-LOG-STATUS            PIC XX.
+
+       LINKAGE SECTION.
+       01  LS-CALLER-ID             PIC X(20).
+       01  LS-SOURCE-NEGATIF        PIC X.
+           88 SOURCE-NEGATIF         VALUE "Y".
+       01  LS-SIGN-OK               PIC X.
+           88 SIGN-OK                VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-CALLER-ID LS-SOURCE-NEGATIF
+               LS-SIGN-OK.
+       0000-VERIFIER-DEB.
+           IF SOURCE-NEGATIF
+               MOVE "N" TO LS-SIGN-OK
+               PERFORM 1000-JOURNALISER-REJET-DEB
+                  THRU 1000-JOURNALISER-REJET-FIN
+           ELSE
+               MOVE "Y" TO LS-SIGN-OK
+           END-IF.
+
+           GOBACK.
+       0000-VERIFIER-FIN.
+           EXIT.
+
+       1000-JOURNALISER-REJET-DEB.
+           OPEN EXTEND SIGN-LOSS-LOG-FILE.
+           IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+               OPEN OUTPUT SIGN-LOSS-LOG-FILE
+           END-IF.
+
+           MOVE SPACES TO SIGN-LOSS-LOG-LINE.
+           STRING LS-CALLER-ID " PERTE DE SIGNE: VALEUR NEGATIVE"
+                  " VERS CHAMP NON SIGNE"
+                  DELIMITED BY SIZE INTO SIGN-LOSS-LOG-LINE.
+           WRITE SIGN-LOSS-LOG-LINE.
+
+           CLOSE SIGN-LOSS-LOG-FILE.
+       1000-JOURNALISER-REJET-FIN.
+           EXIT.
