@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MonthLookup.
+       AUTHOR. Mathieu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TABLE-MONTH.
+           05 WS-WORDING-MONTH.
+               10 FILLER PIC X(9) VALUE "JANUERY  ".
+               10 FILLER PIC X(9) VALUE "FEBRUARY ".
+               10 FILLER PIC X(9) VALUE "MARCH    ".
+               10 FILLER PIC X(9) VALUE "APRIL    ".
+               10 FILLER PIC X(9) VALUE "MAY      ".
+               10 FILLER PIC X(9) VALUE "JUNE     ".
+               10 FILLER PIC X(9) VALUE "JULY     ".
+               10 FILLER PIC X(9) VALUE "AUGUST   ".
+               10 FILLER PIC X(9) VALUE "SEPTEMBER".
+               10 FILLER PIC X(9) VALUE "OCTOBER  ".
+               10 FILLER PIC X(9) VALUE "NOVEMBER ".
+               10 FILLER PIC X(9) VALUE "DECEMBER ".
+           05 WS-NAME-MONTH REDEFINES WS-WORDING-MONTH.
+               10 WS-MONTH PIC X(9) OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       01  LS-MONTH-NUMBER         PIC 9(2).
+       01  LS-MONTH-NAME           PIC X(9).
+
+       PROCEDURE DIVISION USING LS-MONTH-NUMBER LS-MONTH-NAME.
+       0000-MAIN-DEB.
+           IF LS-MONTH-NUMBER >= 1 AND LS-MONTH-NUMBER <= 12
+               MOVE WS-MONTH(LS-MONTH-NUMBER) TO LS-MONTH-NAME
+           ELSE
+               MOVE SPACES TO LS-MONTH-NAME
+           END-IF.
+
+           GOBACK.
+       0000-MAIN-FIN.
+           EXIT.
