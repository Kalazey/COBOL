@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FreeTextTokenizer.
+       AUTHOR. Mathieu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-POINTEUR              PIC 9(3).
+       01  WS-LONGUEUR              PIC 9(3).
+
+       LINKAGE SECTION.
+       01  LS-INPUT-LINE            PIC X(80).
+       01  LS-TOKEN-TABLE.
+           05 LS-TOKEN OCCURS 20 TIMES
+                   INDEXED BY TX    PIC X(20).
+       01  LS-TOKEN-CNT             PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-INPUT-LINE LS-TOKEN-TABLE
+               LS-TOKEN-CNT.
+       0000-TOKENISER-DEB.
+           MOVE 0 TO LS-TOKEN-CNT.
+           MOVE SPACES TO LS-TOKEN-TABLE.
+           MOVE 1 TO WS-POINTEUR.
+           COMPUTE WS-LONGUEUR = FUNCTION LENGTH(
+                   FUNCTION TRIM(LS-INPUT-LINE)).
+
+           PERFORM UNTIL WS-POINTEUR > WS-LONGUEUR
+                   OR LS-TOKEN-CNT >= 20
+               ADD 1 TO LS-TOKEN-CNT
+               SET TX TO LS-TOKEN-CNT
+               UNSTRING LS-INPUT-LINE DELIMITED BY ALL SPACE
+                   INTO LS-TOKEN(TX)
+                   WITH POINTER WS-POINTEUR
+           END-PERFORM.
+
+           GOBACK.
+       0000-TOKENISER-FIN.
+           EXIT.
