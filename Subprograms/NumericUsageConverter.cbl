@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NumericUsageConverter.
+       AUTHOR. Mathieu.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-INPUT-FIELD            PIC X(5).
+       01  LS-INPUT-AS-BINARY REDEFINES LS-INPUT-FIELD
+                                 PIC S9(7)V99 BINARY.
+       01  LS-INPUT-AS-COMP3 REDEFINES LS-INPUT-FIELD
+                                 PIC S9(7)V99 COMP-3.
+
+       01  LS-USAGE-CODE             PIC X(1).
+           88 USAGE-BINAIRE          VALUE "B".
+           88 USAGE-COMP3            VALUE "3".
+           88 USAGE-PACKED           VALUE "P".
+           88 USAGE-VALIDE           VALUE "B" "3" "P".
+
+       01  LS-OUTPUT-COMP3           PIC S9(7)V99 COMP-3.
+       01  LS-CONVERT-OK             PIC X(1).
+           88 CONVERSION-OK          VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-INPUT-FIELD LS-USAGE-CODE
+                                 LS-OUTPUT-COMP3 LS-CONVERT-OK.
+       0000-CONVERTIR-DEB.
+           MOVE "N" TO LS-CONVERT-OK.
+           MOVE ZERO TO LS-OUTPUT-COMP3.
+
+           EVALUATE TRUE
+               WHEN USAGE-BINAIRE
+                   MOVE LS-INPUT-AS-BINARY TO LS-OUTPUT-COMP3
+                   MOVE "Y" TO LS-CONVERT-OK
+               WHEN USAGE-COMP3 OR USAGE-PACKED
+                   MOVE LS-INPUT-AS-COMP3 TO LS-OUTPUT-COMP3
+                   MOVE "Y" TO LS-CONVERT-OK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           GOBACK.
+       0000-CONVERTIR-FIN.
+           EXIT.
