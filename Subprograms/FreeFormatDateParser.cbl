@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FreeFormatDateParser.
+       AUTHOR. Mathieu.
+
+      * Accepts a free-format date string using any of three partner
+      * conventions and returns the date as CCYYMMDD, validated via
+      * DateValidator:
+      *   "DD Month, CCYY"   (textual month name, looked up via
+      *                       MonthNameLookup / Tables.cbl's TABLE-MONTH)
+      *   "DD/MM/CCYY"       (slash-delimited, European order)
+      *   "CCYY-MM-DD"       (hyphen-delimited, ISO order)
+      * The delimiter actually present in LS-IN-TEXT decides which
+      * layout is applied - no format code has to be supplied by the
+      * caller.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DAY-TEXT               PIC X(2).
+       01  WS-MONTH-TEXT             PIC X(9).
+       01  WS-YEAR-TEXT              PIC X(4).
+       01  WS-DELIM-A                PIC X(2).
+       01  WS-DELIM-B                PIC X(2).
+
+       01  WS-DAY                    PIC 9(2).
+       01  WS-MONTH                  PIC 9(2).
+       01  WS-YEAR                   PIC 9(4).
+       01  WS-DATE-8                 PIC 9(8).
+       01  WS-IS-VALID               PIC X.
+           88 DATE-VALIDE            VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LS-IN-TEXT                PIC X(19).
+       01  LS-OUT-DATE               PIC 9(8).
+       01  LS-PARSE-OK               PIC X.
+           88 PARSE-OK               VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-IN-TEXT LS-OUT-DATE LS-PARSE-OK.
+       0000-MAIN-DEB.
+           MOVE "N" TO LS-PARSE-OK.
+           MOVE 0 TO LS-OUT-DATE.
+
+           EVALUATE TRUE
+               WHEN LS-IN-TEXT(3:1) = "/"
+                   PERFORM 1000-PARSE-SLASH-DEB
+                      THRU 1000-PARSE-SLASH-FIN
+               WHEN LS-IN-TEXT(5:1) = "-"
+                   PERFORM 2000-PARSE-ISO-DEB
+                      THRU 2000-PARSE-ISO-FIN
+               WHEN OTHER
+                   PERFORM 3000-PARSE-TEXTUAL-DEB
+                      THRU 3000-PARSE-TEXTUAL-FIN
+           END-EVALUATE.
+
+           IF WS-DAY NOT = 0
+               STRING WS-YEAR WS-MONTH WS-DAY
+                      DELIMITED BY SIZE INTO WS-DATE-8
+               CALL "DateValidator" USING WS-DATE-8 WS-IS-VALID
+               IF DATE-VALIDE
+                   MOVE WS-DATE-8 TO LS-OUT-DATE
+                   MOVE "Y" TO LS-PARSE-OK
+               END-IF
+           END-IF.
+
+           GOBACK.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-PARSE-SLASH-DEB.
+           UNSTRING LS-IN-TEXT DELIMITED BY "/"
+               INTO WS-DAY-TEXT WS-MONTH-TEXT WS-YEAR-TEXT.
+           MOVE WS-DAY-TEXT TO WS-DAY.
+           MOVE WS-MONTH-TEXT(1:2) TO WS-MONTH.
+           MOVE WS-YEAR-TEXT TO WS-YEAR.
+       1000-PARSE-SLASH-FIN.
+           EXIT.
+
+       2000-PARSE-ISO-DEB.
+           UNSTRING LS-IN-TEXT DELIMITED BY "-"
+               INTO WS-YEAR-TEXT WS-MONTH-TEXT WS-DAY-TEXT.
+           MOVE WS-YEAR-TEXT TO WS-YEAR.
+           MOVE WS-MONTH-TEXT(1:2) TO WS-MONTH.
+           MOVE WS-DAY-TEXT TO WS-DAY.
+       2000-PARSE-ISO-FIN.
+           EXIT.
+
+       3000-PARSE-TEXTUAL-DEB.
+           MOVE 0 TO WS-DAY.
+           UNSTRING LS-IN-TEXT DELIMITED BY ALL " " OR ", "
+               INTO WS-DAY-TEXT DELIMITER WS-DELIM-A
+                    WS-MONTH-TEXT DELIMITER WS-DELIM-B
+                    WS-YEAR-TEXT.
+           IF WS-DAY-TEXT IS NUMERIC
+               MOVE WS-DAY-TEXT TO WS-DAY
+               MOVE WS-YEAR-TEXT TO WS-YEAR
+               CALL "MonthNameLookup" USING WS-MONTH-TEXT WS-MONTH
+               IF WS-MONTH = 0
+                   MOVE 0 TO WS-DAY
+               END-IF
+           END-IF.
+       3000-PARSE-TEXTUAL-FIN.
+           EXIT.
