@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SafeNumericInput.
+       AUTHOR. Mathieu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-IX                    PIC 99.
+       01  WS-CH                    PIC X.
+       01  WS-DECIMAL-CNT           PIC 9.
+       01  WS-DIGIT-CNT             PIC 99.
+
+       LINKAGE SECTION.
+       01  LS-RAW-INPUT             PIC X(18).
+       01  LS-NUMERIC-VALUE         PIC S9(9)V99.
+       01  LS-IS-VALID              PIC X.
+           88 NUMERIC-INPUT-VALIDE  VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-RAW-INPUT LS-NUMERIC-VALUE
+                                 LS-IS-VALID.
+       0000-MAIN-DEB.
+           MOVE "Y" TO LS-IS-VALID.
+           MOVE ZERO TO LS-NUMERIC-VALUE.
+           MOVE ZERO TO WS-DECIMAL-CNT.
+           MOVE ZERO TO WS-DIGIT-CNT.
+
+           IF LS-RAW-INPUT = SPACES
+               MOVE "N" TO LS-IS-VALID
+           ELSE
+               PERFORM VARYING WS-IX FROM 1 BY 1
+                       UNTIL WS-IX > LENGTH OF LS-RAW-INPUT
+                   MOVE LS-RAW-INPUT(WS-IX:1) TO WS-CH
+                   EVALUATE TRUE
+                       WHEN WS-CH = SPACE
+                           CONTINUE
+                       WHEN WS-CH = "."
+                           ADD 1 TO WS-DECIMAL-CNT
+                           IF WS-DECIMAL-CNT > 1
+                               MOVE "N" TO LS-IS-VALID
+                           END-IF
+                       WHEN WS-CH = "+" OR WS-CH = "-"
+                           IF WS-IX NOT = 1
+                               MOVE "N" TO LS-IS-VALID
+                           END-IF
+                       WHEN WS-CH IS NUMERIC
+                           ADD 1 TO WS-DIGIT-CNT
+                       WHEN OTHER
+                           MOVE "N" TO LS-IS-VALID
+                   END-EVALUATE
+               END-PERFORM
+
+               IF WS-DIGIT-CNT = 0
+                   MOVE "N" TO LS-IS-VALID
+               END-IF
+           END-IF.
+
+           IF NUMERIC-INPUT-VALIDE
+               COMPUTE LS-NUMERIC-VALUE = FUNCTION NUMVAL(LS-RAW-INPUT)
+           END-IF.
+
+           GOBACK.
+       0000-MAIN-FIN.
+           EXIT.
