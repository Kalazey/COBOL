@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MonthEndCutoffValidator.
+       AUTHOR. Mathieu.
+
+      * Calendar lookup for month-end close processing: given a date,
+      * returns the month's name off the same lookup table as
+      * MonthLookup.cbl (called directly rather than duplicated here),
+      * the number of days in that month (the bissextile check is
+      * LeapYearCheck.cbl's, the same subprogram DateValidator.cbl
+      * calls), and whether the date IS that month's last day - the
+      * cutoff a closing job needs.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-YEAR                  PIC 9(4).
+       01  WS-MONTH-NUM             PIC 9(2).
+       01  WS-DAY                   PIC 9(2).
+       01  WS-LAST-DAY              PIC 9(2).
+
+       01  WS-LEAP-SWITCH           PIC X VALUE "N".
+           88 ANNEE-BISSEXTILE      VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LS-DATE                 PIC 9(8).
+       01  LS-MONTH-NAME            PIC X(9).
+       01  LS-LAST-DAY-OF-MONTH     PIC 9(2).
+       01  LS-IS-CUTOFF             PIC X.
+           88 EST-CLOTURE           VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-DATE LS-MONTH-NAME
+               LS-LAST-DAY-OF-MONTH LS-IS-CUTOFF.
+       0000-MAIN-DEB.
+           MOVE "N" TO LS-IS-CUTOFF.
+           MOVE LS-DATE(1:4) TO WS-YEAR.
+           MOVE LS-DATE(5:2) TO WS-MONTH-NUM.
+           MOVE LS-DATE(7:2) TO WS-DAY.
+
+           PERFORM 1000-DETERMINER-BISSEXTILE-DEB
+              THRU 1000-DETERMINER-BISSEXTILE-FIN.
+           PERFORM 2000-DETERMINER-DERNIER-JOUR-DEB
+              THRU 2000-DETERMINER-DERNIER-JOUR-FIN.
+
+           CALL "MonthLookup" USING WS-MONTH-NUM LS-MONTH-NAME.
+           MOVE WS-LAST-DAY TO LS-LAST-DAY-OF-MONTH.
+           IF WS-DAY = WS-LAST-DAY
+               MOVE "Y" TO LS-IS-CUTOFF
+           END-IF.
+
+           GOBACK.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-DETERMINER-BISSEXTILE-DEB.
+           CALL "LeapYearCheck" USING WS-YEAR WS-LEAP-SWITCH.
+       1000-DETERMINER-BISSEXTILE-FIN.
+           EXIT.
+
+       2000-DETERMINER-DERNIER-JOUR-DEB.
+           EVALUATE WS-MONTH-NUM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-LAST-DAY
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-LAST-DAY
+               WHEN 2
+                   IF ANNEE-BISSEXTILE
+                       MOVE 29 TO WS-LAST-DAY
+                   ELSE
+                       MOVE 28 TO WS-LAST-DAY
+                   END-IF
+           END-EVALUATE.
+       2000-DETERMINER-DERNIER-JOUR-FIN.
+           EXIT.
