@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MainMenu.
+       AUTHOR. Mathieu.
+
+      * Front door for the three little interactive utilities that used
+      * to only be reachable by remembering their program names:
+      * CheckEnterValue (visitor sign-in), NombrePremier (prime check),
+      * and EvaluateInstruction (employee status lookup). Each one still
+      * runs fine on its own; this just lets someone pick a number
+      * instead. CALL "SYSTEM" starts each one as its own process (the
+      * same trick JobControlDriver.cbl uses to chain batch steps), so
+      * its STOP RUN only ends that child and control comes back here
+      * to show the menu again.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOIX                PIC 9 VALUE 0.
+       01  WS-CONTINUER-SWITCH     PIC X VALUE "Y".
+           88 CONTINUER            VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM UNTIL NOT CONTINUER
+               PERFORM 1000-AFFICHER-MENU-DEB
+                  THRU 1000-AFFICHER-MENU-FIN
+               PERFORM 2000-TRAITER-CHOIX-DEB
+                  THRU 2000-TRAITER-CHOIX-FIN
+           END-PERFORM.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-AFFICHER-MENU-DEB.
+           DISPLAY " ".
+           DISPLAY "------------------------------------------------".
+           DISPLAY " MENU PRINCIPAL".
+           DISPLAY "------------------------------------------------".
+           DISPLAY " 1. Enregistrer une visite       (CheckEnterValue)".
+           DISPLAY " 2. Verifier un nombre premier    (NombrePremier)".
+           DISPLAY " 3. Statut employe        (EvaluateInstruction)".
+           DISPLAY " 0. Quitter".
+           DISPLAY "------------------------------------------------".
+           DISPLAY "Votre choix : " WITH NO ADVANCING.
+           ACCEPT WS-CHOIX.
+       1000-AFFICHER-MENU-FIN.
+           EXIT.
+
+       2000-TRAITER-CHOIX-DEB.
+           EVALUATE WS-CHOIX
+               WHEN 1
+                   CALL "SYSTEM" USING "./CheckEnterValue"
+               WHEN 2
+                   CALL "SYSTEM" USING "./NombrePremier"
+               WHEN 3
+                   CALL "SYSTEM" USING "./EvaluateInstruction"
+               WHEN 0
+                   MOVE "N" TO WS-CONTINUER-SWITCH
+                   DISPLAY "Au revoir."
+               WHEN OTHER
+                   DISPLAY "Choix invalide, veuillez reessayer."
+           END-EVALUATE.
+       2000-TRAITER-CHOIX-FIN.
+           EXIT.
