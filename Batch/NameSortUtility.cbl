@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NameSortUtility.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-FILE ASSIGN DYNAMIC WS-INPUT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT SORTED-RAW-FILE ASSIGN DYNAMIC WS-RAW-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RAW-STATUS.
+
+           SELECT SORTED-NAME-FILE ASSIGN DYNAMIC WS-OUTPUT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN DYNAMIC WS-EXCEPTION-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT SORT-PARM-FILE ASSIGN DYNAMIC WS-PARM-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "Data/SORTWORK.tmp".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-FILE.
+       01  NAME-RECORD                 PIC X(30).
+
+       FD  SORTED-RAW-FILE.
+       01  SORTED-RAW-RECORD            PIC X(30).
+
+       FD  SORTED-NAME-FILE.
+       01  SORTED-RECORD                PIC X(30).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD             PIC X(30).
+
+       FD  SORT-PARM-FILE.
+       01  SORT-PARM-RECORD             PIC X(1).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD             PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-PATH        PIC X(40) VALUE "Data/NAME-FILE.txt".
+       01  WS-RAW-PATH          PIC X(40)
+                                 VALUE "Data/NAME-SORTED-RAW.tmp".
+       01  WS-OUTPUT-PATH       PIC X(40) VALUE "Data/NAME-SORTED.txt".
+       01  WS-EXCEPTION-PATH    PIC X(40)
+                                 VALUE "Data/NAME-SORT-EXCEPTIONS.txt".
+       01  WS-PARM-PATH         PIC X(40)
+                                 VALUE "Data/SORT-DIRECTION.txt".
+       01  WS-INPUT-STATUS      PIC XX.
+       01  WS-RAW-STATUS        PIC XX.
+       01  WS-OUTPUT-STATUS     PIC XX.
+       01  WS-EXCEPTION-STATUS  PIC XX.
+       01  WS-PARM-STATUS       PIC XX.
+
+       01  WS-SORT-DIRECTION    PIC X VALUE "A".
+           88 ASCENDING-ORDER   VALUE "A".
+           88 DESCENDING-ORDER  VALUE "D".
+
+       01  WS-PREVIOUS-RECORD   PIC X(30).
+       01  WS-FIRST-RECORD-SWITCH PIC X VALUE "Y".
+           88 FIRST-RECORD      VALUE "Y".
+       01  WS-RAW-EOF-SWITCH    PIC X VALUE "N".
+           88 RAW-END-OF-FILE   VALUE "Y".
+       01  WS-UNIQUE-CNT        PIC 9(5) VALUE ZERO.
+       01  WS-DUPLICATE-CNT     PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-LIRE-PARAMETRE-DEB
+              THRU 1000-LIRE-PARAMETRE-FIN.
+
+           IF ASCENDING-ORDER
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SORT-WORK-RECORD
+                   USING NAME-FILE
+                   GIVING SORTED-RAW-FILE
+           ELSE
+               SORT SORT-WORK-FILE
+                   ON DESCENDING KEY SORT-WORK-RECORD
+                   USING NAME-FILE
+                   GIVING SORTED-RAW-FILE
+           END-IF.
+
+           PERFORM 2000-DETECTER-DOUBLONS-DEB
+              THRU 2000-DETECTER-DOUBLONS-FIN.
+
+           DISPLAY "------------------------------------------------".
+           DISPLAY "TRI DES NOMS TERMINE (SENS: " WS-SORT-DIRECTION ")".
+           DISPLAY "UNIQUES   : " WS-UNIQUE-CNT.
+           DISPLAY "DOUBLONS  : " WS-DUPLICATE-CNT.
+           DISPLAY "------------------------------------------------".
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       2000-DETECTER-DOUBLONS-DEB.
+      * The sorted file puts any duplicate key on adjacent records, so
+      * a single sequential pass comparing each record to the one
+      * before it is enough to catch them: the first occurrence of a
+      * key goes to the final sorted output, any further occurrence of
+      * the same key is flagged to the exceptions report instead of
+      * appearing a second time in the output.
+           OPEN INPUT SORTED-RAW-FILE.
+           OPEN OUTPUT SORTED-NAME-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           PERFORM 2100-LIRE-BRUT-DEB
+              THRU 2100-LIRE-BRUT-FIN.
+
+           PERFORM UNTIL RAW-END-OF-FILE
+               IF FIRST-RECORD
+                   WRITE SORTED-RECORD FROM SORTED-RAW-RECORD
+                   ADD 1 TO WS-UNIQUE-CNT
+                   SET WS-FIRST-RECORD-SWITCH TO "N"
+               ELSE
+                   IF SORTED-RAW-RECORD = WS-PREVIOUS-RECORD
+                       WRITE EXCEPTION-RECORD FROM SORTED-RAW-RECORD
+                       ADD 1 TO WS-DUPLICATE-CNT
+                   ELSE
+                       WRITE SORTED-RECORD FROM SORTED-RAW-RECORD
+                       ADD 1 TO WS-UNIQUE-CNT
+                   END-IF
+               END-IF
+               MOVE SORTED-RAW-RECORD TO WS-PREVIOUS-RECORD
+               PERFORM 2100-LIRE-BRUT-DEB
+                  THRU 2100-LIRE-BRUT-FIN
+           END-PERFORM.
+
+           CLOSE SORTED-RAW-FILE.
+           CLOSE SORTED-NAME-FILE.
+           CLOSE EXCEPTION-FILE.
+       2000-DETECTER-DOUBLONS-FIN.
+           EXIT.
+
+       2100-LIRE-BRUT-DEB.
+           READ SORTED-RAW-FILE
+               AT END
+                   SET RAW-END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-BRUT-FIN.
+           EXIT.
+
+       1000-LIRE-PARAMETRE-DEB.
+           OPEN INPUT SORT-PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ SORT-PARM-FILE
+                   NOT AT END
+                       MOVE SORT-PARM-RECORD TO WS-SORT-DIRECTION
+               END-READ
+               CLOSE SORT-PARM-FILE
+           ELSE
+               DISPLAY "PARAMETRE DE TRI ABSENT, SENS ASCENDANT PAR "
+                       "DEFAUT."
+           END-IF.
+       1000-LIRE-PARAMETRE-FIN.
+           EXIT.
