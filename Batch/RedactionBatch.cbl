@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RedactionBatch.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REDACT-RULES-FILE ASSIGN DYNAMIC WS-RULES-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+
+           SELECT COMMENTS-FILE ASSIGN DYNAMIC WS-COMMENTS-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-COMMENTS-STATUS.
+
+           SELECT REDACTED-FILE ASSIGN DYNAMIC WS-REDACTED-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REDACTED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Replacement text is matched to the search term's trimmed
+      * length (INSPECT REPLACING requires equal-length operands
+      * and records must keep their fixed width), so a longer
+      * replacement is truncated and a shorter one space-padded.
+       FD  REDACT-RULES-FILE.
+       01  REDACT-RULE.
+           05 RULE-TERM             PIC X(20).
+           05 RULE-REPLACEMENT      PIC X(20).
+
+       FD  COMMENTS-FILE.
+       01  COMMENT-RECORD           PIC X(80).
+
+       FD  REDACTED-FILE.
+       01  REDACTED-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RULES-PATH            PIC X(40)
+                                 VALUE "Data/REDACT-RULES.txt".
+       01  WS-COMMENTS-PATH         PIC X(40)
+                                 VALUE "Data/CUSTOMER-COMMENTS.txt".
+       01  WS-REDACTED-PATH         PIC X(40)
+                                 VALUE "Data/COMMENTS-REDACTED.txt".
+       01  WS-RULES-STATUS          PIC XX.
+       01  WS-COMMENTS-STATUS       PIC XX.
+       01  WS-REDACTED-STATUS       PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-RULE-CNT              PIC 9(2) VALUE ZERO.
+       01  WS-RX                    PIC 9(2).
+
+       01  WS-RULE-TABLE.
+           05 WS-RULE-ENTRY OCCURS 20 TIMES
+                   DEPENDING ON WS-RULE-CNT
+                   INDEXED BY RX.
+               10 WS-TERM           PIC X(20).
+               10 WS-TERM-LEN       PIC 99.
+               10 WS-REPL           PIC X(20).
+
+       01  WS-RECORD-CNT            PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           PERFORM 1100-CHARGER-REGLES-DEB
+              THRU 1100-CHARGER-REGLES-FIN.
+
+           OPEN INPUT COMMENTS-FILE.
+           IF WS-COMMENTS-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE COMMENTS-FILE: "
+                       WS-COMMENTS-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REDACTED-FILE.
+           IF WS-REDACTED-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE REDACTED-FILE: "
+                       WS-REDACTED-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-COMMENT-DEB
+              THRU 2100-LIRE-COMMENT-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       1100-CHARGER-REGLES-DEB.
+           OPEN INPUT REDACT-RULES-FILE.
+           IF WS-RULES-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE REDACT-RULES-FILE: "
+                       WS-RULES-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-RULES-STATUS = "10"
+               READ REDACT-RULES-FILE
+                   AT END
+                       MOVE "10" TO WS-RULES-STATUS
+                   NOT AT END
+                       IF WS-RULE-CNT < 20
+                           ADD 1 TO WS-RULE-CNT
+                           SET RX TO WS-RULE-CNT
+                           MOVE RULE-TERM TO WS-TERM(RX)
+                           MOVE RULE-REPLACEMENT TO WS-REPL(RX)
+                           COMPUTE WS-TERM-LEN(RX) =
+                               FUNCTION LENGTH(FUNCTION TRIM(RULE-TERM))
+                       ELSE
+                           DISPLAY "REDACT-RULES-FILE A PLUS DE 20 "
+                                   "REGLES - REGLES EXCEDENTAIRES "
+                                   "IGNOREES"
+                           MOVE "10" TO WS-RULES-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE REDACT-RULES-FILE.
+       1100-CHARGER-REGLES-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-RECORD-CNT.
+
+           PERFORM VARYING WS-RX FROM 1 BY 1
+                   UNTIL WS-RX > WS-RULE-CNT
+               INSPECT COMMENT-RECORD REPLACING ALL
+                       WS-TERM(WS-RX)(1:WS-TERM-LEN(WS-RX))
+                    BY WS-REPL(WS-RX)(1:WS-TERM-LEN(WS-RX))
+           END-PERFORM.
+
+           MOVE COMMENT-RECORD TO REDACTED-RECORD.
+           WRITE REDACTED-RECORD.
+
+           PERFORM 2100-LIRE-COMMENT-DEB
+              THRU 2100-LIRE-COMMENT-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-COMMENT-DEB.
+           READ COMMENTS-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-COMMENT-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE COMMENTS-FILE.
+           CLOSE REDACTED-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "REDACTION DES COMMENTAIRES TERMINEE.".
+           DISPLAY "REGLES CHARGEES        : " WS-RULE-CNT.
+           DISPLAY "ENREGISTREMENTS TRAITES: " WS-RECORD-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
