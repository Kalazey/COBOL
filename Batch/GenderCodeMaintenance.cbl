@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GenderCodeMaintenance.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN DYNAMIC WS-MASTER-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           05 EMP-ID                PIC X(6).
+           05 EMP-NAME              PIC X(20).
+           05 EMP-STATUT-EMPLOYE    PIC X(08).
+           05 EMP-GENRE             PIC X(01).
+           05 EMP-LAST-UPDATE       PIC X(19).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-PATH           PIC X(40)
+                                 VALUE "Data/EMPLOYEE-MASTER.txt".
+       01  WS-MASTER-STATUS         PIC XX.
+
+       01  WS-EMPLOYEE-CNT          PIC 9(5) VALUE ZERO.
+       01  WS-I                     PIC 9(5).
+
+       01  WS-EMPLOYEE-TABLE.
+           05 WS-EMPLOYEE-ENTRY OCCURS 9999 TIMES
+                   DEPENDING ON WS-EMPLOYEE-CNT
+                   INDEXED BY EX.
+               10 WS-E-ID           PIC X(6).
+               10 WS-E-NAME         PIC X(20).
+               10 WS-E-STATUT       PIC X(08).
+               10 WS-E-GENRE        PIC X(01).
+               10 WS-E-LAST-UPDATE  PIC X(19).
+
+       01  WS-EMP-ID-SAISI          PIC X(6).
+       01  WS-EMPLOYE-TROUVE        PIC X VALUE "N".
+           88 EMPLOYE-TROUVE        VALUE "Y".
+       01  WS-EMP-INDEX              PIC 9(5) VALUE ZERO.
+
+       01  WS-GENRE-SAISI            PIC X.
+           88 FEMME                  VALUE "F".
+           88 HOMME                  VALUE "H".
+       01  WS-GENRE-VALIDE           PIC X VALUE "N".
+           88 GENRE-VALIDE           VALUE "Y".
+
+       01  WS-CURRENT-DATE.
+           05 WS-CD-YEAR            PIC 9(4).
+           05 WS-CD-MONTH           PIC 9(2).
+           05 WS-CD-DAY             PIC 9(2).
+
+       01  WS-CURRENT-TIME.
+           05 WS-CT-HOURS           PIC 9(2).
+           05 WS-CT-MINUTES         PIC 9(2).
+           05 WS-CT-SECONDS         PIC 9(2).
+           05 FILLER                PIC 9(2).
+
+       01  WS-OPERATOR-ID           PIC X(08).
+       01  WS-AT-PROGRAM-ID         PIC X(20)
+                                 VALUE "GenderCodeMaint".
+       01  WS-AT-BEFORE             PIC X(60).
+       01  WS-AT-AFTER              PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           DISPLAY "Entrez votre identifiant operateur: ".
+           ACCEPT WS-OPERATOR-ID.
+
+           PERFORM 1000-CHARGER-MAITRE-DEB
+              THRU 1000-CHARGER-MAITRE-FIN.
+
+           PERFORM 2000-SAISIR-EMPLOYE-DEB
+              THRU 2000-SAISIR-EMPLOYE-FIN.
+
+           IF EMPLOYE-TROUVE
+               PERFORM 3000-SAISIR-GENRE-DEB
+                  THRU 3000-SAISIR-GENRE-FIN
+
+               PERFORM 4000-APPLIQUER-CHANGEMENT-DEB
+                  THRU 4000-APPLIQUER-CHANGEMENT-FIN
+
+               PERFORM 5000-SAUVEGARDER-MAITRE-DEB
+                  THRU 5000-SAUVEGARDER-MAITRE-FIN
+
+               DISPLAY "GENRE MIS A JOUR POUR L'EMPLOYE "
+                       WS-EMP-ID-SAISI
+           ELSE
+               DISPLAY "EMPLOYE INTROUVABLE: " WS-EMP-ID-SAISI
+           END-IF.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-CHARGER-MAITRE-DEB.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE EMPLOYEE-MASTER-FILE: "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-MASTER-STATUS = "10"
+               READ EMPLOYEE-MASTER-FILE
+                   AT END
+                       MOVE "10" TO WS-MASTER-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-EMPLOYEE-CNT
+                       SET EX TO WS-EMPLOYEE-CNT
+                       MOVE EMP-ID TO WS-E-ID(EX)
+                       MOVE EMP-NAME TO WS-E-NAME(EX)
+                       MOVE EMP-STATUT-EMPLOYE TO WS-E-STATUT(EX)
+                       MOVE EMP-GENRE TO WS-E-GENRE(EX)
+                       MOVE EMP-LAST-UPDATE TO WS-E-LAST-UPDATE(EX)
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLOYEE-MASTER-FILE.
+       1000-CHARGER-MAITRE-FIN.
+           EXIT.
+
+       2000-SAISIR-EMPLOYE-DEB.
+           DISPLAY "Entrez l'identifiant de l'employe: ".
+           ACCEPT WS-EMP-ID-SAISI.
+
+           MOVE "N" TO WS-EMPLOYE-TROUVE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-EMPLOYEE-CNT
+               IF WS-E-ID(WS-I) = WS-EMP-ID-SAISI
+                   MOVE "Y" TO WS-EMPLOYE-TROUVE
+                   MOVE WS-I TO WS-EMP-INDEX
+               END-IF
+           END-PERFORM.
+       2000-SAISIR-EMPLOYE-FIN.
+           EXIT.
+
+       3000-SAISIR-GENRE-DEB.
+           MOVE "N" TO WS-GENRE-VALIDE.
+           PERFORM UNTIL GENRE-VALIDE
+               DISPLAY "Entrez le code de genre (F ou H): "
+               ACCEPT WS-GENRE-SAISI
+               IF FEMME OR HOMME
+                   MOVE "Y" TO WS-GENRE-VALIDE
+               ELSE
+                   DISPLAY "Code de genre invalide, entrer F ou H."
+               END-IF
+           END-PERFORM.
+       3000-SAISIR-GENRE-FIN.
+           EXIT.
+
+       4000-APPLIQUER-CHANGEMENT-DEB.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE SPACES TO WS-AT-BEFORE.
+           STRING WS-EMP-ID-SAISI " GENRE="
+                  WS-E-GENRE(WS-EMP-INDEX)
+                  DELIMITED BY SIZE INTO WS-AT-BEFORE.
+
+           MOVE WS-GENRE-SAISI TO WS-E-GENRE(WS-EMP-INDEX).
+           STRING WS-CD-YEAR "-" WS-CD-MONTH "-" WS-CD-DAY
+                  " " WS-CT-HOURS ":" WS-CT-MINUTES ":"
+                  WS-CT-SECONDS
+                  DELIMITED BY SIZE
+                  INTO WS-E-LAST-UPDATE(WS-EMP-INDEX).
+
+           MOVE SPACES TO WS-AT-AFTER.
+           STRING WS-EMP-ID-SAISI " GENRE="
+                  WS-E-GENRE(WS-EMP-INDEX)
+                  DELIMITED BY SIZE INTO WS-AT-AFTER.
+           CALL "AuditTrailWriter" USING WS-AT-PROGRAM-ID
+               WS-OPERATOR-ID WS-AT-BEFORE WS-AT-AFTER.
+       4000-APPLIQUER-CHANGEMENT-FIN.
+           EXIT.
+
+       5000-SAUVEGARDER-MAITRE-DEB.
+           OPEN OUTPUT EMPLOYEE-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR REECRITURE EMPLOYEE-MASTER-FILE: "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-EMPLOYEE-CNT
+               MOVE SPACES TO EMPLOYEE-MASTER-RECORD
+               MOVE WS-E-ID(WS-I) TO EMP-ID
+               MOVE WS-E-NAME(WS-I) TO EMP-NAME
+               MOVE WS-E-STATUT(WS-I) TO EMP-STATUT-EMPLOYE
+               MOVE WS-E-GENRE(WS-I) TO EMP-GENRE
+               MOVE WS-E-LAST-UPDATE(WS-I) TO EMP-LAST-UPDATE
+               WRITE EMPLOYEE-MASTER-RECORD
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+       5000-SAUVEGARDER-MAITRE-FIN.
+           EXIT.
