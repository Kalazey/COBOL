@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentMasterMaintenance.
+       AUTHOR. Mathieu.
+
+      * Maintains the student master as a real indexed file keyed by
+      * SM-STUDENT-ID, so adding, changing or looking up one student
+      * out of a roster of thousands is a random READ/WRITE/REWRITE
+      * by key instead of loading the whole OCCURS table into memory
+      * and recompiling every time one more student is added (the
+      * limit Tables.cbl's in-line VALUE-clause roster ran into).
+      * Reads a STUDENT-MAINT-TXN file of add/change/lookup requests
+      * and applies each one directly against the indexed master.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN DYNAMIC WS-MASTER-PATH
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN DYNAMIC WS-TXN-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN DYNAMIC WS-SUSPENSE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           05 SM-STUDENT-ID        PIC X(6).
+           05 SM-STUDENT-NAME      PIC X(20).
+           05 SM-SUBJECT-COUNT     PIC 9(2).
+           05 SM-SUBJECT OCCURS 1 TO 20 TIMES
+                   DEPENDING ON SM-SUBJECT-COUNT.
+               10 SM-SUBJECT-NAME  PIC X(10).
+               10 SM-SUBJECT-GRADE PIC 9(2)V99.
+
+       FD  TRANSACTION-FILE.
+       01  STUDENT-MAINT-TRANSACTION.
+           05 TXN-ACTION            PIC X(1).
+               88 TXN-ADD           VALUE "A".
+               88 TXN-CHANGE        VALUE "C".
+               88 TXN-LOOKUP        VALUE "L".
+           05 TXN-STUDENT-ID        PIC X(6).
+           05 TXN-STUDENT-NAME      PIC X(20).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-LINE            PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-PATH           PIC X(40)
+                                 VALUE "Data/STUDENT-MASTER.dat".
+       01  WS-TXN-PATH              PIC X(40)
+                                 VALUE "Data/STUDENT-MAINT-TXN.txt".
+       01  WS-SUSPENSE-PATH         PIC X(40)
+                                 VALUE "Data/STUDENT-MAINT-ERR.txt".
+       01  WS-MASTER-STATUS         PIC XX.
+       01  WS-TXN-STATUS            PIC XX.
+       01  WS-SUSPENSE-STATUS       PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-TOTAL-CNT             PIC 9(5) VALUE ZERO.
+       01  WS-APPLIED-CNT           PIC 9(5) VALUE ZERO.
+       01  WS-REJECTED-CNT          PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN I-O STUDENT-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT STUDENT-MASTER-FILE
+               CLOSE STUDENT-MASTER-FILE
+               OPEN I-O STUDENT-MASTER-FILE
+           END-IF.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE STUDENT-MASTER-FILE: "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TXN-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE TRANSACTION-FILE: "
+                       WS-TXN-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SUSPENSE-FILE.
+           IF WS-SUSPENSE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE SUSPENSE-FILE: "
+                       WS-SUSPENSE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-TRANSACTION-DEB
+              THRU 2100-LIRE-TRANSACTION-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-TOTAL-CNT.
+           EVALUATE TRUE
+               WHEN TXN-ADD
+                   PERFORM 2200-AJOUTER-ETUDIANT-DEB
+                      THRU 2200-AJOUTER-ETUDIANT-FIN
+               WHEN TXN-CHANGE
+                   PERFORM 2300-CHANGER-ETUDIANT-DEB
+                      THRU 2300-CHANGER-ETUDIANT-FIN
+               WHEN TXN-LOOKUP
+                   PERFORM 2400-RECHERCHER-ETUDIANT-DEB
+                      THRU 2400-RECHERCHER-ETUDIANT-FIN
+               WHEN OTHER
+                   PERFORM 2500-REJETER-TRANSACTION-DEB
+                      THRU 2500-REJETER-TRANSACTION-FIN
+           END-EVALUATE.
+
+           PERFORM 2100-LIRE-TRANSACTION-DEB
+              THRU 2100-LIRE-TRANSACTION-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-TRANSACTION-DEB.
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-TRANSACTION-FIN.
+           EXIT.
+
+       2200-AJOUTER-ETUDIANT-DEB.
+           MOVE SPACES TO STUDENT-MASTER-RECORD.
+           MOVE TXN-STUDENT-ID TO SM-STUDENT-ID.
+           MOVE TXN-STUDENT-NAME TO SM-STUDENT-NAME.
+           MOVE 0 TO SM-SUBJECT-COUNT.
+           WRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   MOVE SPACES TO SUSPENSE-LINE
+                   STRING TXN-STUDENT-ID " DEJA PRESENT"
+                          DELIMITED BY SIZE INTO SUSPENSE-LINE
+                   WRITE SUSPENSE-LINE
+                   ADD 1 TO WS-REJECTED-CNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-APPLIED-CNT
+           END-WRITE.
+       2200-AJOUTER-ETUDIANT-FIN.
+           EXIT.
+
+       2300-CHANGER-ETUDIANT-DEB.
+           MOVE TXN-STUDENT-ID TO SM-STUDENT-ID.
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   MOVE SPACES TO SUSPENSE-LINE
+                   STRING TXN-STUDENT-ID " ETUDIANT INTROUVABLE"
+                          DELIMITED BY SIZE INTO SUSPENSE-LINE
+                   WRITE SUSPENSE-LINE
+                   ADD 1 TO WS-REJECTED-CNT
+               NOT INVALID KEY
+                   IF SM-SUBJECT-COUNT > 20
+                       MOVE SPACES TO SUSPENSE-LINE
+                       STRING TXN-STUDENT-ID
+                              " NOMBRE DE MATIERES INVALIDE EN MASTER"
+                              DELIMITED BY SIZE INTO SUSPENSE-LINE
+                       WRITE SUSPENSE-LINE
+                       ADD 1 TO WS-REJECTED-CNT
+                   ELSE
+                       MOVE TXN-STUDENT-NAME TO SM-STUDENT-NAME
+                       REWRITE STUDENT-MASTER-RECORD
+                       ADD 1 TO WS-APPLIED-CNT
+                   END-IF
+           END-READ.
+       2300-CHANGER-ETUDIANT-FIN.
+           EXIT.
+
+       2400-RECHERCHER-ETUDIANT-DEB.
+           MOVE TXN-STUDENT-ID TO SM-STUDENT-ID.
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   MOVE SPACES TO SUSPENSE-LINE
+                   STRING TXN-STUDENT-ID " ETUDIANT INTROUVABLE"
+                          DELIMITED BY SIZE INTO SUSPENSE-LINE
+                   WRITE SUSPENSE-LINE
+                   ADD 1 TO WS-REJECTED-CNT
+               NOT INVALID KEY
+                   IF SM-SUBJECT-COUNT > 20
+                       MOVE SPACES TO SUSPENSE-LINE
+                       STRING TXN-STUDENT-ID
+                              " NOMBRE DE MATIERES INVALIDE EN MASTER"
+                              DELIMITED BY SIZE INTO SUSPENSE-LINE
+                       WRITE SUSPENSE-LINE
+                       ADD 1 TO WS-REJECTED-CNT
+                   ELSE
+                       DISPLAY SM-STUDENT-ID " " SM-STUDENT-NAME
+                       ADD 1 TO WS-APPLIED-CNT
+                   END-IF
+           END-READ.
+       2400-RECHERCHER-ETUDIANT-FIN.
+           EXIT.
+
+       2500-REJETER-TRANSACTION-DEB.
+           MOVE SPACES TO SUSPENSE-LINE.
+           STRING TXN-STUDENT-ID " ACTION INVALIDE: " TXN-ACTION
+                  DELIMITED BY SIZE INTO SUSPENSE-LINE.
+           WRITE SUSPENSE-LINE.
+           ADD 1 TO WS-REJECTED-CNT.
+       2500-REJETER-TRANSACTION-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE STUDENT-MASTER-FILE.
+           CLOSE TRANSACTION-FILE.
+           CLOSE SUSPENSE-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "MAINTENANCE DU MASTER ETUDIANT TERMINEE.".
+           DISPLAY "TRANSACTIONS TRAITEES : " WS-TOTAL-CNT.
+           DISPLAY "APPLIQUEES            : " WS-APPLIED-CNT.
+           DISPLAY "REJETEES              : " WS-REJECTED-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
