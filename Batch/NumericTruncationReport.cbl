@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NumericTruncationReport.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-FILE ASSIGN DYNAMIC WS-BALANCE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BALANCE-STATUS.
+
+           SELECT TRUNCATION-REPORT-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BALANCE-FILE.
+       01  BALANCE-RECORD.
+           05 BAL-ACCOUNT-ID        PIC X(6).
+           05 BAL-WIDE-VALUE        PIC 9(6).
+
+       FD  TRUNCATION-REPORT-FILE.
+       01  TRUNCATION-REPORT-LINE   PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BALANCE-PATH          PIC X(40)
+                                 VALUE "Data/BALANCE-TRANSFER.txt".
+       01  WS-REPORT-PATH           PIC X(40)
+                                 VALUE "Data/TRUNCATION-WARNING.txt".
+       01  WS-BALANCE-STATUS        PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-NARROW-VALUE          PIC 9(4).
+       01  WS-REWIDE-VALUE          PIC 9(6).
+
+       01  WS-WIDE-EDITE            PIC ZZZ,ZZ9.
+       01  WS-NARROW-EDITE          PIC Z,ZZ9.
+
+       01  WS-RECORD-CNT            PIC 9(5) VALUE ZERO.
+       01  WS-TRUNCATION-CNT        PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN INPUT BALANCE-FILE.
+           IF WS-BALANCE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE BALANCE-FILE: "
+                       WS-BALANCE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TRUNCATION-REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE TRUNCATION-REPORT-FILE: "
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO TRUNCATION-REPORT-LINE.
+           STRING "ACCOUNT AVANT(9(6))  APRES(9(4))  REWIDE(9(6))"
+                  DELIMITED BY SIZE INTO TRUNCATION-REPORT-LINE.
+           WRITE TRUNCATION-REPORT-LINE.
+
+           PERFORM 2100-LIRE-BALANCE-DEB
+              THRU 2100-LIRE-BALANCE-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-RECORD-CNT.
+
+           MOVE BAL-WIDE-VALUE TO WS-NARROW-VALUE.
+           MOVE WS-NARROW-VALUE TO WS-REWIDE-VALUE.
+
+           IF WS-REWIDE-VALUE NOT = BAL-WIDE-VALUE
+               ADD 1 TO WS-TRUNCATION-CNT
+               MOVE BAL-WIDE-VALUE TO WS-WIDE-EDITE
+               MOVE WS-NARROW-VALUE TO WS-NARROW-EDITE
+               MOVE SPACES TO TRUNCATION-REPORT-LINE
+               STRING BAL-ACCOUNT-ID "  " WS-WIDE-EDITE
+                      "        " WS-NARROW-EDITE
+                      "        " WS-REWIDE-VALUE
+                      DELIMITED BY SIZE INTO TRUNCATION-REPORT-LINE
+               WRITE TRUNCATION-REPORT-LINE
+           END-IF.
+
+           PERFORM 2100-LIRE-BALANCE-DEB
+              THRU 2100-LIRE-BALANCE-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-BALANCE-DEB.
+           READ BALANCE-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-BALANCE-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE BALANCE-FILE.
+           CLOSE TRUNCATION-REPORT-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "RAPPORT DE TRONCATURE NUMERIQUE TERMINE.".
+           DISPLAY "ENREGISTREMENTS ANALYSES: " WS-RECORD-CNT.
+           DISPLAY "TRONCATURES DETECTEES   : " WS-TRUNCATION-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
