@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeStatusBatch.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN DYNAMIC WS-MASTER-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN DYNAMIC WS-TXN-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN DYNAMIC WS-SUSPENSE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           05 EMP-ID                PIC X(6).
+           05 EMP-NAME              PIC X(20).
+           05 EMP-STATUT-EMPLOYE    PIC X(08).
+           05 EMP-GENRE             PIC X(01).
+           05 EMP-LAST-UPDATE       PIC X(19).
+
+       FD  TRANSACTION-FILE.
+       01  EMPLOYEE-STATUS-TRANSACTION.
+           05 TXN-EMP-ID            PIC X(6).
+           05 TXN-NEW-STATUS        PIC X(08).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-LINE            PIC X(60).
+
+       WORKING-STORAGE SECTION.
+           COPY "ControlTotals.cpy".
+
+       01  WS-CT-BALANCED           PIC X.
+       01  WS-CT-PROGRAM-ID         PIC X(20)
+                                 VALUE "EmployeeStatusBatch".
+
+       01  WS-MASTER-PATH           PIC X(40)
+                                 VALUE "Data/EMPLOYEE-MASTER.txt".
+       01  WS-TXN-PATH              PIC X(40)
+                                 VALUE "Data/EMPLOYEE-STATUS-TXN.txt".
+       01  WS-SUSPENSE-PATH         PIC X(40)
+                                 VALUE "Data/EMPLOYEE-STATUS-ERR.txt".
+       01  WS-MASTER-STATUS         PIC XX.
+       01  WS-TXN-STATUS            PIC XX.
+       01  WS-SUSPENSE-STATUS       PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+           COPY "EmployeeStatusCodes.cpy".
+
+       01  WS-EMPLOYE-TROUVE        PIC X VALUE "N".
+           88 EMPLOYE-TROUVE        VALUE "Y".
+
+       01  WS-APPLIED-CNT           PIC 9(5) VALUE ZERO.
+       01  WS-REJECTED-CNT          PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-CNT             PIC 9(5) VALUE ZERO.
+
+       01  WS-EMPLOYEE-CNT          PIC 9(5) VALUE ZERO.
+       01  WS-I                     PIC 9(5).
+
+       01  WS-AT-PROGRAM-ID         PIC X(20)
+                                 VALUE "EmployeeStatusBatch".
+       01  WS-AT-USER-ID            PIC X(08) VALUE "BATCH".
+       01  WS-AT-BEFORE             PIC X(60).
+       01  WS-AT-AFTER              PIC X(60).
+
+       01  WS-EMPLOYEE-TABLE.
+           05 WS-EMPLOYEE-ENTRY OCCURS 9999 TIMES
+                   DEPENDING ON WS-EMPLOYEE-CNT
+                   INDEXED BY EX.
+               10 WS-E-ID           PIC X(6).
+               10 WS-E-NAME         PIC X(20).
+               10 WS-E-STATUT       PIC X(08).
+               10 WS-E-GENRE        PIC X(01).
+               10 WS-E-LAST-UPDATE  PIC X(19).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 3000-SAUVEGARDER-MAITRE-DEB
+              THRU 3000-SAUVEGARDER-MAITRE-FIN.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           PERFORM 1100-CHARGER-MAITRE-DEB
+              THRU 1100-CHARGER-MAITRE-FIN.
+
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TXN-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE TRANSACTION-FILE: "
+                       WS-TXN-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SUSPENSE-FILE.
+           IF WS-SUSPENSE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE SUSPENSE-FILE: "
+                       WS-SUSPENSE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-TRANSACTION-DEB
+              THRU 2100-LIRE-TRANSACTION-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       1100-CHARGER-MAITRE-DEB.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE EMPLOYEE-MASTER-FILE: "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-MASTER-STATUS = "10"
+               READ EMPLOYEE-MASTER-FILE
+                   AT END
+                       MOVE "10" TO WS-MASTER-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-EMPLOYEE-CNT
+                       SET EX TO WS-EMPLOYEE-CNT
+                       MOVE EMP-ID TO WS-E-ID(EX)
+                       MOVE EMP-NAME TO WS-E-NAME(EX)
+                       MOVE EMP-STATUT-EMPLOYE TO WS-E-STATUT(EX)
+                       MOVE EMP-GENRE TO WS-E-GENRE(EX)
+                       MOVE EMP-LAST-UPDATE TO WS-E-LAST-UPDATE(EX)
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLOYEE-MASTER-FILE.
+       1100-CHARGER-MAITRE-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-TOTAL-CNT.
+           ADD 1 TO CT-INPUT-RECORD-COUNT.
+           ADD 1 TO CT-INPUT-HASH-TOTAL.
+           PERFORM 2200-VALIDER-CODE-DEB
+              THRU 2200-VALIDER-CODE-FIN.
+
+           IF STATUT-VALIDE
+               PERFORM 2300-APPLIQUER-CHANGEMENT-DEB
+                  THRU 2300-APPLIQUER-CHANGEMENT-FIN
+           ELSE
+               PERFORM 2400-REJETER-TRANSACTION-DEB
+                  THRU 2400-REJETER-TRANSACTION-FIN
+           END-IF.
+
+           PERFORM 2100-LIRE-TRANSACTION-DEB
+              THRU 2100-LIRE-TRANSACTION-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-TRANSACTION-DEB.
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-TRANSACTION-FIN.
+           EXIT.
+
+       2200-VALIDER-CODE-DEB.
+           MOVE TXN-NEW-STATUS TO WS-STATUT-EMPLOYE.
+       2200-VALIDER-CODE-FIN.
+           EXIT.
+
+       2300-APPLIQUER-CHANGEMENT-DEB.
+           MOVE "N" TO WS-EMPLOYE-TROUVE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-EMPLOYEE-CNT
+               IF WS-E-ID(WS-I) = TXN-EMP-ID
+                   MOVE SPACES TO WS-AT-BEFORE
+                   STRING TXN-EMP-ID " STATUT="
+                          WS-E-STATUT(WS-I)
+                          DELIMITED BY SIZE INTO WS-AT-BEFORE
+                   MOVE TXN-NEW-STATUS TO WS-E-STATUT(WS-I)
+                   MOVE SPACES TO WS-AT-AFTER
+                   STRING TXN-EMP-ID " STATUT="
+                          WS-E-STATUT(WS-I)
+                          DELIMITED BY SIZE INTO WS-AT-AFTER
+                   CALL "AuditTrailWriter" USING WS-AT-PROGRAM-ID
+                       WS-AT-USER-ID WS-AT-BEFORE WS-AT-AFTER
+                   MOVE "Y" TO WS-EMPLOYE-TROUVE
+               END-IF
+           END-PERFORM.
+
+           IF EMPLOYE-TROUVE
+               ADD 1 TO WS-APPLIED-CNT
+               ADD 1 TO CT-OUTPUT-RECORD-COUNT
+               ADD 1 TO CT-OUTPUT-HASH-TOTAL
+           ELSE
+               MOVE SPACES TO SUSPENSE-LINE
+               STRING TXN-EMP-ID " EMPLOYE INTROUVABLE"
+                      DELIMITED BY SIZE INTO SUSPENSE-LINE
+               WRITE SUSPENSE-LINE
+               ADD 1 TO WS-REJECTED-CNT
+               ADD 1 TO CT-OUTPUT-RECORD-COUNT
+               ADD 1 TO CT-OUTPUT-HASH-TOTAL
+           END-IF.
+       2300-APPLIQUER-CHANGEMENT-FIN.
+           EXIT.
+
+       2400-REJETER-TRANSACTION-DEB.
+           MOVE SPACES TO SUSPENSE-LINE.
+           STRING TXN-EMP-ID " CODE STATUT INVALIDE: "
+                  TXN-NEW-STATUS
+                  DELIMITED BY SIZE INTO SUSPENSE-LINE.
+           WRITE SUSPENSE-LINE.
+           ADD 1 TO WS-REJECTED-CNT.
+           ADD 1 TO CT-OUTPUT-RECORD-COUNT.
+           ADD 1 TO CT-OUTPUT-HASH-TOTAL.
+       2400-REJETER-TRANSACTION-FIN.
+           EXIT.
+
+       3000-SAUVEGARDER-MAITRE-DEB.
+           OPEN OUTPUT EMPLOYEE-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR REECRITURE EMPLOYEE-MASTER-FILE: "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-EMPLOYEE-CNT
+               MOVE SPACES TO EMPLOYEE-MASTER-RECORD
+               MOVE WS-E-ID(WS-I) TO EMP-ID
+               MOVE WS-E-NAME(WS-I) TO EMP-NAME
+               MOVE WS-E-STATUT(WS-I) TO EMP-STATUT-EMPLOYE
+               MOVE WS-E-GENRE(WS-I) TO EMP-GENRE
+               MOVE WS-E-LAST-UPDATE(WS-I) TO EMP-LAST-UPDATE
+               WRITE EMPLOYEE-MASTER-RECORD
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+       3000-SAUVEGARDER-MAITRE-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE TRANSACTION-FILE.
+           CLOSE SUSPENSE-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "MISE A JOUR DES STATUTS EMPLOYE TERMINEE.".
+           DISPLAY "TRANSACTIONS TRAITEES : " WS-TOTAL-CNT.
+           DISPLAY "APPLIQUEES            : " WS-APPLIED-CNT.
+           DISPLAY "REJETEES              : " WS-REJECTED-CNT.
+           DISPLAY "------------------------------------------------".
+
+           CALL "ControlTotalCheck" USING WS-CT-PROGRAM-ID
+               CT-INPUT-RECORD-COUNT CT-INPUT-HASH-TOTAL
+               CT-OUTPUT-RECORD-COUNT CT-OUTPUT-HASH-TOTAL
+               WS-CT-BALANCED.
+       9000-TERMINAISON-FIN.
+           EXIT.
