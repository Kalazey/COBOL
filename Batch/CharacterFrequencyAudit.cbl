@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CharacterFrequencyAudit.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN DYNAMIC WS-MASTER-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT AUDIT-REPORT-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD            PIC X(80).
+
+       FD  AUDIT-REPORT-FILE.
+       01  AUDIT-REPORT-LINE        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-PATH           PIC X(40)
+                                 VALUE "Data/EMPLOYEE-MASTER.txt".
+       01  WS-REPORT-PATH           PIC X(40)
+                                 VALUE "Data/CHAR-FREQUENCY-AUDIT.txt".
+       01  WS-MASTER-STATUS         PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-CHAR-TALLY-TABLE.
+           05 WS-CHAR-CNT OCCURS 256 TIMES
+                   INDEXED BY CX        PIC 9(7).
+
+       01  WS-IX                    PIC 9(3).
+       01  WS-CURRENT-CHAR          PIC X.
+       01  WS-CHAR-CODE             PIC 9(3).
+
+       01  WS-RECORD-CNT            PIC 9(5) VALUE ZERO.
+       01  WS-CONTROL-CNT           PIC 9(7) VALUE ZERO.
+
+       01  WS-BYTE-VALUE            PIC 999.
+       01  WS-CODE-EDITE            PIC ZZ9.
+       01  WS-CNT-EDITE             PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 3000-IMPRIMER-RAPPORT-DEB
+              THRU 3000-IMPRIMER-RAPPORT-FIN.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           INITIALIZE WS-CHAR-TALLY-TABLE.
+
+           OPEN INPUT MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE MASTER-FILE: " WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT AUDIT-REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE AUDIT-REPORT-FILE: "
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-MASTER-DEB
+              THRU 2100-LIRE-MASTER-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-RECORD-CNT.
+
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > LENGTH OF MASTER-RECORD
+               MOVE MASTER-RECORD(WS-IX:1) TO WS-CURRENT-CHAR
+               COMPUTE WS-CHAR-CODE = FUNCTION ORD(WS-CURRENT-CHAR)
+               SET CX TO WS-CHAR-CODE
+               ADD 1 TO WS-CHAR-CNT(CX)
+           END-PERFORM.
+
+           PERFORM 2100-LIRE-MASTER-DEB
+              THRU 2100-LIRE-MASTER-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-MASTER-DEB.
+           READ MASTER-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-MASTER-FIN.
+           EXIT.
+
+       3000-IMPRIMER-RAPPORT-DEB.
+           MOVE SPACES TO AUDIT-REPORT-LINE.
+           STRING "CODE CAR COMPTE" DELIMITED BY SIZE
+                  INTO AUDIT-REPORT-LINE.
+           WRITE AUDIT-REPORT-LINE.
+
+           PERFORM VARYING CX FROM 1 BY 1 UNTIL CX > 256
+               IF WS-CHAR-CNT(CX) > 0
+                   COMPUTE WS-BYTE-VALUE = CX - 1
+                   MOVE WS-BYTE-VALUE TO WS-CODE-EDITE
+                   MOVE WS-CHAR-CNT(CX) TO WS-CNT-EDITE
+                   MOVE SPACES TO AUDIT-REPORT-LINE
+                   IF WS-BYTE-VALUE < 32 OR WS-BYTE-VALUE > 126
+                       STRING WS-CODE-EDITE " [CTRL]  " WS-CNT-EDITE
+                              DELIMITED BY SIZE INTO AUDIT-REPORT-LINE
+                       ADD WS-CHAR-CNT(CX) TO WS-CONTROL-CNT
+                   ELSE
+                       MOVE FUNCTION CHAR(CX) TO WS-CURRENT-CHAR
+                       STRING WS-CODE-EDITE " " WS-CURRENT-CHAR
+                              "       " WS-CNT-EDITE
+                              DELIMITED BY SIZE INTO AUDIT-REPORT-LINE
+                   END-IF
+                   WRITE AUDIT-REPORT-LINE
+               END-IF
+           END-PERFORM.
+       3000-IMPRIMER-RAPPORT-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE MASTER-FILE.
+           CLOSE AUDIT-REPORT-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "AUDIT DE QUALITE DES DONNEES TERMINE.".
+           DISPLAY "ENREGISTREMENTS ANALYSES : " WS-RECORD-CNT.
+           DISPLAY "CARACTERES DE CONTROLE   : " WS-CONTROL-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
