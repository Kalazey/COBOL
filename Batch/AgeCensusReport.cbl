@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AgeCensusReport.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-FILE ASSIGN DYNAMIC WS-MEMBER-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MEMBER-FILE-STATUS.
+
+           SELECT CENSUS-REPORT-FILE ASSIGN DYNAMIC WS-REPORT-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBER-FILE.
+       01  MEMBER-RECORD.
+           05 MEMBER-ID           PIC X(6).
+           05 WS-AGE               PIC 9(3).
+               88 BEBE       VALUE 0 THRU 3.
+               88 ENFANT     VALUE 4 THRU 10.
+               88 ADOLESCENT VALUE 11 THRU 17.
+               88 MAJEUR     VALUE 18 THRU 130.
+
+       FD  CENSUS-REPORT-FILE.
+       01  CENSUS-REPORT-LINE     PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MEMBER-FILE-PATH    PIC X(40)
+                                   VALUE "Data/MEMBER-FILE.txt".
+       01  WS-REPORT-FILE-PATH    PIC X(40)
+                                   VALUE "Data/AGE-CENSUS-REPORT.txt".
+       01  WS-MEMBER-FILE-STATUS  PIC XX.
+       01  WS-REPORT-FILE-STATUS  PIC XX.
+       01  WS-EOF-SWITCH          PIC X VALUE "N".
+           88 END-OF-FILE         VALUE "Y".
+
+       01  WS-TALLIES.
+           05 WS-BEBE-CNT         PIC 9(6) VALUE ZERO.
+           05 WS-ENFANT-CNT       PIC 9(6) VALUE ZERO.
+           05 WS-ADOLESCENT-CNT   PIC 9(6) VALUE ZERO.
+           05 WS-MAJEUR-CNT       PIC 9(6) VALUE ZERO.
+           05 WS-IMMORTEL-CNT     PIC 9(6) VALUE ZERO.
+           05 WS-TOTAL-CNT        PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN INPUT MEMBER-FILE.
+           IF WS-MEMBER-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE MEMBER-FILE: "
+                       WS-MEMBER-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CENSUS-REPORT-FILE.
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE CENSUS-REPORT-FILE: "
+                       WS-REPORT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-MEMBRE-DEB
+              THRU 2100-LIRE-MEMBRE-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-TOTAL-CNT.
+           EVALUATE TRUE
+               WHEN BEBE
+                   ADD 1 TO WS-BEBE-CNT
+               WHEN ENFANT
+                   ADD 1 TO WS-ENFANT-CNT
+               WHEN ADOLESCENT
+                   ADD 1 TO WS-ADOLESCENT-CNT
+               WHEN MAJEUR
+                   ADD 1 TO WS-MAJEUR-CNT
+               WHEN OTHER
+                   ADD 1 TO WS-IMMORTEL-CNT
+           END-EVALUATE.
+
+           PERFORM 2100-LIRE-MEMBRE-DEB
+              THRU 2100-LIRE-MEMBRE-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-MEMBRE-DEB.
+           READ MEMBER-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-MEMBRE-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE MEMBER-FILE.
+
+           PERFORM 9100-ECRIRE-LIGNE-DEB THRU 9100-ECRIRE-LIGNE-FIN.
+           CLOSE CENSUS-REPORT-FILE.
+
+           DISPLAY "------------------------------------------------".
+           DISPLAY "RECENSEMENT DES TRANCHES D'AGE DES ADHERENTS".
+           DISPLAY "------------------------------------------------".
+           DISPLAY "BEBE        (0-3)    : " WS-BEBE-CNT.
+           DISPLAY "ENFANT      (4-10)   : " WS-ENFANT-CNT.
+           DISPLAY "ADOLESCENT  (11-17)  : " WS-ADOLESCENT-CNT.
+           DISPLAY "MAJEUR      (18-130) : " WS-MAJEUR-CNT.
+           DISPLAY "IMMORTEL    (AUTRE)  : " WS-IMMORTEL-CNT.
+           DISPLAY "TOTAL ADHERENTS      : " WS-TOTAL-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
+
+       9100-ECRIRE-LIGNE-DEB.
+           MOVE SPACES TO CENSUS-REPORT-LINE.
+           STRING "BEBE="       WS-BEBE-CNT
+                  " ENFANT="    WS-ENFANT-CNT
+                  " ADOLESCENT="WS-ADOLESCENT-CNT
+                  " MAJEUR="    WS-MAJEUR-CNT
+                  " IMMORTEL="  WS-IMMORTEL-CNT
+                  " TOTAL="     WS-TOTAL-CNT
+                  DELIMITED BY SIZE
+                  INTO CENSUS-REPORT-LINE.
+           WRITE CENSUS-REPORT-LINE.
+       9100-ECRIRE-LIGNE-FIN.
+           EXIT.
