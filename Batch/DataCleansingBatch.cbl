@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DataCleansingBatch.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVERSION-RULES-FILE ASSIGN DYNAMIC WS-RULES-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+
+           SELECT IMPORT-FILE ASSIGN DYNAMIC WS-IMPORT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-IMPORT-STATUS.
+
+           SELECT CLEANSED-FILE ASSIGN DYNAMIC WS-CLEANSED-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CLEANSED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONVERSION-RULES-FILE.
+       01  CONVERSION-RULE.
+           05 RULE-FROM-CHAR        PIC X(1).
+           05 RULE-TO-CHAR          PIC X(1).
+
+       FD  IMPORT-FILE.
+       01  IMPORT-RECORD            PIC X(60).
+
+       FD  CLEANSED-FILE.
+       01  CLEANSED-RECORD          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RULES-PATH            PIC X(40)
+                                 VALUE "Data/CONVERSION-RULES.txt".
+       01  WS-IMPORT-PATH           PIC X(40)
+                                 VALUE "Data/CUSTOMER-IMPORT.txt".
+       01  WS-CLEANSED-PATH         PIC X(40)
+                                 VALUE "Data/CUSTOMER-CLEANSED.txt".
+       01  WS-RULES-STATUS          PIC XX.
+       01  WS-IMPORT-STATUS         PIC XX.
+       01  WS-CLEANSED-STATUS       PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-RULE-CNT              PIC 9(2) VALUE ZERO.
+       01  WS-RX                    PIC 9(2).
+
+       01  WS-FROM-CHARS            PIC X(36).
+       01  WS-TO-CHARS              PIC X(36).
+
+       01  WS-RECORD-CNT            PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           PERFORM 1100-CHARGER-REGLES-DEB
+              THRU 1100-CHARGER-REGLES-FIN.
+
+           OPEN INPUT IMPORT-FILE.
+           IF WS-IMPORT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE IMPORT-FILE: " WS-IMPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CLEANSED-FILE.
+           IF WS-CLEANSED-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE CLEANSED-FILE: "
+                       WS-CLEANSED-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-IMPORT-DEB
+              THRU 2100-LIRE-IMPORT-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       1100-CHARGER-REGLES-DEB.
+           MOVE SPACES TO WS-FROM-CHARS.
+           MOVE SPACES TO WS-TO-CHARS.
+
+           OPEN INPUT CONVERSION-RULES-FILE.
+           IF WS-RULES-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE CONVERSION-RULES-FILE: "
+                       WS-RULES-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-RULES-STATUS = "10"
+               READ CONVERSION-RULES-FILE
+                   AT END
+                       MOVE "10" TO WS-RULES-STATUS
+                   NOT AT END
+                       IF WS-RULE-CNT < 36
+                           ADD 1 TO WS-RULE-CNT
+                           MOVE RULE-FROM-CHAR
+                                TO WS-FROM-CHARS(WS-RULE-CNT:1)
+                           MOVE RULE-TO-CHAR
+                                TO WS-TO-CHARS(WS-RULE-CNT:1)
+                       ELSE
+                           DISPLAY "CONVERSION-RULES-FILE A PLUS DE 36 "
+                                   "REGLES - REGLES EXCEDENTAIRES "
+                                   "IGNOREES"
+                           MOVE "10" TO WS-RULES-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CONVERSION-RULES-FILE.
+       1100-CHARGER-REGLES-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-RECORD-CNT.
+
+           IF WS-RULE-CNT > 0
+               INSPECT IMPORT-RECORD CONVERTING
+                       WS-FROM-CHARS(1:WS-RULE-CNT)
+                       TO WS-TO-CHARS(1:WS-RULE-CNT)
+           END-IF.
+
+           MOVE IMPORT-RECORD TO CLEANSED-RECORD.
+           WRITE CLEANSED-RECORD.
+
+           PERFORM 2100-LIRE-IMPORT-DEB
+              THRU 2100-LIRE-IMPORT-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-IMPORT-DEB.
+           READ IMPORT-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-IMPORT-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE IMPORT-FILE.
+           CLOSE CLEANSED-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "NETTOYAGE DES DONNEES TERMINE.".
+           DISPLAY "REGLES DE CONVERSION  : " WS-RULE-CNT.
+           DISPLAY "ENREGISTREMENTS TRAITES: " WS-RECORD-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
