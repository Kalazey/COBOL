@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MailingLabelBatch.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MAILING-FILE ASSIGN DYNAMIC WS-CUSTOMER-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT LABEL-FILE ASSIGN DYNAMIC WS-LABEL-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LABEL-STATUS.
+
+           SELECT LABEL-EXCEPTIONS-FILE ASSIGN DYNAMIC WS-EXCEPT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MAILING-FILE.
+       01  CUSTOMER-MAILING-RECORD.
+           05 CUST-NAME             PIC X(30).
+           05 CUST-ADDRESS          PIC X(30).
+           05 CUST-CITY             PIC X(20).
+           05 CUST-STATE            PIC X(2).
+           05 CUST-ZIP              PIC X(10).
+
+       FD  LABEL-FILE.
+       01  LABEL-RECORD             PIC X(40).
+
+       FD  LABEL-EXCEPTIONS-FILE.
+       01  LABEL-EXCEPTION-RECORD   PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-PATH         PIC X(40)
+                                 VALUE "Data/CUSTOMER-MAILING.txt".
+       01  WS-LABEL-PATH            PIC X(40)
+                                 VALUE "Data/MAILING-LABELS.txt".
+       01  WS-EXCEPT-PATH           PIC X(40)
+                                 VALUE "Data/LABEL-EXCEPTIONS.txt".
+       01  WS-CUSTOMER-STATUS       PIC XX.
+       01  WS-LABEL-STATUS          PIC XX.
+       01  WS-EXCEPT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-LABEL-LINE-3          PIC X(30).
+       01  WS-POINTEUR              PIC 9(2).
+
+       01  WS-RECORD-CNT            PIC 9(5) VALUE ZERO.
+       01  WS-EXCEPTION-CNT         PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN INPUT CUSTOMER-MAILING-FILE.
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE CUSTOMER-MAILING-FILE: "
+                       WS-CUSTOMER-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LABEL-FILE.
+           IF WS-LABEL-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE LABEL-FILE: " WS-LABEL-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LABEL-EXCEPTIONS-FILE.
+           IF WS-EXCEPT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE LABEL-EXCEPTIONS-FILE: "
+                       WS-EXCEPT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-CUSTOMER-DEB
+              THRU 2100-LIRE-CUSTOMER-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-RECORD-CNT.
+
+           MOVE SPACES TO WS-LABEL-LINE-3.
+           MOVE 1 TO WS-POINTEUR.
+
+           STRING FUNCTION TRIM(CUST-CITY) ", " CUST-STATE " "
+               FUNCTION TRIM(CUST-ZIP)
+               DELIMITED BY SIZE
+               INTO WS-LABEL-LINE-3
+               WITH POINTER WS-POINTEUR
+               ON OVERFLOW
+                   PERFORM 2200-SIGNALER-EXCEPTION-DEB
+                      THRU 2200-SIGNALER-EXCEPTION-FIN
+               NOT ON OVERFLOW
+                   PERFORM 2300-IMPRIMER-ETIQUETTE-DEB
+                      THRU 2300-IMPRIMER-ETIQUETTE-FIN
+           END-STRING.
+
+           PERFORM 2100-LIRE-CUSTOMER-DEB
+              THRU 2100-LIRE-CUSTOMER-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2200-SIGNALER-EXCEPTION-DEB.
+           ADD 1 TO WS-EXCEPTION-CNT.
+           MOVE SPACES TO LABEL-EXCEPTION-RECORD.
+           STRING CUST-NAME " - ADRESSE TROP LONGUE POUR L'ETIQUETTE"
+                  DELIMITED BY SIZE INTO LABEL-EXCEPTION-RECORD.
+           WRITE LABEL-EXCEPTION-RECORD.
+       2200-SIGNALER-EXCEPTION-FIN.
+           EXIT.
+
+       2300-IMPRIMER-ETIQUETTE-DEB.
+           MOVE CUST-NAME TO LABEL-RECORD.
+           WRITE LABEL-RECORD.
+
+           MOVE CUST-ADDRESS TO LABEL-RECORD.
+           WRITE LABEL-RECORD.
+
+           MOVE WS-LABEL-LINE-3 TO LABEL-RECORD.
+           WRITE LABEL-RECORD.
+
+           MOVE SPACES TO LABEL-RECORD.
+           WRITE LABEL-RECORD.
+       2300-IMPRIMER-ETIQUETTE-FIN.
+           EXIT.
+
+       2100-LIRE-CUSTOMER-DEB.
+           READ CUSTOMER-MAILING-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-CUSTOMER-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE CUSTOMER-MAILING-FILE.
+           CLOSE LABEL-FILE.
+           CLOSE LABEL-EXCEPTIONS-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "IMPRESSION DES ETIQUETTES TERMINEE.".
+           DISPLAY "ENREGISTREMENTS TRAITES: " WS-RECORD-CNT.
+           DISPLAY "EXCEPTIONS SIGNALEES   : " WS-EXCEPTION-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
