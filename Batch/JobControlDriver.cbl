@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JobControlDriver.
+       AUTHOR. Mathieu.
+
+      * Job stream wrapper for our standalone utility programs (the
+      * prime checker, the student master report, the payroll stats
+      * report, and so on). Each line of JOB-STEPS-FILE names one step
+      * and the shell command that runs it; steps execute in the order
+      * they appear via CALL "SYSTEM", and the condition code that
+      * command returns in RETURN-CODE decides whether the chain
+      * continues. The first non-zero step condition code stops the
+      * remaining steps from running - there is no point starting a
+      * report step against a file the previous step never produced.
+      * Every step (run or skipped) gets a line in the same JOB-AUDIT
+      * file Loops.cbl already writes its end-of-job record to.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-STEPS-FILE ASSIGN DYNAMIC WS-STEPS-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STEPS-STATUS.
+
+           SELECT JOB-AUDIT-FILE ASSIGN DYNAMIC WS-JOB-AUDIT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-STEPS-FILE.
+       01  JOB-STEP-RECORD.
+           05 JS-STEP-ID            PIC X(8).
+           05 JS-STEP-COMMAND       PIC X(80).
+
+       FD  JOB-AUDIT-FILE.
+       01  JOB-AUDIT-RECORD.
+           05 JA-PROGRAM-ID         PIC X(20).
+           05 JA-TIMESTAMP          PIC X(19).
+           05 JA-RETURN-CODE        PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STEPS-PATH            PIC X(40)
+                                    VALUE "Data/JOB-STEPS.txt".
+       01  WS-STEPS-STATUS          PIC XX.
+
+       01  WS-JOB-AUDIT-PATH        PIC X(40)
+                                    VALUE "Data/JOB-AUDIT.txt".
+       01  WS-JOB-AUDIT-STATUS      PIC XX.
+
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-CHAIN-SWITCH          PIC X VALUE "Y".
+           88 CHAIN-CONTINUES       VALUE "Y".
+
+       01  WS-STEP-RC               PIC 9(4) VALUE ZERO.
+       01  WS-WORST-RC              PIC 9(4) VALUE ZERO.
+       01  WS-SKIPPED-RC            PIC 9(4) VALUE 9999.
+
+       01  WS-CURRENT-DATE.
+           05 WS-CD-YEAR            PIC 9(4).
+           05 WS-CD-MONTH           PIC 9(2).
+           05 WS-CD-DAY             PIC 9(2).
+       01  WS-CURRENT-TIME.
+           05 WS-CT-HOURS           PIC 9(2).
+           05 WS-CT-MINUTES         PIC 9(2).
+           05 WS-CT-SECONDS         PIC 9(2).
+           05 FILLER                PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE OR NOT CHAIN-CONTINUES.
+
+           PERFORM 2300-DRAINER-STEP-DEB
+              THRU 2300-DRAINER-STEP-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           MOVE WS-WORST-RC TO RETURN-CODE.
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN INPUT JOB-STEPS-FILE.
+           IF WS-STEPS-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE JOB-STEPS-FILE: "
+                       WS-STEPS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-STEP-DEB
+              THRU 2100-LIRE-STEP-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           DISPLAY "STEP " JS-STEP-ID " : " JS-STEP-COMMAND.
+           CALL "SYSTEM" USING JS-STEP-COMMAND.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+
+           PERFORM 2200-ECRIRE-AUDIT-DEB
+              THRU 2200-ECRIRE-AUDIT-FIN.
+
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "STEP " JS-STEP-ID
+                       " ABENDED - CONDITION CODE " WS-STEP-RC
+                       " - REMAINING STEPS SKIPPED"
+               MOVE WS-STEP-RC TO WS-WORST-RC
+               SET WS-CHAIN-SWITCH TO "N"
+           ELSE
+               PERFORM 2100-LIRE-STEP-DEB
+                  THRU 2100-LIRE-STEP-FIN
+           END-IF.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-STEP-DEB.
+           READ JOB-STEPS-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-STEP-FIN.
+           EXIT.
+
+       2200-ECRIRE-AUDIT-DEB.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           OPEN EXTEND JOB-AUDIT-FILE.
+           IF WS-JOB-AUDIT-STATUS = "05" OR WS-JOB-AUDIT-STATUS = "35"
+               OPEN OUTPUT JOB-AUDIT-FILE
+           END-IF.
+
+           MOVE SPACES TO JOB-AUDIT-RECORD.
+           MOVE JS-STEP-ID TO JA-PROGRAM-ID.
+           STRING WS-CD-YEAR "-" WS-CD-MONTH "-" WS-CD-DAY
+                  " " WS-CT-HOURS ":" WS-CT-MINUTES ":"
+                  WS-CT-SECONDS
+                  DELIMITED BY SIZE
+                  INTO JA-TIMESTAMP.
+           MOVE WS-STEP-RC TO JA-RETURN-CODE.
+           WRITE JOB-AUDIT-RECORD.
+           CLOSE JOB-AUDIT-FILE.
+       2200-ECRIRE-AUDIT-FIN.
+           EXIT.
+
+      * Runs only once the chain has stopped on a non-zero condition
+      * code - reads every step the main 2000-TRAITEMENT-DEB loop
+      * never got to and logs each one to JOB-AUDIT with the reserved
+      * SKIPPED condition code instead of leaving it unaudited.
+       2300-DRAINER-STEP-DEB.
+           PERFORM 2100-LIRE-STEP-DEB
+              THRU 2100-LIRE-STEP-FIN.
+           IF NOT END-OF-FILE
+               MOVE WS-SKIPPED-RC TO WS-STEP-RC
+               DISPLAY "STEP " JS-STEP-ID " : SKIPPED"
+               PERFORM 2200-ECRIRE-AUDIT-DEB
+                  THRU 2200-ECRIRE-AUDIT-FIN
+           END-IF.
+       2300-DRAINER-STEP-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE JOB-STEPS-FILE.
+           IF CHAIN-CONTINUES
+               DISPLAY "JOB STREAM COMPLETE - ALL STEPS CONDITION "
+                       "CODE ZERO"
+           ELSE
+               DISPLAY "JOB STREAM STOPPED - HIGHEST CONDITION CODE "
+                       WS-WORST-RC
+           END-IF.
+       9000-TERMINAISON-FIN.
+           EXIT.
