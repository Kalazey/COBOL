@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollStatsReport.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE ASSIGN DYNAMIC WS-PAYROLL-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-STATUS.
+
+           SELECT STATS-REPORT-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+       01  PAYROLL-RECORD.
+           05 PR-EMP-ID             PIC X(6).
+           05 PR-DEPT-CODE          PIC X(4).
+           05 PR-SALARY             PIC 9(6)V99.
+           05 PR-ADJUSTMENT         PIC S9(4)V99
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  STATS-REPORT-FILE.
+       01  STATS-REPORT-LINE        PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PAYROLL-PATH          PIC X(40)
+                                 VALUE "Data/PAYROLL-FILE.txt".
+       01  WS-REPORT-PATH           PIC X(40)
+                                 VALUE "Data/PAYROLL-STATS-REPORT.txt".
+       01  WS-PAYROLL-STATUS        PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-DEPT-CNT              PIC 9(3) VALUE ZERO.
+       01  WS-I                     PIC 9(3).
+       01  WS-D                     PIC 9(3).
+       01  WS-DEPT-TROUVE           PIC X VALUE "N".
+           88 DEPT-TROUVE           VALUE "Y".
+
+       01  WS-GRAND-MIN             PIC 9(6)V99 VALUE ZERO.
+       01  WS-GRAND-MAX             PIC 9(6)V99 VALUE ZERO.
+       01  WS-GRAND-SUM             PIC 9(8)V99 VALUE ZERO.
+       01  WS-GRAND-CNT             PIC 9(5) VALUE ZERO.
+       01  WS-GRAND-AVG             PIC 9(6)V99 VALUE ZERO.
+
+       01  WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-DEPT-CNT
+                   INDEXED BY DX.
+               10 WS-DEPT-CODE       PIC X(4).
+               10 WS-DEPT-MIN        PIC 9(6)V99.
+               10 WS-DEPT-MAX        PIC 9(6)V99.
+               10 WS-DEPT-SUM        PIC 9(8)V99.
+               10 WS-DEPT-EMP-CNT    PIC 9(5).
+               10 WS-DEPT-AVG        PIC 9(6)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 3000-CALCULER-MOYENNES-DEB
+              THRU 3000-CALCULER-MOYENNES-FIN.
+
+           PERFORM 4000-IMPRIMER-RAPPORT-DEB
+              THRU 4000-IMPRIMER-RAPPORT-FIN.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN INPUT PAYROLL-FILE.
+           IF WS-PAYROLL-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE PAYROLL-FILE: "
+                       WS-PAYROLL-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT STATS-REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE STATS-REPORT-FILE: "
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-PAYROLL-DEB
+              THRU 2100-LIRE-PAYROLL-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           PERFORM 2200-CUMULER-DEPARTEMENT-DEB
+              THRU 2200-CUMULER-DEPARTEMENT-FIN.
+           PERFORM 2300-CUMULER-GLOBAL-DEB
+              THRU 2300-CUMULER-GLOBAL-FIN.
+
+           PERFORM 2100-LIRE-PAYROLL-DEB
+              THRU 2100-LIRE-PAYROLL-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-PAYROLL-DEB.
+           READ PAYROLL-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-PAYROLL-FIN.
+           EXIT.
+
+       2200-CUMULER-DEPARTEMENT-DEB.
+           MOVE "N" TO WS-DEPT-TROUVE.
+           PERFORM VARYING WS-D FROM 1 BY 1
+                   UNTIL WS-D > WS-DEPT-CNT
+               IF WS-DEPT-CODE(WS-D) = PR-DEPT-CODE
+                   SET DX TO WS-D
+                   MOVE "Y" TO WS-DEPT-TROUVE
+               END-IF
+           END-PERFORM.
+
+           IF NOT DEPT-TROUVE
+               ADD 1 TO WS-DEPT-CNT
+               SET DX TO WS-DEPT-CNT
+               MOVE PR-DEPT-CODE TO WS-DEPT-CODE(DX)
+               MOVE PR-SALARY TO WS-DEPT-MIN(DX)
+               MOVE PR-SALARY TO WS-DEPT-MAX(DX)
+               MOVE PR-SALARY TO WS-DEPT-SUM(DX)
+               MOVE 1 TO WS-DEPT-EMP-CNT(DX)
+           ELSE
+               COMPUTE WS-DEPT-MIN(DX) =
+                       FUNCTION MIN(WS-DEPT-MIN(DX) PR-SALARY)
+               COMPUTE WS-DEPT-MAX(DX) =
+                       FUNCTION MAX(WS-DEPT-MAX(DX) PR-SALARY)
+               COMPUTE WS-DEPT-SUM(DX) =
+                       FUNCTION SUM(WS-DEPT-SUM(DX) PR-SALARY)
+               ADD 1 TO WS-DEPT-EMP-CNT(DX)
+           END-IF.
+       2200-CUMULER-DEPARTEMENT-FIN.
+           EXIT.
+
+       2300-CUMULER-GLOBAL-DEB.
+           IF WS-GRAND-CNT = 0
+               MOVE PR-SALARY TO WS-GRAND-MIN
+               MOVE PR-SALARY TO WS-GRAND-MAX
+               MOVE PR-SALARY TO WS-GRAND-SUM
+           ELSE
+               COMPUTE WS-GRAND-MIN =
+                       FUNCTION MIN(WS-GRAND-MIN PR-SALARY)
+               COMPUTE WS-GRAND-MAX =
+                       FUNCTION MAX(WS-GRAND-MAX PR-SALARY)
+               COMPUTE WS-GRAND-SUM =
+                       FUNCTION SUM(WS-GRAND-SUM PR-SALARY)
+           END-IF.
+           ADD 1 TO WS-GRAND-CNT.
+       2300-CUMULER-GLOBAL-FIN.
+           EXIT.
+
+       3000-CALCULER-MOYENNES-DEB.
+           PERFORM VARYING WS-D FROM 1 BY 1 UNTIL WS-D > WS-DEPT-CNT
+               COMPUTE WS-DEPT-AVG(WS-D) ROUNDED =
+                       WS-DEPT-SUM(WS-D) / WS-DEPT-EMP-CNT(WS-D)
+           END-PERFORM.
+
+           IF WS-GRAND-CNT > 0
+               COMPUTE WS-GRAND-AVG ROUNDED =
+                       WS-GRAND-SUM / WS-GRAND-CNT
+           END-IF.
+       3000-CALCULER-MOYENNES-FIN.
+           EXIT.
+
+       4000-IMPRIMER-RAPPORT-DEB.
+           PERFORM VARYING WS-D FROM 1 BY 1 UNTIL WS-D > WS-DEPT-CNT
+               DISPLAY "DEPT=" WS-DEPT-CODE(WS-D)
+                       " MIN=" WS-DEPT-MIN(WS-D)
+                       " MAX=" WS-DEPT-MAX(WS-D)
+                       " SUM=" WS-DEPT-SUM(WS-D)
+                       " AVG=" WS-DEPT-AVG(WS-D)
+               MOVE SPACES TO STATS-REPORT-LINE
+               STRING "DEPT=" WS-DEPT-CODE(WS-D)
+                      " MIN=" WS-DEPT-MIN(WS-D)
+                      " MAX=" WS-DEPT-MAX(WS-D)
+                      " SUM=" WS-DEPT-SUM(WS-D)
+                      " AVG=" WS-DEPT-AVG(WS-D)
+                      DELIMITED BY SIZE INTO STATS-REPORT-LINE
+               WRITE STATS-REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO STATS-REPORT-LINE.
+           STRING "TOTAL MIN=" WS-GRAND-MIN
+                  " MAX=" WS-GRAND-MAX
+                  " SUM=" WS-GRAND-SUM
+                  " AVG=" WS-GRAND-AVG
+                  DELIMITED BY SIZE INTO STATS-REPORT-LINE.
+           WRITE STATS-REPORT-LINE.
+
+           DISPLAY "TOTAL MIN=" WS-GRAND-MIN
+                   " MAX=" WS-GRAND-MAX
+                   " SUM=" WS-GRAND-SUM
+                   " AVG=" WS-GRAND-AVG.
+       4000-IMPRIMER-RAPPORT-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE PAYROLL-FILE.
+           CLOSE STATS-REPORT-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "RAPPORT STATISTIQUE DE PAIE TERMINE.".
+           DISPLAY "DEPARTEMENTS TRAITES : " WS-DEPT-CNT.
+           DISPLAY "EMPLOYES TRAITES     : " WS-GRAND-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
