@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollRegisterReport.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE ASSIGN DYNAMIC WS-PAYROLL-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-STATUS.
+
+           SELECT REGISTER-REPORT-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+       01  PAYROLL-RECORD.
+           05 PR-EMP-ID             PIC X(6).
+           05 PR-DEPT-CODE          PIC X(4).
+           05 PR-SALARY             PIC 9(6)V99.
+           05 PR-ADJUSTMENT         PIC S9(4)V99
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  REGISTER-REPORT-FILE.
+       01  REGISTER-REPORT-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "ReportHeader.cpy".
+
+       01  WS-PAYROLL-PATH          PIC X(40)
+                                 VALUE "Data/PAYROLL-FILE.txt".
+       01  WS-REPORT-PATH           PIC X(40)
+                                 VALUE "Data/PAYROLL-REGISTER.txt".
+       01  WS-PAYROLL-STATUS        PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-EMP-CNT               PIC 9(5) VALUE ZERO.
+
+       01  WS-NET-PAY               PIC S9(7)V99.
+       01  WS-NET-PAY-TOTAL         PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-SALARY-EDITE          PIC ZZZ,ZZ9.99.
+       01  WS-ADJUSTMENT-EDITE      PIC +++++9.99.
+       01  WS-NET-EDITE             PIC **,**9.99.
+       01  WS-NET-TOTAL-EDITE       PIC $$$,$$$,$$9.99.
+       01  WS-TODAY                 PIC 9(8).
+       01  WS-TODAY-EDITE REDEFINES WS-TODAY.
+           05 WS-TODAY-YYYY         PIC 9(4).
+           05 WS-TODAY-MM           PIC 9(2).
+           05 WS-TODAY-DD           PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN INPUT PAYROLL-FILE.
+           IF WS-PAYROLL-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE PAYROLL-FILE: "
+                       WS-PAYROLL-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REGISTER-REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE REGISTER-REPORT-FILE: "
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE "PayrollRegisterReport" TO RH-PROGRAM-ID.
+           MOVE "REGISTRE DE PAIE" TO RH-REPORT-TITLE.
+           STRING WS-TODAY-YYYY "-" WS-TODAY-MM "-" WS-TODAY-DD
+                  DELIMITED BY SIZE INTO RH-RUN-DATE.
+           MOVE ZERO TO RH-PAGE-NUMBER.
+           MOVE 20 TO RH-LINES-PER-PAGE.
+           MOVE RH-LINES-PER-PAGE TO RH-LINE-COUNT.
+
+           PERFORM 2100-LIRE-PAYROLL-DEB
+              THRU 2100-LIRE-PAYROLL-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           IF RH-LINE-COUNT >= RH-LINES-PER-PAGE
+               PERFORM 2050-IMPRIMER-ENTETE-DEB
+                  THRU 2050-IMPRIMER-ENTETE-FIN
+           END-IF.
+
+           ADD 1 TO WS-EMP-CNT.
+
+           COMPUTE WS-NET-PAY = PR-SALARY + PR-ADJUSTMENT.
+           ADD WS-NET-PAY TO WS-NET-PAY-TOTAL.
+
+           MOVE PR-SALARY TO WS-SALARY-EDITE.
+           MOVE PR-ADJUSTMENT TO WS-ADJUSTMENT-EDITE.
+           MOVE WS-NET-PAY TO WS-NET-EDITE.
+
+           MOVE SPACES TO REGISTER-REPORT-LINE.
+           STRING PR-EMP-ID " " PR-DEPT-CODE "  "
+                  WS-SALARY-EDITE "  " WS-ADJUSTMENT-EDITE "  "
+                  WS-NET-EDITE
+                  DELIMITED BY SIZE INTO REGISTER-REPORT-LINE.
+           WRITE REGISTER-REPORT-LINE.
+           ADD 1 TO RH-LINE-COUNT.
+
+           PERFORM 2100-LIRE-PAYROLL-DEB
+              THRU 2100-LIRE-PAYROLL-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2050-IMPRIMER-ENTETE-DEB.
+           ADD 1 TO RH-PAGE-NUMBER.
+           MOVE SPACES TO RH-HEADING-LINE-1.
+           STRING RH-PROGRAM-ID " " RH-REPORT-TITLE
+                  " DATE:" RH-RUN-DATE " PAGE:" RH-PAGE-NUMBER
+                  DELIMITED BY SIZE INTO RH-HEADING-LINE-1.
+           MOVE SPACES TO REGISTER-REPORT-LINE.
+           MOVE RH-HEADING-LINE-1 TO REGISTER-REPORT-LINE.
+           WRITE REGISTER-REPORT-LINE.
+
+           MOVE SPACES TO REGISTER-REPORT-LINE.
+           STRING "EMP-ID DEPT     SALAIRE  AJUSTEMENT       NET"
+                  DELIMITED BY SIZE INTO REGISTER-REPORT-LINE.
+           WRITE REGISTER-REPORT-LINE.
+
+           MOVE ZERO TO RH-LINE-COUNT.
+       2050-IMPRIMER-ENTETE-FIN.
+           EXIT.
+
+       2100-LIRE-PAYROLL-DEB.
+           READ PAYROLL-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-PAYROLL-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           MOVE WS-NET-PAY-TOTAL TO WS-NET-TOTAL-EDITE.
+           MOVE SPACES TO WS-REPORT-TOTAL-LINE.
+           STRING "TOTAL NET PAYROLL: " WS-NET-TOTAL-EDITE
+                  DELIMITED BY SIZE INTO WS-REPORT-TOTAL-LINE.
+           MOVE SPACES TO REGISTER-REPORT-LINE.
+           MOVE WS-REPORT-TOTAL-LINE TO REGISTER-REPORT-LINE.
+           WRITE REGISTER-REPORT-LINE.
+
+           CLOSE PAYROLL-FILE.
+           CLOSE REGISTER-REPORT-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "REGISTRE DE PAIE GENERE.".
+           DISPLAY "EMPLOYES TRAITES : " WS-EMP-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
