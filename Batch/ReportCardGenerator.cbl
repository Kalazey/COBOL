@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReportCardGenerator.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES-FILE ASSIGN DYNAMIC WS-GRADES-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADES-STATUS.
+
+           SELECT REPORT-CARD-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADES-FILE.
+       01  STUDENT-RECORD.
+           05 STUDENT-ID           PIC X(6).
+           05 STUDENT-NAME         PIC X(20).
+           05 STUDENT-SUBJECT OCCURS 5 TIMES.
+               10 SUBJECT-NAME     PIC X(10).
+               10 SUBJECT-GRADE    PIC 9(2)V99.
+
+       FD  REPORT-CARD-FILE.
+       01  REPORT-CARD-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-GRADES-PATH          PIC X(40)
+                                   VALUE "Data/STUDENT-GRADES.txt".
+       01  WS-REPORT-PATH          PIC X(40)
+                                   VALUE "Data/REPORT-CARDS.txt".
+       01  WS-GRADES-STATUS        PIC XX.
+       01  WS-REPORT-STATUS        PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88 END-OF-FILE          VALUE "Y".
+
+       01  WS-SUBJECT-IX           PIC 9 VALUE 1.
+       01  WS-MOYENNE              PIC 9(2)V99.
+       01  WS-TOTAL-POINTS         PIC 9(4)V99.
+       01  WS-BAND                 PIC X(12).
+       01  WS-HONOR-ROLL           PIC X(3).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN INPUT STUDENT-GRADES-FILE.
+           IF WS-GRADES-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE STUDENT-GRADES-FILE: "
+                       WS-GRADES-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-CARD-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE REPORT-CARD-FILE: "
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-ETUDIANT-DEB
+              THRU 2100-LIRE-ETUDIANT-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           PERFORM 2200-CALCULER-MOYENNE-DEB
+              THRU 2200-CALCULER-MOYENNE-FIN.
+           PERFORM 2300-DETERMINER-BAND-DEB
+              THRU 2300-DETERMINER-BAND-FIN.
+           PERFORM 2400-IMPRIMER-BULLETIN-DEB
+              THRU 2400-IMPRIMER-BULLETIN-FIN.
+
+           PERFORM 2100-LIRE-ETUDIANT-DEB
+              THRU 2100-LIRE-ETUDIANT-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-ETUDIANT-DEB.
+           READ STUDENT-GRADES-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-ETUDIANT-FIN.
+           EXIT.
+
+       2200-CALCULER-MOYENNE-DEB.
+           MOVE ZERO TO WS-TOTAL-POINTS.
+           PERFORM VARYING WS-SUBJECT-IX FROM 1 BY 1
+                   UNTIL WS-SUBJECT-IX > 5
+               ADD SUBJECT-GRADE(WS-SUBJECT-IX) TO WS-TOTAL-POINTS
+           END-PERFORM.
+           COMPUTE WS-MOYENNE = WS-TOTAL-POINTS / 5.
+       2200-CALCULER-MOYENNE-FIN.
+           EXIT.
+
+       2300-DETERMINER-BAND-DEB.
+           EVALUATE TRUE
+               WHEN WS-MOYENNE < 10
+                   MOVE "INSUFFISANT " TO WS-BAND
+               WHEN WS-MOYENNE < 12
+                   MOVE "PASSABLE    " TO WS-BAND
+               WHEN WS-MOYENNE < 15
+                   MOVE "BIEN        " TO WS-BAND
+               WHEN OTHER
+                   MOVE "TRES BIEN   " TO WS-BAND
+           END-EVALUATE.
+
+           IF WS-MOYENNE >= 16
+               MOVE "OUI" TO WS-HONOR-ROLL
+           ELSE
+               MOVE "NON" TO WS-HONOR-ROLL
+           END-IF.
+       2300-DETERMINER-BAND-FIN.
+           EXIT.
+
+       2400-IMPRIMER-BULLETIN-DEB.
+           DISPLAY "=============================================".
+           DISPLAY "BULLETIN DE " STUDENT-NAME " (" STUDENT-ID ")".
+           PERFORM VARYING WS-SUBJECT-IX FROM 1 BY 1
+                   UNTIL WS-SUBJECT-IX > 5
+               DISPLAY "  " SUBJECT-NAME(WS-SUBJECT-IX) ": "
+                       SUBJECT-GRADE(WS-SUBJECT-IX)
+           END-PERFORM.
+           DISPLAY "MOYENNE GENERALE : " WS-MOYENNE " - " WS-BAND.
+           DISPLAY "TABLEAU D'HONNEUR: " WS-HONOR-ROLL.
+
+           MOVE SPACES TO REPORT-CARD-LINE.
+           STRING STUDENT-ID " " STUDENT-NAME " MOYENNE="
+                  WS-MOYENNE " " WS-BAND " HONNEUR=" WS-HONOR-ROLL
+                  DELIMITED BY SIZE
+                  INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+       2400-IMPRIMER-BULLETIN-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE STUDENT-GRADES-FILE.
+           CLOSE REPORT-CARD-FILE.
+           DISPLAY "=============================================".
+           DISPLAY "GENERATION DES BULLETINS TERMINEE.".
+       9000-TERMINAISON-FIN.
+           EXIT.
