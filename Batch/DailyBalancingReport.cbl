@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DailyBalancingReport.
+       AUTHOR. Mathieu.
+
+      * End-of-day rollup across the three things that happen during
+      * the day without ever being tied together anywhere: visitor
+      * sign-ins logged by CheckEnterValue.cbl, account activity from
+      * Data/ACCOUNT-TRANSACTION.txt (the file AccountLedgerBatch.cbl
+      * applies), and employee status changes from
+      * Data/EMPLOYEE-STATUS-TXN.txt (the file EmployeeStatusBatch.cbl
+      * applies). Reads each of the three source files independently
+      * - this reports on what happened, it does not apply anything
+      * itself - and writes one consolidated balancing report with a
+      * visitor count, the net ledger movement, and a count of status
+      * changes by type.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITOR-LOG-FILE ASSIGN DYNAMIC WS-VISITOR-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-VISITOR-STATUS.
+
+           SELECT LEDGER-TXN-FILE ASSIGN DYNAMIC WS-LEDGER-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT STATUS-TXN-FILE ASSIGN DYNAMIC WS-STATUS-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-STATUS.
+
+           SELECT BALANCING-REPORT-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VISITOR-LOG-FILE.
+       01  VISITOR-LOG-RECORD.
+           05 LOG-NOM                PIC X(12).
+           05 FILLER                 PIC X.
+           05 LOG-TIMESTAMP          PIC X(19).
+
+       FD  LEDGER-TXN-FILE.
+       01  ACCOUNT-TRANSACTION.
+           05 TXN-ACC-ID             PIC X(6).
+           05 TXN-TYPE                PIC X(1).
+           05 TXN-MONTANT            PIC 9(7)V99.
+
+       FD  STATUS-TXN-FILE.
+       01  EMPLOYEE-STATUS-TRANSACTION.
+           05 TXN-EMP-ID              PIC X(6).
+           05 TXN-NEW-STATUS          PIC X(08).
+
+       FD  BALANCING-REPORT-FILE.
+       01  BALANCING-REPORT-LINE      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY "EmployeeStatusCodes.cpy".
+
+       01  WS-VISITOR-PATH            PIC X(40)
+                                   VALUE "Data/VISITOR-LOG.txt".
+       01  WS-LEDGER-PATH             PIC X(40)
+                               VALUE "Data/ACCOUNT-TRANSACTION.txt".
+       01  WS-STATUS-PATH             PIC X(40)
+                               VALUE "Data/EMPLOYEE-STATUS-TXN.txt".
+       01  WS-REPORT-PATH             PIC X(40)
+                           VALUE "Data/DAILY-BALANCING-REPORT.txt".
+       01  WS-VISITOR-STATUS          PIC XX.
+       01  WS-LEDGER-STATUS           PIC XX.
+       01  WS-STATUS-STATUS           PIC XX.
+       01  WS-REPORT-STATUS           PIC XX.
+
+       01  WS-VISITOR-EOF-SWITCH      PIC X VALUE "N".
+           88 END-OF-VISITOR          VALUE "Y".
+       01  WS-LEDGER-EOF-SWITCH       PIC X VALUE "N".
+           88 END-OF-LEDGER           VALUE "Y".
+       01  WS-STATUS-EOF-SWITCH       PIC X VALUE "N".
+           88 END-OF-STATUS           VALUE "Y".
+
+       01  WS-VISITOR-CNT             PIC 9(5) VALUE ZERO.
+
+       01  WS-LEDGER-TYPE-VALIDE      PIC X VALUE "N".
+           88 LEDGER-TYPE-DEBIT       VALUE "D".
+           88 LEDGER-TYPE-CREDIT      VALUE "C".
+           88 LEDGER-TYPE-VALIDE      VALUE "D" "C".
+       01  WS-LEDGER-TXN-CNT          PIC 9(5) VALUE ZERO.
+       01  WS-LEDGER-REJECTED-CNT     PIC 9(5) VALUE ZERO.
+       01  WS-LEDGER-DEBIT-TOTAL      PIC 9(9)V99 VALUE ZERO.
+       01  WS-LEDGER-CREDIT-TOTAL     PIC 9(9)V99 VALUE ZERO.
+       01  WS-LEDGER-NET-MOVEMENT     PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-STATUS-TXN-CNT          PIC 9(5) VALUE ZERO.
+       01  WS-STATUS-TALLIES.
+           05 WS-ACT-CNT              PIC 9(5) VALUE ZERO.
+           05 WS-INAC-CNT             PIC 9(5) VALUE ZERO.
+           05 WS-CNG-CNT              PIC 9(5) VALUE ZERO.
+           05 WS-LICENCIE-CNT         PIC 9(5) VALUE ZERO.
+           05 WS-RETRAITE-CNT         PIC 9(5) VALUE ZERO.
+           05 WS-STATUT-REJETE-CNT    PIC 9(5) VALUE ZERO.
+
+       01  WS-DEBIT-TOTAL-EDITE       PIC Z(8)9.99.
+       01  WS-CREDIT-TOTAL-EDITE      PIC Z(8)9.99.
+       01  WS-NET-MOVEMENT-EDITE      PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITER-VISITEURS-DEB
+              THRU 2000-TRAITER-VISITEURS-FIN
+              UNTIL END-OF-VISITOR.
+
+           PERFORM 3000-TRAITER-LEDGER-DEB
+              THRU 3000-TRAITER-LEDGER-FIN
+              UNTIL END-OF-LEDGER.
+
+           PERFORM 4000-TRAITER-STATUTS-DEB
+              THRU 4000-TRAITER-STATUTS-FIN
+              UNTIL END-OF-STATUS.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN INPUT VISITOR-LOG-FILE.
+           IF WS-VISITOR-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE VISITOR-LOG-FILE: "
+                       WS-VISITOR-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT LEDGER-TXN-FILE.
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE LEDGER-TXN-FILE: "
+                       WS-LEDGER-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT STATUS-TXN-FILE.
+           IF WS-STATUS-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE STATUS-TXN-FILE: "
+                       WS-STATUS-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT BALANCING-REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE BALANCING-REPORT-FILE: "
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-VISITEUR-DEB
+              THRU 2100-LIRE-VISITEUR-FIN.
+           PERFORM 3100-LIRE-LEDGER-DEB
+              THRU 3100-LIRE-LEDGER-FIN.
+           PERFORM 4100-LIRE-STATUT-DEB
+              THRU 4100-LIRE-STATUT-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITER-VISITEURS-DEB.
+           ADD 1 TO WS-VISITOR-CNT.
+           PERFORM 2100-LIRE-VISITEUR-DEB
+              THRU 2100-LIRE-VISITEUR-FIN.
+       2000-TRAITER-VISITEURS-FIN.
+           EXIT.
+
+       2100-LIRE-VISITEUR-DEB.
+           READ VISITOR-LOG-FILE
+               AT END
+                   SET END-OF-VISITOR TO TRUE
+           END-READ.
+       2100-LIRE-VISITEUR-FIN.
+           EXIT.
+
+       3000-TRAITER-LEDGER-DEB.
+           ADD 1 TO WS-LEDGER-TXN-CNT.
+           MOVE TXN-TYPE TO WS-LEDGER-TYPE-VALIDE.
+
+           IF LEDGER-TYPE-VALIDE
+               IF LEDGER-TYPE-DEBIT
+                   ADD TXN-MONTANT TO WS-LEDGER-DEBIT-TOTAL
+                   SUBTRACT TXN-MONTANT FROM WS-LEDGER-NET-MOVEMENT
+               ELSE
+                   ADD TXN-MONTANT TO WS-LEDGER-CREDIT-TOTAL
+                   ADD TXN-MONTANT TO WS-LEDGER-NET-MOVEMENT
+               END-IF
+           ELSE
+               ADD 1 TO WS-LEDGER-REJECTED-CNT
+           END-IF.
+
+           PERFORM 3100-LIRE-LEDGER-DEB
+              THRU 3100-LIRE-LEDGER-FIN.
+       3000-TRAITER-LEDGER-FIN.
+           EXIT.
+
+       3100-LIRE-LEDGER-DEB.
+           READ LEDGER-TXN-FILE
+               AT END
+                   SET END-OF-LEDGER TO TRUE
+           END-READ.
+       3100-LIRE-LEDGER-FIN.
+           EXIT.
+
+       4000-TRAITER-STATUTS-DEB.
+           ADD 1 TO WS-STATUS-TXN-CNT.
+           MOVE TXN-NEW-STATUS TO WS-STATUT-EMPLOYE.
+
+           EVALUATE TRUE
+               WHEN STATUT-ACTIF
+                   ADD 1 TO WS-ACT-CNT
+               WHEN STATUT-INACTIF
+                   ADD 1 TO WS-INAC-CNT
+               WHEN STATUT-CONGE
+                   ADD 1 TO WS-CNG-CNT
+               WHEN STATUT-LICENCIE
+                   ADD 1 TO WS-LICENCIE-CNT
+               WHEN STATUT-RETRAITE
+                   ADD 1 TO WS-RETRAITE-CNT
+               WHEN OTHER
+                   ADD 1 TO WS-STATUT-REJETE-CNT
+           END-EVALUATE.
+
+           PERFORM 4100-LIRE-STATUT-DEB
+              THRU 4100-LIRE-STATUT-FIN.
+       4000-TRAITER-STATUTS-FIN.
+           EXIT.
+
+       4100-LIRE-STATUT-DEB.
+           READ STATUS-TXN-FILE
+               AT END
+                   SET END-OF-STATUS TO TRUE
+           END-READ.
+       4100-LIRE-STATUT-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE VISITOR-LOG-FILE.
+           CLOSE LEDGER-TXN-FILE.
+           CLOSE STATUS-TXN-FILE.
+
+           MOVE WS-LEDGER-DEBIT-TOTAL TO WS-DEBIT-TOTAL-EDITE.
+           MOVE WS-LEDGER-CREDIT-TOTAL TO WS-CREDIT-TOTAL-EDITE.
+           MOVE WS-LEDGER-NET-MOVEMENT TO WS-NET-MOVEMENT-EDITE.
+
+           PERFORM 9100-ECRIRE-RAPPORT-DEB
+              THRU 9100-ECRIRE-RAPPORT-FIN.
+           CLOSE BALANCING-REPORT-FILE.
+
+           DISPLAY "------------------------------------------------".
+           DISPLAY "RAPPORT D'EQUILIBRAGE DE FIN DE JOURNEE".
+           DISPLAY "------------------------------------------------".
+           DISPLAY "VISITEURS ENREGISTRES      : " WS-VISITOR-CNT.
+           DISPLAY "TRANSACTIONS LEDGER LUES   : " WS-LEDGER-TXN-CNT.
+           DISPLAY "  DEBITS  TOTAL            : " WS-DEBIT-TOTAL-EDITE.
+           DISPLAY "  CREDITS TOTAL            : "
+                   WS-CREDIT-TOTAL-EDITE.
+           DISPLAY "  MOUVEMENT NET            : "
+                   WS-NET-MOVEMENT-EDITE.
+           DISPLAY "  REJETEES                 : "
+                   WS-LEDGER-REJECTED-CNT.
+           DISPLAY "CHANGEMENTS DE STATUT LUS  : " WS-STATUS-TXN-CNT.
+           DISPLAY "  VERS ACTIF               : " WS-ACT-CNT.
+           DISPLAY "  VERS INACTIF             : " WS-INAC-CNT.
+           DISPLAY "  VERS CONGE               : " WS-CNG-CNT.
+           DISPLAY "  VERS LICENCIE            : " WS-LICENCIE-CNT.
+           DISPLAY "  VERS RETRAITE            : " WS-RETRAITE-CNT.
+           DISPLAY "  REJETES                  : "
+                   WS-STATUT-REJETE-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
+
+       9100-ECRIRE-RAPPORT-DEB.
+           MOVE SPACES TO BALANCING-REPORT-LINE.
+           STRING "VISITEURS=" WS-VISITOR-CNT
+                  DELIMITED BY SIZE INTO BALANCING-REPORT-LINE.
+           WRITE BALANCING-REPORT-LINE.
+
+           MOVE SPACES TO BALANCING-REPORT-LINE.
+           STRING "LEDGER TXN=" WS-LEDGER-TXN-CNT
+                  " DEBIT=" WS-DEBIT-TOTAL-EDITE
+                  " CREDIT=" WS-CREDIT-TOTAL-EDITE
+                  " NET=" WS-NET-MOVEMENT-EDITE
+                  " REJETEES=" WS-LEDGER-REJECTED-CNT
+                  DELIMITED BY SIZE INTO BALANCING-REPORT-LINE.
+           WRITE BALANCING-REPORT-LINE.
+
+           MOVE SPACES TO BALANCING-REPORT-LINE.
+           STRING "STATUT TXN=" WS-STATUS-TXN-CNT
+                  " ACT=" WS-ACT-CNT
+                  " INAC=" WS-INAC-CNT
+                  " CNG=" WS-CNG-CNT
+                  " LICENCIE=" WS-LICENCIE-CNT
+                  " RETRAITE=" WS-RETRAITE-CNT
+                  " REJETES=" WS-STATUT-REJETE-CNT
+                  DELIMITED BY SIZE INTO BALANCING-REPORT-LINE.
+           WRITE BALANCING-REPORT-LINE.
+       9100-ECRIRE-RAPPORT-FIN.
+           EXIT.
