@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EdiExportBatch.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPORT-LAYOUT-FILE ASSIGN DYNAMIC WS-LAYOUT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LAYOUT-STATUS.
+
+           SELECT INTERNAL-RECORD-FILE ASSIGN DYNAMIC WS-INTERNAL-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERNAL-STATUS.
+
+           SELECT EDI-EXPORT-FILE ASSIGN DYNAMIC WS-EDI-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EDI-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-LAYOUT-FILE.
+       01  EXPORT-LAYOUT-RULE.
+           05 LAYOUT-START          PIC 99.
+           05 LAYOUT-SRC-LEN        PIC 99.
+           05 LAYOUT-TGT-LEN        PIC 99.
+
+       FD  INTERNAL-RECORD-FILE.
+       01  INTERNAL-RECORD          PIC X(80).
+
+       FD  EDI-EXPORT-FILE.
+       01  EDI-EXPORT-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LAYOUT-PATH           PIC X(40)
+                                 VALUE "Data/EDI-EXPORT-LAYOUT.txt".
+       01  WS-INTERNAL-PATH         PIC X(40)
+                                 VALUE "Data/EDI-INTERNAL-RECORDS.txt".
+       01  WS-EDI-PATH              PIC X(40)
+                                 VALUE "Data/EDI-EXPORT.txt".
+       01  WS-LAYOUT-STATUS         PIC XX.
+       01  WS-INTERNAL-STATUS       PIC XX.
+       01  WS-EDI-STATUS            PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-LAYOUT-CNT            PIC 9(2) VALUE ZERO.
+       01  WS-LX                    PIC 9(2).
+
+       01  WS-LAYOUT-TABLE.
+           05 WS-LAYOUT-ENTRY OCCURS 20 TIMES
+                   DEPENDING ON WS-LAYOUT-CNT
+                   INDEXED BY LX.
+               10 WS-START          PIC 99.
+               10 WS-SRC-LEN        PIC 99.
+               10 WS-TGT-LEN        PIC 99.
+
+       01  WS-OUT-POS               PIC 99.
+       01  WS-RECORD-CNT            PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           PERFORM 1100-CHARGER-LAYOUT-DEB
+              THRU 1100-CHARGER-LAYOUT-FIN.
+
+           OPEN INPUT INTERNAL-RECORD-FILE.
+           IF WS-INTERNAL-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE INTERNAL-RECORD-FILE: "
+                       WS-INTERNAL-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EDI-EXPORT-FILE.
+           IF WS-EDI-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE EDI-EXPORT-FILE: "
+                       WS-EDI-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-INTERNE-DEB
+              THRU 2100-LIRE-INTERNE-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       1100-CHARGER-LAYOUT-DEB.
+           OPEN INPUT EXPORT-LAYOUT-FILE.
+           IF WS-LAYOUT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE EXPORT-LAYOUT-FILE: "
+                       WS-LAYOUT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-LAYOUT-STATUS = "10"
+               READ EXPORT-LAYOUT-FILE
+                   AT END
+                       MOVE "10" TO WS-LAYOUT-STATUS
+                   NOT AT END
+                       IF WS-LAYOUT-CNT < 20
+                           ADD 1 TO WS-LAYOUT-CNT
+                           SET LX TO WS-LAYOUT-CNT
+                           MOVE LAYOUT-START TO WS-START(LX)
+                           MOVE LAYOUT-SRC-LEN TO WS-SRC-LEN(LX)
+                           MOVE LAYOUT-TGT-LEN TO WS-TGT-LEN(LX)
+                       ELSE
+                           DISPLAY "EDI-EXPORT-LAYOUT A PLUS DE 20 "
+                                   "REGLES - REGLES EXCEDENTAIRES "
+                                   "IGNOREES"
+                           MOVE "10" TO WS-LAYOUT-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE EXPORT-LAYOUT-FILE.
+       1100-CHARGER-LAYOUT-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-RECORD-CNT.
+           MOVE SPACES TO EDI-EXPORT-RECORD.
+           MOVE 1 TO WS-OUT-POS.
+
+           PERFORM VARYING WS-LX FROM 1 BY 1
+                   UNTIL WS-LX > WS-LAYOUT-CNT
+               MOVE INTERNAL-RECORD(WS-START(WS-LX):WS-SRC-LEN(WS-LX))
+                   TO EDI-EXPORT-RECORD(WS-OUT-POS:WS-TGT-LEN(WS-LX))
+               ADD WS-TGT-LEN(WS-LX) TO WS-OUT-POS
+           END-PERFORM.
+
+           WRITE EDI-EXPORT-RECORD.
+
+           PERFORM 2100-LIRE-INTERNE-DEB
+              THRU 2100-LIRE-INTERNE-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-INTERNE-DEB.
+           READ INTERNAL-RECORD-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-INTERNE-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE INTERNAL-RECORD-FILE.
+           CLOSE EDI-EXPORT-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "EXPORT EDI LARGEUR FIXE TERMINE.".
+           DISPLAY "CHAMPS DE LAYOUT CHARGES: " WS-LAYOUT-CNT.
+           DISPLAY "ENREGISTREMENTS EXPORTES: " WS-RECORD-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
