@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentMasterReport.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN DYNAMIC WS-MASTER-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT RANK-REPORT-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           05 SM-STUDENT-ID        PIC X(6).
+           05 SM-STUDENT-NAME      PIC X(20).
+           05 SM-SUBJECT-COUNT     PIC 9(2).
+           05 SM-SUBJECT OCCURS 1 TO 20 TIMES
+                   DEPENDING ON SM-SUBJECT-COUNT.
+               10 SM-SUBJECT-NAME  PIC X(10).
+               10 SM-SUBJECT-GRADE PIC 9(2)V99.
+
+       FD  RANK-REPORT-FILE.
+       01  RANK-REPORT-LINE        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-PATH          PIC X(40)
+                                   VALUE "Data/STUDENT-MASTER.txt".
+       01  WS-REPORT-PATH          PIC X(40)
+                                   VALUE "Data/STUDENT-RANK-REPORT.txt".
+       01  WS-MASTER-STATUS        PIC XX.
+       01  WS-REPORT-STATUS        PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88 END-OF-FILE          VALUE "Y".
+
+       01  WS-STUDENT-CNT          PIC 9(4) VALUE ZERO.
+       01  WS-MAX-STUDENTS         PIC 9(4) VALUE 9999.
+
+       01  WS-STUDENT-TABLE.
+           05 WS-STUDENT-ENTRY OCCURS 9999 TIMES
+                   DEPENDING ON WS-STUDENT-CNT
+                   INDEXED BY SX.
+               10 WS-T-ID          PIC X(6).
+               10 WS-T-NAME        PIC X(20).
+               10 WS-T-AVERAGE     PIC 9(3)V99.
+               10 WS-T-RANK        PIC 9(4).
+
+       01  WS-TOTAL-POINTS         PIC 9(5)V99.
+       01  WS-SUBJECT-IX           PIC 99.
+       01  WS-I                    PIC 9(4).
+       01  WS-J                    PIC 9(4).
+       01  WS-BETTER-CNT           PIC 9(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-CHARGER-ETUDIANTS-DEB
+              THRU 2000-CHARGER-ETUDIANTS-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 3000-CALCULER-RANGS-DEB
+              THRU 3000-CALCULER-RANGS-FIN.
+
+           PERFORM 4000-IMPRIMER-RAPPORT-DEB
+              THRU 4000-IMPRIMER-RAPPORT-FIN.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE STUDENT-MASTER-FILE: "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RANK-REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE RANK-REPORT-FILE: "
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-ETUDIANT-DEB
+              THRU 2100-LIRE-ETUDIANT-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-CHARGER-ETUDIANTS-DEB.
+           IF SM-SUBJECT-COUNT > 20
+               DISPLAY SM-STUDENT-ID
+                       " NOMBRE DE MATIERES INVALIDE: "
+                       SM-SUBJECT-COUNT " - ETUDIANT IGNORE"
+           ELSE
+               ADD 1 TO WS-STUDENT-CNT
+               SET SX TO WS-STUDENT-CNT
+
+               MOVE ZERO TO WS-TOTAL-POINTS
+               PERFORM VARYING WS-SUBJECT-IX FROM 1 BY 1
+                       UNTIL WS-SUBJECT-IX > SM-SUBJECT-COUNT
+                   ADD SM-SUBJECT-GRADE(WS-SUBJECT-IX)
+                       TO WS-TOTAL-POINTS
+               END-PERFORM
+
+               MOVE SM-STUDENT-ID   TO WS-T-ID(SX)
+               MOVE SM-STUDENT-NAME TO WS-T-NAME(SX)
+               IF SM-SUBJECT-COUNT > 0
+                   COMPUTE WS-T-AVERAGE(SX) ROUNDED =
+                           WS-TOTAL-POINTS / SM-SUBJECT-COUNT
+               ELSE
+                   MOVE ZERO TO WS-T-AVERAGE(SX)
+               END-IF
+           END-IF.
+
+           PERFORM 2100-LIRE-ETUDIANT-DEB
+              THRU 2100-LIRE-ETUDIANT-FIN.
+       2000-CHARGER-ETUDIANTS-FIN.
+           EXIT.
+
+       2100-LIRE-ETUDIANT-DEB.
+           READ STUDENT-MASTER-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-ETUDIANT-FIN.
+           EXIT.
+
+       3000-CALCULER-RANGS-DEB.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-STUDENT-CNT
+               MOVE 1 TO WS-BETTER-CNT
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-STUDENT-CNT
+                   IF WS-J NOT = WS-I
+                       AND WS-T-AVERAGE(WS-J) > WS-T-AVERAGE(WS-I)
+                       ADD 1 TO WS-BETTER-CNT
+                   END-IF
+               END-PERFORM
+               MOVE WS-BETTER-CNT TO WS-T-RANK(WS-I)
+           END-PERFORM.
+       3000-CALCULER-RANGS-FIN.
+           EXIT.
+
+       4000-IMPRIMER-RAPPORT-DEB.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-STUDENT-CNT
+               DISPLAY WS-T-ID(WS-I) " " WS-T-NAME(WS-I)
+                       " MOYENNE=" WS-T-AVERAGE(WS-I)
+                       " RANG=" WS-T-RANK(WS-I)
+               MOVE SPACES TO RANK-REPORT-LINE
+               STRING WS-T-ID(WS-I) " " WS-T-NAME(WS-I)
+                      " MOYENNE=" WS-T-AVERAGE(WS-I)
+                      " RANG=" WS-T-RANK(WS-I)
+                      DELIMITED BY SIZE INTO RANK-REPORT-LINE
+               WRITE RANK-REPORT-LINE
+           END-PERFORM.
+       4000-IMPRIMER-RAPPORT-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE STUDENT-MASTER-FILE.
+           CLOSE RANK-REPORT-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "CLASSEMENT DES ETUDIANTS TERMINE - TOTAL: "
+                   WS-STUDENT-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
