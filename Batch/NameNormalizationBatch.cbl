@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NameNormalizationBatch.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN DYNAMIC WS-CUSTOMER-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN DYNAMIC WS-EMPLOYEE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           05 CUST-ID                PIC X(6).
+           05 CUST-NAME               PIC X(30).
+
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           05 EMP-ID                 PIC X(6).
+           05 EMP-NAME                PIC X(20).
+           05 EMP-STATUT-EMPLOYE      PIC X(08).
+           05 EMP-GENRE               PIC X(01).
+           05 EMP-LAST-UPDATE         PIC X(19).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-PATH           PIC X(40)
+                                 VALUE "Data/CUSTOMER-FILE.txt".
+       01  WS-EMPLOYEE-PATH           PIC X(40)
+                                 VALUE "Data/EMPLOYEE-MASTER.txt".
+       01  WS-CUSTOMER-STATUS         PIC XX.
+       01  WS-EMPLOYEE-STATUS         PIC XX.
+       01  WS-EOF-SWITCH              PIC X VALUE "N".
+           88 END-OF-FILE             VALUE "Y".
+
+       01  WS-CUSTOMER-CNT            PIC 9(5) VALUE ZERO.
+       01  WS-EMPLOYEE-CNT            PIC 9(5) VALUE ZERO.
+
+       01  WS-CUSTOMER-TABLE.
+           05 WS-CUST-ENTRY OCCURS 9999 TIMES
+                   DEPENDING ON WS-CUSTOMER-CNT
+                   INDEXED BY CX.
+               10 WS-CUST-ID          PIC X(6).
+               10 WS-CUST-NAME        PIC X(30).
+
+       01  WS-EMPLOYEE-TABLE.
+           05 WS-EMP-ENTRY OCCURS 9999 TIMES
+                   DEPENDING ON WS-EMPLOYEE-CNT
+                   INDEXED BY EX.
+               10 WS-EMP-ID           PIC X(6).
+               10 WS-EMP-NAME         PIC X(20).
+               10 WS-EMP-STATUT       PIC X(08).
+               10 WS-EMP-GENRE        PIC X(01).
+               10 WS-EMP-LAST-UPDATE  PIC X(19).
+
+       01  WS-I                       PIC 9(5).
+
+       01  WS-CASSE-ZONE.
+           05 WS-CASSE-FIELD          PIC X(30).
+       01  WS-CASSE-LEN                PIC 99.
+       01  WS-CASSE-IX                 PIC 99.
+       01  WS-DEBUT-MOT                PIC X VALUE "Y".
+           88 DEBUT-DE-MOT             VALUE "Y".
+       01  WS-CASSE-CHAR                PIC X.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-NORMALISER-CLIENTS-DEB
+              THRU 1000-NORMALISER-CLIENTS-FIN.
+
+           PERFORM 2000-NORMALISER-EMPLOYES-DEB
+              THRU 2000-NORMALISER-EMPLOYES-FIN.
+
+           DISPLAY "------------------------------------------------".
+           DISPLAY "NORMALISATION DES NOMS TERMINEE.".
+           DISPLAY "CLIENTS TRAITES  : " WS-CUSTOMER-CNT.
+           DISPLAY "EMPLOYES TRAITES : " WS-EMPLOYEE-CNT.
+           DISPLAY "------------------------------------------------".
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-NORMALISER-CLIENTS-DEB.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE CUSTOMER-FILE: "
+                       WS-CUSTOMER-STATUS
+           ELSE
+               PERFORM UNTIL WS-CUSTOMER-STATUS = "10"
+                   READ CUSTOMER-FILE
+                       AT END
+                           MOVE "10" TO WS-CUSTOMER-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-CUSTOMER-CNT
+                           SET CX TO WS-CUSTOMER-CNT
+                           MOVE CUST-ID TO WS-CUST-ID(CX)
+                           MOVE CUST-NAME TO WS-CASSE-FIELD
+                           PERFORM 5000-TITRE-CASSE-DEB
+                              THRU 5000-TITRE-CASSE-FIN
+                           MOVE WS-CASSE-FIELD TO WS-CUST-NAME(CX)
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-FILE
+
+               IF WS-CUSTOMER-CNT > 0
+                   OPEN OUTPUT CUSTOMER-FILE
+                   PERFORM VARYING WS-I FROM 1 BY 1
+                           UNTIL WS-I > WS-CUSTOMER-CNT
+                       MOVE SPACES TO CUSTOMER-RECORD
+                       MOVE WS-CUST-ID(WS-I) TO CUST-ID
+                       MOVE WS-CUST-NAME(WS-I) TO CUST-NAME
+                       WRITE CUSTOMER-RECORD
+                   END-PERFORM
+                   CLOSE CUSTOMER-FILE
+               END-IF
+           END-IF.
+       1000-NORMALISER-CLIENTS-FIN.
+           EXIT.
+
+       2000-NORMALISER-EMPLOYES-DEB.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE EMPLOYEE-MASTER-FILE: "
+                       WS-EMPLOYEE-STATUS
+           ELSE
+               PERFORM UNTIL WS-EMPLOYEE-STATUS = "10"
+                   READ EMPLOYEE-MASTER-FILE
+                       AT END
+                           MOVE "10" TO WS-EMPLOYEE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-EMPLOYEE-CNT
+                           SET EX TO WS-EMPLOYEE-CNT
+                           MOVE EMP-ID TO WS-EMP-ID(EX)
+                           MOVE EMP-STATUT-EMPLOYE TO WS-EMP-STATUT(EX)
+                           MOVE EMP-GENRE TO WS-EMP-GENRE(EX)
+                           MOVE EMP-LAST-UPDATE
+                                TO WS-EMP-LAST-UPDATE(EX)
+                           MOVE SPACES TO WS-CASSE-FIELD
+                           MOVE EMP-NAME TO WS-CASSE-FIELD
+                           PERFORM 5000-TITRE-CASSE-DEB
+                              THRU 5000-TITRE-CASSE-FIN
+                           MOVE WS-CASSE-FIELD(1:20) TO WS-EMP-NAME(EX)
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER-FILE
+
+               IF WS-EMPLOYEE-CNT > 0
+                   OPEN OUTPUT EMPLOYEE-MASTER-FILE
+                   PERFORM VARYING WS-I FROM 1 BY 1
+                           UNTIL WS-I > WS-EMPLOYEE-CNT
+                       MOVE SPACES TO EMPLOYEE-MASTER-RECORD
+                       MOVE WS-EMP-ID(WS-I) TO EMP-ID
+                       MOVE WS-EMP-NAME(WS-I) TO EMP-NAME
+                       MOVE WS-EMP-STATUT(WS-I) TO EMP-STATUT-EMPLOYE
+                       MOVE WS-EMP-GENRE(WS-I) TO EMP-GENRE
+                       MOVE WS-EMP-LAST-UPDATE(WS-I) TO EMP-LAST-UPDATE
+                       WRITE EMPLOYEE-MASTER-RECORD
+                   END-PERFORM
+                   CLOSE EMPLOYEE-MASTER-FILE
+               END-IF
+           END-IF.
+       2000-NORMALISER-EMPLOYES-FIN.
+           EXIT.
+
+       5000-TITRE-CASSE-DEB.
+           MOVE FUNCTION LOWER-CASE(WS-CASSE-FIELD) TO WS-CASSE-FIELD.
+           MOVE "Y" TO WS-DEBUT-MOT.
+           PERFORM VARYING WS-CASSE-IX FROM 1 BY 1
+                   UNTIL WS-CASSE-IX > LENGTH OF WS-CASSE-FIELD
+               MOVE WS-CASSE-FIELD(WS-CASSE-IX:1) TO WS-CASSE-CHAR
+               IF WS-CASSE-CHAR = SPACE
+                   MOVE "Y" TO WS-DEBUT-MOT
+               ELSE
+                   IF DEBUT-DE-MOT
+                       MOVE FUNCTION UPPER-CASE(WS-CASSE-CHAR)
+                            TO WS-CASSE-FIELD(WS-CASSE-IX:1)
+                       MOVE "N" TO WS-DEBUT-MOT
+                   END-IF
+               END-IF
+           END-PERFORM.
+       5000-TITRE-CASSE-FIN.
+           EXIT.
