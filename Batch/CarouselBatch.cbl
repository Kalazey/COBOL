@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CarouselBatch.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITOR-FILE ASSIGN DYNAMIC WS-VISITOR-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-VISITOR-FILE-STATUS.
+
+           SELECT VISITOR-RESULT-FILE ASSIGN DYNAMIC WS-RESULT-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VISITOR-FILE.
+       01  VISITOR-RECORD.
+           05 VISITOR-ID          PIC X(5).
+           05 CAROUSEL-SIZE       PIC 9(3).
+               88 OK       VALUE 150 THRU 245.
+               88 KO       VALUE 0 THRU 149.
+
+       FD  VISITOR-RESULT-FILE.
+       01  VISITOR-RESULT-RECORD  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VISITOR-FILE-PATH   PIC X(40)
+                                   VALUE "Data/VISITOR-FILE.txt".
+       01  WS-RESULT-FILE-PATH    PIC X(40)
+                                   VALUE "Data/VISITOR-RESULT.txt".
+       01  WS-VISITOR-FILE-STATUS PIC XX.
+       01  WS-RESULT-FILE-STATUS  PIC XX.
+       01  WS-EOF-SWITCH          PIC X VALUE "N".
+           88 END-OF-FILE         VALUE "Y".
+
+       01  WS-COUNTERS.
+           05 WS-ACCEPTED-CNT     PIC 9(5) VALUE ZERO.
+           05 WS-REJECTED-CNT     PIC 9(5) VALUE ZERO.
+           05 WS-TOTAL-CNT        PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN INPUT VISITOR-FILE.
+           IF WS-VISITOR-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE VISITOR-FILE: "
+                       WS-VISITOR-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT VISITOR-RESULT-FILE.
+           IF WS-RESULT-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE VISITOR-RESULT-FILE: "
+                       WS-RESULT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-VISITEUR-DEB
+              THRU 2100-LIRE-VISITEUR-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-TOTAL-CNT.
+           MOVE SPACES TO VISITOR-RESULT-RECORD.
+           IF OK
+               ADD 1 TO WS-ACCEPTED-CNT
+               STRING VISITOR-ID " TAILLE " CAROUSEL-SIZE
+                      " ACCEPTE" DELIMITED BY SIZE
+                      INTO VISITOR-RESULT-RECORD
+           ELSE
+               ADD 1 TO WS-REJECTED-CNT
+               STRING VISITOR-ID " TAILLE " CAROUSEL-SIZE
+                      " REFUSE" DELIMITED BY SIZE
+                      INTO VISITOR-RESULT-RECORD
+           END-IF.
+
+           WRITE VISITOR-RESULT-RECORD.
+
+           PERFORM 2100-LIRE-VISITEUR-DEB
+              THRU 2100-LIRE-VISITEUR-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-VISITEUR-DEB.
+           READ VISITOR-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-VISITEUR-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE VISITOR-FILE.
+           CLOSE VISITOR-RESULT-FILE.
+
+           DISPLAY "------------------------------------------------".
+           DISPLAY "PRE-SCREENING DE LA FILE DU MANEGE TERMINE.".
+           DISPLAY "VISITEURS TRAITES  : " WS-TOTAL-CNT.
+           DISPLAY "VISITEURS ACCEPTES : " WS-ACCEPTED-CNT.
+           DISPLAY "VISITEURS REFUSES  : " WS-REJECTED-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
