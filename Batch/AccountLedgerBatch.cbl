@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AccountLedgerBatch.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN DYNAMIC WS-MASTER-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN DYNAMIC WS-TXN-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT OVERDRAFT-REPORT-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+       01  ACCOUNT-MASTER-RECORD.
+           05 ACC-ID                PIC X(6).
+           05 ACC-NAME              PIC X(20).
+           05 ACC-SOLDE             PIC S9(7)V99
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+           05 ACC-LIMITE-DECOUVERT  PIC 9(7)V99.
+
+       FD  TRANSACTION-FILE.
+       01  ACCOUNT-TRANSACTION.
+           05 TXN-ACC-ID            PIC X(6).
+           05 TXN-TYPE              PIC X(1).
+           05 TXN-MONTANT           PIC 9(7)V99.
+
+       FD  OVERDRAFT-REPORT-FILE.
+       01  OVERDRAFT-REPORT-LINE    PIC X(70).
+
+       WORKING-STORAGE SECTION.
+           COPY "ControlTotals.cpy".
+
+       01  WS-CT-BALANCED           PIC X.
+       01  WS-CT-PROGRAM-ID         PIC X(20)
+                                 VALUE "AccountLedgerBatch".
+       01  WS-CT-MONTANT-CENTIMES   PIC 9(9).
+
+       01  WS-MASTER-PATH           PIC X(40)
+                                 VALUE "Data/ACCOUNT-MASTER.txt".
+       01  WS-TXN-PATH              PIC X(40)
+                                 VALUE "Data/ACCOUNT-TRANSACTION.txt".
+       01  WS-REPORT-PATH           PIC X(40)
+                                 VALUE "Data/OVERDRAFT-REPORT.txt".
+       01  WS-MASTER-STATUS         PIC XX.
+       01  WS-TXN-STATUS            PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-TYPE-VALIDE           PIC X VALUE "N".
+           88 TYPE-DEBIT            VALUE "D".
+           88 TYPE-CREDIT           VALUE "C".
+           88 TYPE-VALIDE           VALUE "D" "C".
+
+       01  WS-COMPTE-TROUVE         PIC X VALUE "N".
+           88 COMPTE-TROUVE         VALUE "Y".
+
+       01  WS-APPLIED-CNT           PIC 9(5) VALUE ZERO.
+       01  WS-REJECTED-CNT          PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-CNT             PIC 9(5) VALUE ZERO.
+       01  WS-OVERDRAFT-CNT         PIC 9(5) VALUE ZERO.
+
+       01  WS-ACCOUNT-CNT           PIC 9(5) VALUE ZERO.
+       01  WS-I                     PIC 9(5).
+
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-MONTH-NAME            PIC X(9).
+       01  WS-LAST-DAY-OF-MONTH     PIC 9(2).
+       01  WS-CUTOFF-SWITCH         PIC X.
+           88 CLOTURE-FIN-MOIS      VALUE "Y".
+
+       01  WS-AT-PROGRAM-ID         PIC X(20)
+                                 VALUE "AccountLedgerBatch".
+       01  WS-AT-USER-ID            PIC X(08) VALUE "BATCH".
+       01  WS-AT-BEFORE             PIC X(60).
+       01  WS-AT-AFTER              PIC X(60).
+       01  WS-AT-SOLDE-EDITE        PIC -(7)9.99.
+
+       01  WS-SOLDE-EDITE           PIC -(7)9.99.
+       01  WS-LIMITE-EDITE          PIC Z(7)9.99.
+
+       01  WS-ACCOUNT-TABLE.
+           05 WS-ACC-ENTRY OCCURS 9999 TIMES
+                   DEPENDING ON WS-ACCOUNT-CNT
+                   INDEXED BY AX.
+               10 WS-A-ID           PIC X(6).
+               10 WS-A-NAME         PIC X(20).
+               10 WS-A-SOLDE        PIC S9(7)V99.
+               10 WS-A-LIMITE       PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 3000-DETECTER-DECOUVERTS-DEB
+              THRU 3000-DETECTER-DECOUVERTS-FIN.
+
+           PERFORM 4000-SAUVEGARDER-MAITRE-DEB
+              THRU 4000-SAUVEGARDER-MAITRE-FIN.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           CALL "MonthEndCutoffValidator" USING WS-RUN-DATE
+               WS-MONTH-NAME WS-LAST-DAY-OF-MONTH WS-CUTOFF-SWITCH.
+           IF CLOTURE-FIN-MOIS
+               DISPLAY "ATTENTION - CLOTURE DE FIN DE MOIS ("
+                       WS-MONTH-NAME ") - DERNIER JOUR: "
+                       WS-LAST-DAY-OF-MONTH
+           END-IF.
+
+           PERFORM 1100-CHARGER-MAITRE-DEB
+              THRU 1100-CHARGER-MAITRE-FIN.
+
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TXN-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE TRANSACTION-FILE: "
+                       WS-TXN-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT OVERDRAFT-REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE OVERDRAFT-REPORT-FILE: "
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-TRANSACTION-DEB
+              THRU 2100-LIRE-TRANSACTION-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       1100-CHARGER-MAITRE-DEB.
+           OPEN INPUT ACCOUNT-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE ACCOUNT-MASTER-FILE: "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-MASTER-STATUS = "10"
+               READ ACCOUNT-MASTER-FILE
+                   AT END
+                       MOVE "10" TO WS-MASTER-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNT-CNT
+                       SET AX TO WS-ACCOUNT-CNT
+                       MOVE ACC-ID TO WS-A-ID(AX)
+                       MOVE ACC-NAME TO WS-A-NAME(AX)
+                       MOVE ACC-SOLDE TO WS-A-SOLDE(AX)
+                       MOVE ACC-LIMITE-DECOUVERT TO WS-A-LIMITE(AX)
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-MASTER-FILE.
+       1100-CHARGER-MAITRE-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-TOTAL-CNT.
+           ADD 1 TO CT-INPUT-RECORD-COUNT.
+           COMPUTE WS-CT-MONTANT-CENTIMES = TXN-MONTANT * 100.
+           ADD WS-CT-MONTANT-CENTIMES TO CT-INPUT-HASH-TOTAL.
+           MOVE TXN-TYPE TO WS-TYPE-VALIDE.
+
+           IF TYPE-VALIDE
+               PERFORM 2200-APPLIQUER-TRANSACTION-DEB
+                  THRU 2200-APPLIQUER-TRANSACTION-FIN
+           ELSE
+               DISPLAY "TYPE DE TRANSACTION INVALIDE: "
+                       TXN-ACC-ID " " TXN-TYPE
+               ADD 1 TO WS-REJECTED-CNT
+               ADD 1 TO CT-OUTPUT-RECORD-COUNT
+           END-IF.
+
+           PERFORM 2100-LIRE-TRANSACTION-DEB
+              THRU 2100-LIRE-TRANSACTION-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-TRANSACTION-DEB.
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-TRANSACTION-FIN.
+           EXIT.
+
+       2200-APPLIQUER-TRANSACTION-DEB.
+           MOVE "N" TO WS-COMPTE-TROUVE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ACCOUNT-CNT
+               IF WS-A-ID(WS-I) = TXN-ACC-ID
+                   MOVE WS-A-SOLDE(WS-I) TO WS-AT-SOLDE-EDITE
+                   MOVE SPACES TO WS-AT-BEFORE
+                   STRING TXN-ACC-ID " SOLDE=" WS-AT-SOLDE-EDITE
+                          DELIMITED BY SIZE INTO WS-AT-BEFORE
+                   IF TYPE-DEBIT
+                       SUBTRACT TXN-MONTANT FROM WS-A-SOLDE(WS-I)
+                   ELSE
+                       ADD TXN-MONTANT TO WS-A-SOLDE(WS-I)
+                   END-IF
+                   MOVE WS-A-SOLDE(WS-I) TO WS-AT-SOLDE-EDITE
+                   MOVE SPACES TO WS-AT-AFTER
+                   STRING TXN-ACC-ID " SOLDE=" WS-AT-SOLDE-EDITE
+                          DELIMITED BY SIZE INTO WS-AT-AFTER
+                   CALL "AuditTrailWriter" USING WS-AT-PROGRAM-ID
+                       WS-AT-USER-ID WS-AT-BEFORE WS-AT-AFTER
+                   MOVE "Y" TO WS-COMPTE-TROUVE
+               END-IF
+           END-PERFORM.
+
+           IF COMPTE-TROUVE
+               ADD 1 TO WS-APPLIED-CNT
+               COMPUTE WS-CT-MONTANT-CENTIMES = TXN-MONTANT * 100
+               ADD WS-CT-MONTANT-CENTIMES TO CT-OUTPUT-HASH-TOTAL
+               ADD 1 TO CT-OUTPUT-RECORD-COUNT
+           ELSE
+               DISPLAY "COMPTE INTROUVABLE: " TXN-ACC-ID
+               ADD 1 TO WS-REJECTED-CNT
+               ADD 1 TO CT-OUTPUT-RECORD-COUNT
+           END-IF.
+       2200-APPLIQUER-TRANSACTION-FIN.
+           EXIT.
+
+       3000-DETECTER-DECOUVERTS-DEB.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ACCOUNT-CNT
+               IF WS-A-SOLDE(WS-I) < 0
+                   IF (WS-A-SOLDE(WS-I) * -1) > WS-A-LIMITE(WS-I)
+                       MOVE WS-A-SOLDE(WS-I) TO WS-SOLDE-EDITE
+                       MOVE WS-A-LIMITE(WS-I) TO WS-LIMITE-EDITE
+                       MOVE SPACES TO OVERDRAFT-REPORT-LINE
+                       STRING WS-A-ID(WS-I) " " WS-A-NAME(WS-I)
+                              " SOLDE=" WS-SOLDE-EDITE
+                              " LIMITE=" WS-LIMITE-EDITE
+                              DELIMITED BY SIZE
+                              INTO OVERDRAFT-REPORT-LINE
+                       WRITE OVERDRAFT-REPORT-LINE
+                       ADD 1 TO WS-OVERDRAFT-CNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+       3000-DETECTER-DECOUVERTS-FIN.
+           EXIT.
+
+       4000-SAUVEGARDER-MAITRE-DEB.
+           OPEN OUTPUT ACCOUNT-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR REECRITURE ACCOUNT-MASTER-FILE: "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ACCOUNT-CNT
+               MOVE SPACES TO ACCOUNT-MASTER-RECORD
+               MOVE WS-A-ID(WS-I) TO ACC-ID
+               MOVE WS-A-NAME(WS-I) TO ACC-NAME
+               MOVE WS-A-SOLDE(WS-I) TO ACC-SOLDE
+               MOVE WS-A-LIMITE(WS-I) TO ACC-LIMITE-DECOUVERT
+               WRITE ACCOUNT-MASTER-RECORD
+           END-PERFORM.
+
+           CLOSE ACCOUNT-MASTER-FILE.
+       4000-SAUVEGARDER-MAITRE-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE TRANSACTION-FILE.
+           CLOSE OVERDRAFT-REPORT-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "TRAITEMENT DES TRANSACTIONS TERMINE.".
+           DISPLAY "TRANSACTIONS TRAITEES : " WS-TOTAL-CNT.
+           DISPLAY "APPLIQUEES            : " WS-APPLIED-CNT.
+           DISPLAY "REJETEES              : " WS-REJECTED-CNT.
+           DISPLAY "COMPTES EN DECOUVERT   : " WS-OVERDRAFT-CNT.
+           DISPLAY "------------------------------------------------".
+
+           CALL "ControlTotalCheck" USING WS-CT-PROGRAM-ID
+               CT-INPUT-RECORD-COUNT CT-INPUT-HASH-TOTAL
+               CT-OUTPUT-RECORD-COUNT CT-OUTPUT-HASH-TOTAL
+               WS-CT-BALANCED.
+       9000-TERMINAISON-FIN.
+           EXIT.
