@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NombrePremierBatch.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANDIDATE-FILE ASSIGN DYNAMIC WS-CANDIDATE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CANDIDATE-STATUS.
+
+           SELECT PRIME-REPORT-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CANDIDATE-FILE.
+       01  WS-USER-NUMBER          PIC 9(3).
+
+       FD  PRIME-REPORT-FILE.
+       01  PRIME-REPORT-LINE       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CANDIDATE-PATH       PIC X(40)
+                                   VALUE "Data/CANDIDATE-NUMBERS.txt".
+       01  WS-REPORT-PATH          PIC X(40)
+                                   VALUE "Data/PRIME-REPORT.txt".
+       01  WS-CANDIDATE-STATUS     PIC XX.
+       01  WS-REPORT-STATUS        PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88 END-OF-FILE          VALUE "Y".
+
+       01  WS-ENT-DIVIDER          PIC 9(3) VALUE ZERO.
+       01  WS-ENT-DIVIDER-CARRE    PIC 9(6) VALUE ZERO.
+       01  WS-Remainder-division   PIC 9(3) VALUE ZERO.
+       01  WS-RESULT               PIC 9(3) VALUE ZERO.
+       01  WS-IS-PREMIER           PIC X VALUE "Y".
+           88 EST-PREMIER          VALUE "Y".
+
+       01  WS-PRIME-CNT            PIC 9(5) VALUE ZERO.
+       01  WS-NOT-PRIME-CNT        PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-CNT            PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           OPEN INPUT CANDIDATE-FILE.
+           IF WS-CANDIDATE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE CANDIDATE-FILE: "
+                       WS-CANDIDATE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT PRIME-REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE PRIME-REPORT-FILE: "
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-CANDIDAT-DEB
+              THRU 2100-LIRE-CANDIDAT-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-TOTAL-CNT.
+           PERFORM 2200-TESTER-PREMIER-DEB
+              THRU 2200-TESTER-PREMIER-FIN.
+           PERFORM 2300-ECRIRE-RESULTAT-DEB
+              THRU 2300-ECRIRE-RESULTAT-FIN.
+
+           PERFORM 2100-LIRE-CANDIDAT-DEB
+              THRU 2100-LIRE-CANDIDAT-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-CANDIDAT-DEB.
+           READ CANDIDATE-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-CANDIDAT-FIN.
+           EXIT.
+
+       2200-TESTER-PREMIER-DEB.
+           MOVE "Y" TO WS-IS-PREMIER.
+           IF WS-USER-NUMBER < 2
+               MOVE "N" TO WS-IS-PREMIER
+           END-IF.
+           MOVE 2 TO WS-ENT-DIVIDER.
+           MOVE ZERO TO WS-ENT-DIVIDER-CARRE.
+           PERFORM UNTIL WS-ENT-DIVIDER-CARRE > WS-USER-NUMBER
+                   OR NOT EST-PREMIER
+             COMPUTE WS-ENT-DIVIDER-CARRE =
+                     WS-ENT-DIVIDER * WS-ENT-DIVIDER
+             IF WS-ENT-DIVIDER-CARRE <= WS-USER-NUMBER
+               DIVIDE WS-USER-NUMBER BY WS-ENT-DIVIDER GIVING WS-RESULT
+                 REMAINDER WS-Remainder-division
+               IF WS-Remainder-division = 0 then
+                 MOVE "N" TO WS-IS-PREMIER
+               END-IF
+             END-IF
+             ADD 1 TO WS-ENT-DIVIDER
+           END-PERFORM.
+       2200-TESTER-PREMIER-FIN.
+           EXIT.
+
+       2300-ECRIRE-RESULTAT-DEB.
+           MOVE SPACES TO PRIME-REPORT-LINE.
+           IF EST-PREMIER
+               ADD 1 TO WS-PRIME-CNT
+               STRING WS-USER-NUMBER " EST PREMIER"
+                      DELIMITED BY SIZE INTO PRIME-REPORT-LINE
+           ELSE
+               ADD 1 TO WS-NOT-PRIME-CNT
+               STRING WS-USER-NUMBER " N'EST PAS PREMIER"
+                      DELIMITED BY SIZE INTO PRIME-REPORT-LINE
+           END-IF.
+           WRITE PRIME-REPORT-LINE.
+       2300-ECRIRE-RESULTAT-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE CANDIDATE-FILE.
+           CLOSE PRIME-REPORT-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "VERIFICATION DE PRIMALITE TERMINEE.".
+           DISPLAY "NOMBRES TRAITES  : " WS-TOTAL-CNT.
+           DISPLAY "NOMBRES PREMIERS : " WS-PRIME-CNT.
+           DISPLAY "NOMBRES COMPOSES : " WS-NOT-PRIME-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
