@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BenefitsVendorExtract.
+       AUTHOR. Mathieu.
+
+      * Builds the monthly benefits-vendor file by hand today: someone
+      * re-keys the active roster from Data/EMPLOYEE-MASTER.txt every
+      * month. This reads that same master (the one EmployeeStatusBatch
+      * maintains, carrying EMP-STATUT-EMPLOYE), selects only employees
+      * whose status is STATUT-ACTIF, and writes them out in the
+      * vendor's fixed-width layout instead.
+      *
+      * Checkpoints its position every WS-CHECKPOINT-INTERVAL master
+      * records read (see Checkpoint.cpy) so a run that abends partway
+      * through a large roster can be restarted without re-extracting
+      * employees already written to the vendor file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN DYNAMIC WS-MASTER-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT VENDOR-EXTRACT-FILE ASSIGN DYNAMIC WS-EXTRACT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CHECKPOINT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           05 EMP-ID                PIC X(6).
+           05 EMP-NAME              PIC X(20).
+           05 EMP-STATUT-EMPLOYE    PIC X(08).
+           05 EMP-GENRE             PIC X(01).
+           05 EMP-LAST-UPDATE       PIC X(19).
+
+       FD  VENDOR-EXTRACT-FILE.
+       01  VENDOR-EXTRACT-RECORD.
+           05 BVE-EMP-ID             PIC X(6).
+           05 BVE-EMP-NAME           PIC X(20).
+           05 BVE-PLAN-CODE          PIC X(4).
+           05 BVE-EFFECTIVE-DATE     PIC 9(8).
+
+       FD  CHECKPOINT-FILE.
+           COPY "Checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-PATH            PIC X(40)
+                                 VALUE "Data/EMPLOYEE-MASTER.txt".
+       01  WS-EXTRACT-PATH           PIC X(40)
+                             VALUE "Data/BENEFITS-VENDOR-EXTRACT.txt".
+       01  WS-CHECKPOINT-PATH        PIC X(40)
+                         VALUE "Data/BENEFITS-VENDOR-EXTRACT-CKPT.txt".
+       01  WS-MASTER-STATUS          PIC XX.
+       01  WS-EXTRACT-STATUS         PIC XX.
+       01  WS-CHECKPOINT-STATUS      PIC XX.
+       01  WS-EOF-SWITCH             PIC X VALUE "N".
+           88 END-OF-FILE            VALUE "Y".
+
+       01  WS-RESTART-KEY            PIC X(6) VALUE SPACES.
+       01  WS-SKIPPING-SWITCH        PIC X VALUE "N".
+           88 SKIPPING-TO-RESTART    VALUE "Y".
+       01  WS-CKPT-TIMESTAMP         PIC X(19).
+
+           COPY "EmployeeStatusCodes.cpy".
+
+       01  WS-RUN-DATE               PIC 9(8).
+       01  WS-EMPLOYEE-CNT           PIC 9(5) VALUE ZERO.
+       01  WS-SELECTED-CNT          PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE EMPLOYEE-MASTER-FILE: "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 8200-RESTART-LIRE-DEB
+              THRU 8200-RESTART-LIRE-FIN.
+
+           IF SKIPPING-TO-RESTART
+               OPEN EXTEND VENDOR-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT VENDOR-EXTRACT-FILE
+           END-IF.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE VENDOR-EXTRACT-FILE: "
+                       WS-EXTRACT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-MASTER-DEB
+              THRU 2100-LIRE-MASTER-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           IF SKIPPING-TO-RESTART
+               IF EMP-ID = WS-RESTART-KEY
+                   MOVE "N" TO WS-SKIPPING-SWITCH
+               END-IF
+               PERFORM 2100-LIRE-MASTER-DEB
+                  THRU 2100-LIRE-MASTER-FIN
+           ELSE
+               ADD 1 TO WS-EMPLOYEE-CNT
+               MOVE EMP-STATUT-EMPLOYE TO WS-STATUT-EMPLOYE
+
+               IF STATUT-ACTIF
+                   MOVE SPACES TO VENDOR-EXTRACT-RECORD
+                   MOVE EMP-ID TO BVE-EMP-ID
+                   MOVE EMP-NAME TO BVE-EMP-NAME
+                   MOVE "STD" TO BVE-PLAN-CODE
+                   MOVE WS-RUN-DATE TO BVE-EFFECTIVE-DATE
+                   WRITE VENDOR-EXTRACT-RECORD
+                   ADD 1 TO WS-SELECTED-CNT
+               END-IF
+
+               IF WS-EMPLOYEE-CNT >= WS-CHECKPOINT-INTERVAL
+                   AND FUNCTION MOD(WS-EMPLOYEE-CNT,
+                       WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM 8100-CHECKPOINT-ECRIRE-DEB
+                      THRU 8100-CHECKPOINT-ECRIRE-FIN
+               END-IF
+
+               PERFORM 2100-LIRE-MASTER-DEB
+                  THRU 2100-LIRE-MASTER-FIN
+           END-IF.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-MASTER-DEB.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-MASTER-FIN.
+           EXIT.
+
+       8100-CHECKPOINT-ECRIRE-DEB.
+           ACCEPT WS-CKPT-TIMESTAMP FROM TIME.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE EMP-ID             TO CKPT-LAST-KEY-PROCESSED.
+           MOVE WS-EMPLOYEE-CNT    TO CKPT-RECORD-COUNT.
+           MOVE WS-CKPT-TIMESTAMP  TO CKPT-TIMESTAMP.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "CHECKPOINT ECRIT - DERNIER EMPLOYE: " EMP-ID
+                   " TOTAL LU: " WS-EMPLOYEE-CNT.
+       8100-CHECKPOINT-ECRIRE-FIN.
+           EXIT.
+
+       8200-RESTART-LIRE-DEB.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY-PROCESSED TO WS-RESTART-KEY
+                       MOVE CKPT-RECORD-COUNT TO WS-EMPLOYEE-CNT
+                       MOVE "Y" TO WS-SKIPPING-SWITCH
+                       DISPLAY "REPRISE SUR INCIDENT - DERNIER: "
+                               WS-RESTART-KEY " DEJA LUS: "
+                               WS-EMPLOYEE-CNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       8200-RESTART-LIRE-FIN.
+           EXIT.
+
+       8300-RESTART-PURGER-DEB.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       8300-RESTART-PURGER-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE VENDOR-EXTRACT-FILE.
+
+           PERFORM 8300-RESTART-PURGER-DEB
+              THRU 8300-RESTART-PURGER-FIN.
+
+           DISPLAY "------------------------------------------------".
+           DISPLAY "EXTRACTION VENDEUR AVANTAGES SOCIAUX TERMINEE.".
+           DISPLAY "EMPLOYES LUS      : " WS-EMPLOYEE-CNT.
+           DISPLAY "EMPLOYES RETENUS  : " WS-SELECTED-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
