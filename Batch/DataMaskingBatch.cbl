@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DataMaskingBatch.
+       AUTHOR. Mathieu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASK-RULES-FILE ASSIGN DYNAMIC WS-RULES-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+
+           SELECT PRODUCTION-EXTRACT-FILE ASSIGN DYNAMIC WS-EXTRACT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT MASKED-EXTRACT-FILE ASSIGN DYNAMIC WS-MASKED-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MASKED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * MoveDataAlphanumCaract.cbl masks with MOVE LOW-VALUES, but
+      * LOW-VALUES bytes are not valid data in a LINE SEQUENTIAL text
+      * file (libcob rejects them on WRITE), so the positions here are
+      * overlaid with a printable filler character instead.
+       FD  MASK-RULES-FILE.
+       01  MASK-RULE.
+           05 RULE-START            PIC 99.
+           05 RULE-LENGTH           PIC 99.
+
+       FD  PRODUCTION-EXTRACT-FILE.
+       01  EXTRACT-RECORD           PIC X(80).
+
+       FD  MASKED-EXTRACT-FILE.
+       01  MASKED-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RULES-PATH            PIC X(40)
+                                 VALUE "Data/MASK-RULES.txt".
+       01  WS-EXTRACT-PATH          PIC X(40)
+                                 VALUE "Data/PRODUCTION-EXTRACT.txt".
+       01  WS-MASKED-PATH           PIC X(40)
+                                 VALUE "Data/MASKED-EXTRACT.txt".
+       01  WS-RULES-STATUS          PIC XX.
+       01  WS-EXTRACT-STATUS        PIC XX.
+       01  WS-MASKED-STATUS         PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE           VALUE "Y".
+
+       01  WS-MASK-FILLER           PIC X(80) VALUE ALL "X".
+
+       01  WS-RULE-CNT              PIC 9(2) VALUE ZERO.
+       01  WS-RX                    PIC 9(2).
+
+       01  WS-RULE-TABLE.
+           05 WS-RULE-ENTRY OCCURS 20 TIMES
+                   DEPENDING ON WS-RULE-CNT
+                   INDEXED BY RX.
+               10 WS-START          PIC 99.
+               10 WS-LENGTH         PIC 99.
+
+       01  WS-RECORD-CNT            PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRAITEMENT-DEB
+              THRU 2000-TRAITEMENT-FIN
+              UNTIL END-OF-FILE.
+
+           PERFORM 9000-TERMINAISON-DEB
+              THRU 9000-TERMINAISON-FIN.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-INITIALISATION-DEB.
+           PERFORM 1100-CHARGER-REGLES-DEB
+              THRU 1100-CHARGER-REGLES-FIN.
+
+           OPEN INPUT PRODUCTION-EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE PRODUCTION-EXTRACT-FILE: "
+                       WS-EXTRACT-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT MASKED-EXTRACT-FILE.
+           IF WS-MASKED-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE MASKED-EXTRACT-FILE: "
+                       WS-MASKED-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-LIRE-EXTRAIT-DEB
+              THRU 2100-LIRE-EXTRAIT-FIN.
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+       1100-CHARGER-REGLES-DEB.
+           OPEN INPUT MASK-RULES-FILE.
+           IF WS-RULES-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE MASK-RULES-FILE: "
+                       WS-RULES-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-RULES-STATUS = "10"
+               READ MASK-RULES-FILE
+                   AT END
+                       MOVE "10" TO WS-RULES-STATUS
+                   NOT AT END
+                       IF WS-RULE-CNT < 20
+                           ADD 1 TO WS-RULE-CNT
+                           SET RX TO WS-RULE-CNT
+                           MOVE RULE-START TO WS-START(RX)
+                           MOVE RULE-LENGTH TO WS-LENGTH(RX)
+                       ELSE
+                           DISPLAY "MASK-RULES-FILE A PLUS DE 20 "
+                                   "REGLES - REGLES EXCEDENTAIRES "
+                                   "IGNOREES"
+                           MOVE "10" TO WS-RULES-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE MASK-RULES-FILE.
+       1100-CHARGER-REGLES-FIN.
+           EXIT.
+
+       2000-TRAITEMENT-DEB.
+           ADD 1 TO WS-RECORD-CNT.
+
+           PERFORM VARYING WS-RX FROM 1 BY 1
+                   UNTIL WS-RX > WS-RULE-CNT
+               MOVE WS-MASK-FILLER(1:WS-LENGTH(WS-RX))
+                   TO EXTRACT-RECORD(WS-START(WS-RX):WS-LENGTH(WS-RX))
+           END-PERFORM.
+
+           MOVE EXTRACT-RECORD TO MASKED-RECORD.
+           WRITE MASKED-RECORD.
+
+           PERFORM 2100-LIRE-EXTRAIT-DEB
+              THRU 2100-LIRE-EXTRAIT-FIN.
+       2000-TRAITEMENT-FIN.
+           EXIT.
+
+       2100-LIRE-EXTRAIT-DEB.
+           READ PRODUCTION-EXTRACT-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-LIRE-EXTRAIT-FIN.
+           EXIT.
+
+       9000-TERMINAISON-DEB.
+           CLOSE PRODUCTION-EXTRACT-FILE.
+           CLOSE MASKED-EXTRACT-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "MASQUAGE DES DONNEES SENSIBLES TERMINE.".
+           DISPLAY "REGLES CHARGEES        : " WS-RULE-CNT.
+           DISPLAY "ENREGISTREMENTS TRAITES: " WS-RECORD-CNT.
+           DISPLAY "------------------------------------------------".
+       9000-TERMINAISON-FIN.
+           EXIT.
