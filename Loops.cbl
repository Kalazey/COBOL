@@ -2,11 +2,52 @@
        PROGRAM-ID. Loops.
        AUTHOR. Mathieu.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-AUDIT-FILE ASSIGN DYNAMIC WS-JOB-AUDIT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-AUDIT-STATUS.
+
+           SELECT RESTART-FILE ASSIGN DYNAMIC WS-RESTART-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-AUDIT-FILE.
+       01  JOB-AUDIT-RECORD.
+           05 JA-PROGRAM-ID        PIC X(20).
+           05 JA-TIMESTAMP         PIC X(19).
+           05 JA-RETURN-CODE       PIC 9(4).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05 RR-LAST-CPT          PIC 9.
+
        WORKING-STORAGE SECTION.
-       
+
        01  WS-CPT PIC 9 VALUE 0.
 
+       01  WS-RESTART-PATH         PIC X(40)
+                                   VALUE "Data/LOOPS-RESTART.txt".
+       01  WS-RESTART-STATUS       PIC XX.
+
+       01  WS-JOB-AUDIT-PATH       PIC X(40)
+                                   VALUE "Data/JOB-AUDIT.txt".
+       01  WS-JOB-AUDIT-STATUS     PIC XX.
+
+       01  WS-CURRENT-DATE.
+           05 WS-CD-YEAR           PIC 9(4).
+           05 WS-CD-MONTH          PIC 9(2).
+           05 WS-CD-DAY            PIC 9(2).
+
+       01  WS-CURRENT-TIME.
+           05 WS-CT-HOURS          PIC 9(2).
+           05 WS-CT-MINUTES        PIC 9(2).
+           05 WS-CT-SECONDS        PIC 9(2).
+           05 FILLER               PIC 9(2).
+
        PROCEDURE DIVISION.
            PERFORM 7 TIMES
                DISPLAY "Le COBOL c'est genial !"
@@ -18,7 +59,7 @@
 
            PERFORM 9999-FIN-PROGRAMME-DEB
               THRU 9999-FIN-PROGRAMME-FIN.
-           
+
        1000-TT-PRINCIPAL-DEB.
            DISPLAY 'HELLO WORLD'.
 
@@ -29,39 +70,102 @@
            DISPLAY '*------------------------------------------------*'
            DISPLAY '*      FIN NORMALE DU PROGRAMME HELLOWORLD        '
            DISPLAY '*------------------------------------------------*'.
-       
+
        9999-FIN-PROGRAMME-FIN.
            EXIT.
 
 
+           PERFORM 8200-RESTART-LIRE-DEB
+              THRU 8200-RESTART-LIRE-FIN.
+
            PERFORM 8000-AFFICHAGE-DEB
               THRU 8000-AFFICHAGE-FIN
              UNTIL WS-CPT > 3.
 
+           PERFORM 8300-RESTART-PURGER-DEB
+              THRU 8300-RESTART-PURGER-FIN.
+
            DISPLAY "-------------------------------------------------".
            DISPLAY "-------------------------------------------------".
-           DISPLAY "REMISE a 0 du compteur WS-CPT.". 
+           DISPLAY "REMISE a 0 du compteur WS-CPT.".
            MOVE 0 TO WS-CPT.
            PERFORM UNTIL WS-CPT > 3
                DISPLAY "J'APPRENDS A UTILISER LES BOUCLES WITH UNTIL."
                DISPLAY "WS-CPT: " WS-CPT
                ADD 1 TO WS-CPT
            END-PERFORM
-           
+
            DISPLAY "-------------------------------------------------".
            DISPLAY "-------------------------------------------------".
-           DISPLAY "REMISE a 0 du compteur WS-CPT.". 
+           DISPLAY "REMISE a 0 du compteur WS-CPT.".
            MOVE 0 TO WS-CPT.
            PERFORM VARYING WS-CPT FROM 1 BY 1 UNTIL WS-CPT > 3
                DISPLAY "J'APPRENDS A UTILISER LES BOUCLES VARYING."
                DISPLAY "WS-CPT: " WS-CPT
            END-PERFORM
 
+           PERFORM 9998-ECRIRE-AUDIT-DEB
+              THRU 9998-ECRIRE-AUDIT-FIN.
+
            STOP RUN.
 
        8000-AFFICHAGE-DEB.
            DISPLAY "J'APPRENDS A UTILISER LES BOUCLES TRHU UNTIL."
            DISPLAY "WS-CPT: " WS-CPT.
            ADD 1 TO WS-CPT.
+           PERFORM 8100-CHECKPOINT-DEB
+              THRU 8100-CHECKPOINT-FIN.
        8000-AFFICHAGE-FIN.
            EXIT.
+
+       9998-ECRIRE-AUDIT-DEB.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           OPEN EXTEND JOB-AUDIT-FILE.
+           IF WS-JOB-AUDIT-STATUS = "05" OR WS-JOB-AUDIT-STATUS = "35"
+               OPEN OUTPUT JOB-AUDIT-FILE
+           END-IF.
+
+           MOVE SPACES TO JOB-AUDIT-RECORD.
+           MOVE "Loops" TO JA-PROGRAM-ID.
+           STRING WS-CD-YEAR "-" WS-CD-MONTH "-" WS-CD-DAY
+                  " " WS-CT-HOURS ":" WS-CT-MINUTES ":"
+                  WS-CT-SECONDS
+                  DELIMITED BY SIZE
+                  INTO JA-TIMESTAMP.
+           MOVE 0 TO JA-RETURN-CODE.
+           WRITE JOB-AUDIT-RECORD.
+           CLOSE JOB-AUDIT-FILE.
+       9998-ECRIRE-AUDIT-FIN.
+           EXIT.
+
+       8100-CHECKPOINT-DEB.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE WS-CPT TO RR-LAST-CPT.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+       8100-CHECKPOINT-FIN.
+           EXIT.
+
+       8200-RESTART-LIRE-DEB.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   NOT AT END
+                       MOVE RR-LAST-CPT TO WS-CPT
+                       DISPLAY "REPRISE SUR INCIDENT - WS-CPT: " WS-CPT
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+       8200-RESTART-LIRE-FIN.
+           EXIT.
+
+       8300-RESTART-PURGER-DEB.
+           MOVE 0 TO WS-CPT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE WS-CPT TO RR-LAST-CPT.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+       8300-RESTART-PURGER-FIN.
+           EXIT.
