@@ -4,22 +4,35 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  STATUT-EMPLOYE  PIC X(04) VALUE SPACES.
+           COPY "EmployeeStatusCodes.cpy".
+
+       01  WS-ERR-CODE              PIC 9(4).
+       01  WS-ERR-SEVERITY          PIC X(1).
+       01  WS-ERR-TEXT              PIC X(50).
+       01  WS-ERR-FOUND             PIC X.
 
        PROCEDURE DIVISION.
-           DISPLAY "Entree l'etat de l'employe (ACT, INAC, CNG): "
-           ACCEPT STATUT-EMPLOYE
+           DISPLAY "Entree l'etat de l'employe "
+                   "(ACT, INAC, CNG, LICENCIE, RETRAITE): "
+           ACCEPT WS-STATUT-EMPLOYE
 
            EVALUATE TRUE
-             WHEN STATUT-EMPLOYE = "ACT"
+             WHEN STATUT-ACTIF
                DISPLAY "L'employe est actif."
-             WHEN STATUT-EMPLOYE = "INAC"
+             WHEN STATUT-INACTIF
                DISPLAY "L'employe est inactif."
-             WHEN STATUT-EMPLOYE = "CNG"
+             WHEN STATUT-CONGE
                DISPLAY "L'employe est en conge."
+             WHEN STATUT-LICENCIE
+               DISPLAY "L'employe a ete licencie."
+             WHEN STATUT-RETRAITE
+               DISPLAY "L'employe est en retraite."
              WHEN OTHER
-               DISPLAY "Stqtut inconnu, veuillez entrer un code valide."
+               MOVE 1002 TO WS-ERR-CODE
+               CALL "ErrorMessageLookup" USING WS-ERR-CODE
+                   WS-ERR-SEVERITY WS-ERR-TEXT WS-ERR-FOUND
+               DISPLAY WS-ERR-CODE " " WS-ERR-SEVERITY " "
+                       WS-ERR-TEXT
            END-EVALUATE.
 
            STOP RUN.
-           
\ No newline at end of file
