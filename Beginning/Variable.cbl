@@ -28,8 +28,7 @@
        
        66  WS-R RENAMES WS-F2 THRU WS-C2.
 
-       01  AGE PIC 99.
-           88 MAJEUR VALUE 18.
+           COPY "DataDictionary.cpy".
 
        01  WS-GENRE PIC X.
            88 FEMME VALUE "F".
