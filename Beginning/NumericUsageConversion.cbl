@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NumericUsageConversion.
+       AUTHOR. Mathieu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VAR1-COMP3            PIC S9(7)V99 USAGE COMP-3.
+       01  WS-VAR3-PACKED           PIC S9(7)V99 PACKED-DECIMAL.
+       01  WS-VAR4-BINARY           PIC S9(7)V99 BINARY.
+
+       01  WS-USAGE-CODE            PIC X(1).
+       01  WS-NORMALIZED-COMP3      PIC S9(7)V99 COMP-3.
+       01  WS-CONVERT-OK            PIC X(1).
+           88 CONVERSION-OK         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DEB.
+           MOVE 1234567.89 TO WS-VAR1-COMP3.
+           MOVE 123.45 TO WS-VAR3-PACKED.
+           MOVE 678.90 TO WS-VAR4-BINARY.
+
+           MOVE "3" TO WS-USAGE-CODE.
+           CALL "NumericUsageConverter" USING WS-VAR1-COMP3
+                WS-USAGE-CODE WS-NORMALIZED-COMP3 WS-CONVERT-OK.
+           DISPLAY "COMP-3  " WS-VAR1-COMP3 " -> " WS-NORMALIZED-COMP3.
+
+           MOVE "P" TO WS-USAGE-CODE.
+           CALL "NumericUsageConverter" USING WS-VAR3-PACKED
+                WS-USAGE-CODE WS-NORMALIZED-COMP3 WS-CONVERT-OK.
+           DISPLAY "PACKED  " WS-VAR3-PACKED " -> " WS-NORMALIZED-COMP3.
+
+           MOVE "B" TO WS-USAGE-CODE.
+           CALL "NumericUsageConverter" USING WS-VAR4-BINARY
+                WS-USAGE-CODE WS-NORMALIZED-COMP3 WS-CONVERT-OK.
+           DISPLAY "BINARY  " WS-VAR4-BINARY " -> " WS-NORMALIZED-COMP3.
+
+           STOP RUN.
+       0000-MAIN-FIN.
+           EXIT.
