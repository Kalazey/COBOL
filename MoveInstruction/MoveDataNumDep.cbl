@@ -6,14 +6,20 @@
        WORKING-STORAGE SECTION.
        01 WS-NB1 PIC 9(5) VALUE 12345.
        01 WS-NB2 PIC 9(3) VALUE ZEROS.
-       01 WS-NB1-LENGTH PIC 9.
-       01 WS-NB2-LENGTH PIC 9.
+       01 WS-NB1-LENGTH PIC 9(2).
+       01 WS-NB2-LENGTH PIC 9(2).
+       01 WS-CALLER-ID PIC X(20) VALUE "MoveDataNumDep".
+       01 WS-FITS PIC X.
+          88 FITS-OK VALUE "Y".
 
        PROCEDURE DIVISION.
            COMPUTE WS-NB1-LENGTH = function LENGTH(WS-NB1).
            COMPUTE WS-NB2-LENGTH = function LENGTH(WS-NB2).
 
-           IF WS-NB1-LENGTH > WS-NB2-LENGTH
+           CALL "FitsTargetCheck" USING WS-CALLER-ID WS-NB1-LENGTH
+                WS-NB2-LENGTH WS-FITS.
+
+           IF NOT FITS-OK
                DISPLAY 'La variable de destination est trop petite'
            ELSE
                MOVE WS-NB1 TO WS-NB2
