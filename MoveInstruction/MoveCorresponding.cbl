@@ -2,19 +2,109 @@
        PROGRAM-ID. MoveCorresponding.
        AUTHOR. Mathieu.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRUNCATION-LOG-FILE ASSIGN DYNAMIC WS-LOG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRUNCATION-LOG-FILE.
+       01  TRUNCATION-LOG-RECORD.
+           05 LOG-CHAMP             PIC X(20).
+           05 FILLER                PIC X VALUE SPACE.
+           05 LOG-TAILLE-SOURCE     PIC ZZ9.
+           05 FILLER                PIC X VALUE SPACE.
+           05 LOG-TAILLE-CIBLE      PIC ZZ9.
+
        WORKING-STORAGE SECTION.
-       01 WS-EMPLOYE-1.
-          05 FIRSTNAME PIC X(20).
-          05 LASNAME   PIC X(20).
-          05 AGE       PIC 9(03).
-
-       01 WS-EMPLOYE-2.
-          05 FIRSTNAME PIC X(25).
-          05 LASNAME   PIC X(25).
-          05 ADRESSE   PIC X(50).
+           COPY "EmployeeMaster.cpy"
+               REPLACING ==EMPLOYEE-MASTER-RECORD== BY ==WS-EMPLOYE-1==.
+          05 AGE                   PIC 9(03).
+          05 ADRESSE               PIC X(50).
+
+           COPY "EmployeeMaster.cpy"
+               REPLACING ==EMPLOYEE-MASTER-RECORD== BY ==WS-EMPLOYE-2==.
+          05 ADRESSE                PIC X(30).
+
+       01  WS-LOG-PATH              PIC X(40)
+                                 VALUE "Data/MOVE-TRUNCATION-LOG.txt".
+       01  WS-LOG-STATUS            PIC XX.
+
+       01  WS-CHECK-NOM             PIC X(20).
+       01  WS-CHECK-SOURCE-LEN      PIC 999.
+       01  WS-CHECK-CIBLE-LEN       PIC 999.
+
        PROCEDURE DIVISION.
-           MOVE corresponding WS-EMPLOYE-1 TO WS-EMPLOYE-2
+       0000-MAIN-DEB.
+           PERFORM 1000-VERIFIER-TRONCATURE-DEB
+              THRU 1000-VERIFIER-TRONCATURE-FIN.
+
+           MOVE CORRESPONDING WS-EMPLOYE-1 TO WS-EMPLOYE-2.
 
            STOP RUN.
-           
\ No newline at end of file
+       0000-MAIN-FIN.
+           EXIT.
+
+       1000-VERIFIER-TRONCATURE-DEB.
+           OPEN EXTEND TRUNCATION-LOG-FILE.
+           IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+               OPEN OUTPUT TRUNCATION-LOG-FILE
+           END-IF.
+
+           MOVE "EMP-ID" TO WS-CHECK-NOM.
+           MOVE LENGTH OF EMP-ID OF WS-EMPLOYE-1 TO WS-CHECK-SOURCE-LEN.
+           MOVE LENGTH OF EMP-ID OF WS-EMPLOYE-2 TO WS-CHECK-CIBLE-LEN.
+           PERFORM 1100-VERIFIER-CHAMP-DEB THRU 1100-VERIFIER-CHAMP-FIN.
+
+           MOVE "FIRSTNAME" TO WS-CHECK-NOM.
+           MOVE LENGTH OF FIRSTNAME OF WS-EMPLOYE-1
+               TO WS-CHECK-SOURCE-LEN.
+           MOVE LENGTH OF FIRSTNAME OF WS-EMPLOYE-2
+               TO WS-CHECK-CIBLE-LEN.
+           PERFORM 1100-VERIFIER-CHAMP-DEB THRU 1100-VERIFIER-CHAMP-FIN.
+
+           MOVE "LASTNAME" TO WS-CHECK-NOM.
+           MOVE LENGTH OF LASTNAME OF WS-EMPLOYE-1
+               TO WS-CHECK-SOURCE-LEN.
+           MOVE LENGTH OF LASTNAME OF WS-EMPLOYE-2
+               TO WS-CHECK-CIBLE-LEN.
+           PERFORM 1100-VERIFIER-CHAMP-DEB THRU 1100-VERIFIER-CHAMP-FIN.
+
+           MOVE "EMP-DEPARTMENT" TO WS-CHECK-NOM.
+           MOVE LENGTH OF EMP-DEPARTMENT OF WS-EMPLOYE-1
+               TO WS-CHECK-SOURCE-LEN.
+           MOVE LENGTH OF EMP-DEPARTMENT OF WS-EMPLOYE-2
+               TO WS-CHECK-CIBLE-LEN.
+           PERFORM 1100-VERIFIER-CHAMP-DEB THRU 1100-VERIFIER-CHAMP-FIN.
+
+           MOVE "EMP-SOLDE" TO WS-CHECK-NOM.
+           MOVE LENGTH OF EMP-SOLDE OF WS-EMPLOYE-1
+               TO WS-CHECK-SOURCE-LEN.
+           MOVE LENGTH OF EMP-SOLDE OF WS-EMPLOYE-2
+               TO WS-CHECK-CIBLE-LEN.
+           PERFORM 1100-VERIFIER-CHAMP-DEB THRU 1100-VERIFIER-CHAMP-FIN.
+
+           MOVE "ADRESSE" TO WS-CHECK-NOM.
+           MOVE LENGTH OF ADRESSE OF WS-EMPLOYE-1
+               TO WS-CHECK-SOURCE-LEN.
+           MOVE LENGTH OF ADRESSE OF WS-EMPLOYE-2
+               TO WS-CHECK-CIBLE-LEN.
+           PERFORM 1100-VERIFIER-CHAMP-DEB THRU 1100-VERIFIER-CHAMP-FIN.
+
+           CLOSE TRUNCATION-LOG-FILE.
+       1000-VERIFIER-TRONCATURE-FIN.
+           EXIT.
+
+       1100-VERIFIER-CHAMP-DEB.
+           IF WS-CHECK-SOURCE-LEN > WS-CHECK-CIBLE-LEN
+               MOVE SPACES TO TRUNCATION-LOG-RECORD
+               MOVE WS-CHECK-NOM TO LOG-CHAMP
+               MOVE WS-CHECK-SOURCE-LEN TO LOG-TAILLE-SOURCE
+               MOVE WS-CHECK-CIBLE-LEN TO LOG-TAILLE-CIBLE
+               WRITE TRUNCATION-LOG-RECORD
+           END-IF.
+       1100-VERIFIER-CHAMP-FIN.
+           EXIT.
