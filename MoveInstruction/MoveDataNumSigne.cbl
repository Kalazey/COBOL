@@ -6,11 +6,29 @@
        WORKING-STORAGE SECTION.
        01 WS-NB-SIGNE PIC S9(4) COMP-3 VALUE -123.
        01 WS-NB-UNSIGNE PIC 9(3) VALUE ZERO.
+       01 WS-CALLER-ID PIC X(20) VALUE "MoveDataNumSigne".
+       01 WS-NEGATIF PIC X.
+          88 VALEUR-NEGATIVE VALUE "Y".
+       01 WS-SIGN-OK PIC X.
+          88 SIGN-OK VALUE "Y".
 
        PROCEDURE DIVISION.
-           MOVE WS-NB-SIGNE TO WS-NB-UNSIGNE.
-           DISPLAY WS-NB-SIGNE.
-           DISPLAY WS-NB-UNSIGNE.
+           IF WS-NB-SIGNE < 0
+               MOVE "Y" TO WS-NEGATIF
+           ELSE
+               MOVE "N" TO WS-NEGATIF
+           END-IF.
+
+           CALL "SignLossCheck" USING WS-CALLER-ID WS-NEGATIF
+                WS-SIGN-OK.
+
+           IF NOT SIGN-OK
+               DISPLAY "MOVE REFUSE: PERTE DE SIGNE SUR WS-NB-SIGNE"
+           ELSE
+               MOVE WS-NB-SIGNE TO WS-NB-UNSIGNE
+               DISPLAY WS-NB-SIGNE
+               DISPLAY WS-NB-UNSIGNE
+           END-IF.
 
            STOP RUN.
            
\ No newline at end of file
