@@ -12,12 +12,34 @@
           05 FILLER    PIC X(1) VALUE "/".
           05 YEARS     PIC 9(4).
 
+       01 WS-DATE-VALIDE PIC X.
+          88 DATE-VALIDE VALUE "Y".
+
+       01 WS-CONV-IN  PIC X(10).
+       01 WS-CONV-INF PIC X VALUE "2".
+       01 WS-CONV-OUTF PIC X VALUE "1".
+       01 WS-CONV-OUT PIC X(10).
+       01 WS-CONV-OK  PIC X.
+          88 CONVERSION-OK VALUE "Y".
+
        PROCEDURE DIVISION.
-           MOVE DATE-SOURCE(7:2) TO DAYS.
-           MOVE DATE-SOURCE(5:2) TO MONTHS.
-           MOVE DATE-SOURCE(1:4) TO YEARS.
-           
-           DISPLAY DATE-CIBLE.
+           CALL "DateValidator" USING DATE-SOURCE WS-DATE-VALIDE.
+
+           IF DATE-VALIDE
+               MOVE DATE-SOURCE(7:2) TO DAYS
+               MOVE DATE-SOURCE(5:2) TO MONTHS
+               MOVE DATE-SOURCE(1:4) TO YEARS
+               DISPLAY DATE-CIBLE
+
+               STRING DATE-CIBLE DELIMITED BY SIZE INTO WS-CONV-IN
+               CALL "DateFormatConverter" USING WS-CONV-IN WS-CONV-INF
+                    WS-CONV-OUTF WS-CONV-OUT WS-CONV-OK
+               IF CONVERSION-OK
+                   DISPLAY "RETOUR EN CCYYMMDD: " WS-CONV-OUT(1:8)
+               END-IF
+           ELSE
+               DISPLAY "DATE INVALIDE: " DATE-SOURCE
+           END-IF.
 
            STOP RUN.
            
\ No newline at end of file
