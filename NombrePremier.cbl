@@ -9,11 +9,19 @@
        WORKING-STORAGE SECTION.
        01  WS-USER-NUMBER          PIC 9(3) VALUE ZERO.
        01  WS-ENT-DIVIDER          PIC 9(3) VALUE ZERO.
+       01  WS-ENT-DIVIDER-CARRE    PIC 9(6) VALUE ZERO.
        01  WS-Remainder-division   PIC 9(3) VALUE ZERO.
        01  WS-RESULT               PIC 9(3) VALUE ZERO.
+       01  WS-IS-PREMIER           PIC X VALUE "Y".
+           88 EST-PREMIER          VALUE "Y".
+
+       01  WS-RAW-INPUT            PIC X(18).
+       01  WS-NUMERIC-VALUE        PIC S9(9)V99.
+       01  WS-INPUT-VALID          PIC X.
+           88 INPUT-VALIDE         VALUE "Y".
 
        PROCEDURE DIVISION.
-           
+
            PERFORM COLLECT-NUMBER.
            PERFORM MAIN-TREATMENT.
            PERFORM DISPLAY-TREATMENT.
@@ -21,23 +29,43 @@
            STOP RUN.
 
        COLLECT-NUMBER.
-           DISPLAY "Veuillez entrer un entier naturel: ".
-           ACCEPT WS-USER-NUMBER.
-       
+           MOVE "N" TO WS-INPUT-VALID.
+           PERFORM UNTIL INPUT-VALIDE
+               DISPLAY "Veuillez entrer un entier naturel: "
+               ACCEPT WS-RAW-INPUT
+               CALL "SafeNumericInput" USING WS-RAW-INPUT
+                       WS-NUMERIC-VALUE WS-INPUT-VALID
+               IF NOT INPUT-VALIDE
+                   DISPLAY "Entree invalide, veuillez entrer un "
+                           "nombre valide."
+               END-IF
+           END-PERFORM.
+           MOVE WS-NUMERIC-VALUE TO WS-USER-NUMBER.
+
        MAIN-TREATMENT.
+           MOVE "Y" TO WS-IS-PREMIER.
+           IF WS-USER-NUMBER < 2
+               MOVE "N" TO WS-IS-PREMIER
+           END-IF.
            MOVE 2 TO WS-ENT-DIVIDER.
-           PERFORM UNTIL WS-ENT-DIVIDER >= WS-USER-NUMBER
-             DIVIDE WS-USER-NUMBER BY WS-ENT-DIVIDER GIVING WS-RESULT 
-               REMAINDER WS-Remainder-division
+           PERFORM UNTIL WS-ENT-DIVIDER-CARRE > WS-USER-NUMBER
+                   OR NOT EST-PREMIER
+             COMPUTE WS-ENT-DIVIDER-CARRE =
+                     WS-ENT-DIVIDER * WS-ENT-DIVIDER
+             IF WS-ENT-DIVIDER-CARRE <= WS-USER-NUMBER
+               DIVIDE WS-USER-NUMBER BY WS-ENT-DIVIDER GIVING WS-RESULT
+                 REMAINDER WS-Remainder-division
                IF WS-Remainder-division = 0 then
-                 DISPLAY "Ce n'est pas un nombre entier"
-                 STOP run
+                 MOVE "N" TO WS-IS-PREMIER
                END-IF
+             END-IF
              ADD 1 TO WS-ENT-DIVIDER
            END-PERFORM.
-           
+
 
        DISPLAY-TREATMENT.
-           IF WS-USER-NUMBER = WS-ENT-DIVIDER then
+           IF EST-PREMIER
              DISPLAY "C'est un nombre premier"
+           ELSE
+             DISPLAY "Ce n'est pas un nombre premier"
            END-IF.
